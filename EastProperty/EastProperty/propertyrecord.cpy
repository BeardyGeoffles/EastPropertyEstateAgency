@@ -0,0 +1,54 @@
+      *PROPERTYRECORD.cpy
+      *Record layout for the property indexed file
+       FD PROPERTY-FILE.
+       01 PROPERTY-RECORD.
+         03 PROPERTY-ID PIC 9(4).
+         03 PROPERTY-AL1 PIC X(25).
+         03 PROPERTY-AL2 PIC X(25).
+         03 PROPERTY-AL3 PIC X(25).
+         03 PROPERTY-AL4 PIC X(25).
+         03 PROPERTY-POSTCODE PIC X(7).
+         03 PROPERTY-ASKING PIC 9(6)V99.
+         03 PROP-SELLER-ID PIC 9(4).
+         03 PROPERTY-TYPE PIC X(20).
+         03 PROPERTY-BEDS PIC 99.
+         03 CENTRAL-HEATING PIC X.
+         03 PROPERTY-GARDEN PIC X.
+         03 OFF-RD-PARKING PIC X.
+         03 OFFER-STATUS PIC X.
+         03 OFFER-AMOUNT PIC 9(6)V99.
+         03 PROP-BUYER-ID PIC 9(4).
+         03 PROPERTY-OFFER-COUNT PIC 99.
+         03 PROPERTY-OFFERS OCCURS 10 TIMES.
+           05 OFFER-HIST-BUYER-ID PIC 9(4).
+           05 OFFER-HIST-AMOUNT PIC 9(6)V99.
+           05 OFFER-HIST-STATUS PIC X(9).
+         03 PROPERTY-VERSION PIC 9(8).
+         03 PROPERTY-SOLD-DATE.
+           05 SOLD-DAY PIC 99.
+           05 SOLD-MONTH PIC 99.
+           05 SOLD-YEAR PIC 9999.
+         03 PROPERTY-SOLD-PRICE PIC 9(6)V99.
+         03 PROPERTY-PHOTO-COUNT PIC 99.
+         03 PROPERTY-PHOTOS OCCURS 5 TIMES.
+           05 PHOTO-PATH PIC X(40).
+         03 PROPERTY-WITHDRAWN-DATE.
+           05 WITHDRAWN-DAY PIC 99.
+           05 WITHDRAWN-MONTH PIC 99.
+           05 WITHDRAWN-YEAR PIC 9999.
+         03 PROPERTY-WITHDRAWN-REASON PIC X(40).
+         03 PROPERTY-CURRENCY-CODE PIC X(3).
+         03 LISTING-TYPE PIC X.
+         03 PROPERTY-MONTHLY-RENT PIC 9(6)V99.
+         03 TENANCY-START-DATE.
+           05 TENANCY-START-DAY PIC 99.
+           05 TENANCY-START-MONTH PIC 99.
+           05 TENANCY-START-YEAR PIC 9999.
+         03 TENANCY-END-DATE.
+           05 TENANCY-END-DAY PIC 99.
+           05 TENANCY-END-MONTH PIC 99.
+           05 TENANCY-END-YEAR PIC 9999.
+         03 CHECKOUT-USER-ID PIC 9(4).
+         03 CHECKOUT-TIME.
+           05 CHECKOUT-HOUR PIC 99.
+           05 CHECKOUT-MIN PIC 99.
