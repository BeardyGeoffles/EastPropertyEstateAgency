@@ -0,0 +1,10 @@
+      *WS-NEXTID.cpy
+      *Fields used by Generate-Next-Id in GenerateNextId.cpy.
+      *Calling program sets WS-NEXTID-SEQ-NAME to the entity name
+      *("PROPERTY", "BUYER", "SELLER", "VIEWING" or "USER") then
+      *performs Generate-Next-Id; the new reference number comes back
+      *in WS-NEXTID-RESULT. Calling program must also copy
+      *"seqfile.cpy" into FILE-CONTROL and "seqrecord.cpy" into the
+      *FILE SECTION.
+       01 WS-NEXTID-SEQ-NAME PIC X(10) VALUE SPACES.
+       01 WS-NEXTID-RESULT PIC 9(8) VALUE 0.
