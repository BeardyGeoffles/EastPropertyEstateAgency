@@ -0,0 +1,27 @@
+      *CURRENCYCONVERT.cpy
+      *Shared paragraph - looks up the display symbol and GBP
+      *conversion rate for PROPERTY-CURRENCY-CODE and works out the
+      *asking price in that currency, so a negotiator can quote an
+      *overseas buyer a converted figure without doing the sum by
+      *hand. The figure held on file (PROPERTY-ASKING) always stays
+      *in GBP; only the display changes. Rates are fixed here rather
+      *than pulled from a live feed.
+       Currency-Convert.
+           if PROPERTY-CURRENCY-CODE = spaces
+               move "GBP" to PROPERTY-CURRENCY-CODE
+           end-if
+
+           evaluate PROPERTY-CURRENCY-CODE
+               when "USD"
+                   move "$" to ws-currency-symbol
+                   move 1.2700 to ws-currency-rate
+               when "EUR"
+                   move "E" to ws-currency-symbol
+                   move 1.1700 to ws-currency-rate
+               when other
+                   move ws-pound to ws-currency-symbol
+                   move 1.0000 to ws-currency-rate
+           end-evaluate
+
+           compute ws-converted-asking rounded =
+             PROPERTY-ASKING * ws-currency-rate.
