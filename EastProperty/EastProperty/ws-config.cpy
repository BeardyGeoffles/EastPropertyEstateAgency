@@ -0,0 +1,11 @@
+      *WS-CONFIG.cpy
+      *Fields used by Read-Config-Value in ReadConfigValue.cpy.
+      *Calling program sets WS-CONFIG-NAME to the setting name and
+      *WS-CONFIG-DEFAULT to the value to use when no record exists
+      *yet, then performs Read-Config-Value; the setting comes back
+      *in WS-CONFIG-RESULT. Calling program must also copy
+      *"configfile.cpy" into FILE-CONTROL and "configrecord.cpy" into
+      *the FILE SECTION.
+       01 WS-CONFIG-NAME PIC X(20) VALUE SPACES.
+       01 WS-CONFIG-DEFAULT PIC 9(4) VALUE 0.
+       01 WS-CONFIG-RESULT PIC 9(4) VALUE 0.
