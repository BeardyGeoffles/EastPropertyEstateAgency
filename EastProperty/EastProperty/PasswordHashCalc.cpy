@@ -0,0 +1,25 @@
+      *PASSWORDHASHCALC.cpy
+      *Shared paragraphs for salted password hashing. Calling program
+      *must copy "ws-passwordhash.cpy" into WORKING-STORAGE.
+       Compute-Password-Hash.
+           move function concatenate(
+               function trim(WS-PASSWORD-HASH-SALT),
+               function trim(WS-PASSWORD-HASH-PLAIN))
+             to WS-PH-COMBINED
+           move function length(function trim(WS-PH-COMBINED))
+             to WS-PH-LEN
+           move 0 to WS-PH-ACCUM
+           perform varying WS-PH-I from 1 by 1 until WS-PH-I > WS-PH-LEN
+               move WS-PH-COMBINED(WS-PH-I:1) to WS-PH-CHAR
+               compute WS-PH-CODE = function ord(WS-PH-CHAR) - 1
+               compute WS-PH-TEMP = (WS-PH-ACCUM * 31) + WS-PH-CODE + 1
+               compute WS-PH-ACCUM = function mod(WS-PH-TEMP,
+                 WS-PH-MODULUS)
+           end-perform
+           move WS-PH-ACCUM to WS-PASSWORD-HASH-RESULT.
+
+       Generate-Password-Salt.
+           accept WS-PH-SEED from time
+           compute WS-PH-SALT-NUM = function mod(
+               function random(WS-PH-SEED) * 100000000, 100000000)
+           move WS-PH-SALT-NUM to WS-PASSWORD-HASH-SALT.
