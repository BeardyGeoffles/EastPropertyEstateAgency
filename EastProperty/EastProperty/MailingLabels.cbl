@@ -0,0 +1,199 @@
+      *MAILINGLABELS.cbl
+      *Batch job: prints mailing labels for buyers or sellers from
+      *the existing BUYER-AL1-4/SELLER-AL1-4 and postcode fields, so
+      *seasonal mailshots don't mean manually re-keying addresses off
+      *the screen. Sellers can optionally be filtered down to only
+      *those with at least one property currently listed (OFFER-
+      *STATUS = "L"), since a mailshot about current stock has no use
+      *for a seller whose last property already sold or was
+      *withdrawn.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. MailingLabels.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "buyerfile.cpy".
+       copy "sellerfile.cpy".
+       copy "propertyfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "buyerrecord.cpy".
+       copy "sellerrecord.cpy".
+       copy "propertyrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-which-file pic x value spaces.
+       01 ws-listed-only pic x value "N".
+       01 ws-continue pic x value spaces.
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-property-eof pic 9 value 0 comp.
+       01 ws-label-count pic 9(4) value 0.
+       01 ws-has-listed-property pic 9 value 0 comp.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           display " "
+           display "Print labels for (B)uyers or (S)ellers?"
+           accept ws-which-file
+           move function upper-case(ws-which-file) to ws-which-file
+
+           if ws-which-file = "S"
+               display "Sellers with a currently listed property"
+               display "only? (Y/N)"
+               accept ws-listed-only
+               move function upper-case(ws-listed-only) to
+                 ws-listed-only
+           end-if
+
+           evaluate ws-which-file
+               when "B"
+                   perform PARA-200-PRINT-BUYER-LABELS
+               when "S"
+                   perform PARA-210-PRINT-SELLER-LABELS
+               when other
+                   display "No file selected - nothing printed."
+           end-evaluate
+
+           perform PARA-900-DISPLAY-SUMMARY
+
+           goback.
+
+       PARA-200-PRINT-BUYER-LABELS.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-label-count
+
+           open input buyer-file
+
+           perform until ws-end-of-file = 1
+               read buyer-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       perform PARA-300-PRINT-LABEL-BODY
+                       add 1 to ws-label-count
+           end-perform
+
+           close buyer-file.
+
+       PARA-210-PRINT-SELLER-LABELS.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-label-count
+
+           open input seller-file
+
+           perform until ws-end-of-file = 1
+               read seller-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move 1 to ws-has-listed-property
+                       if ws-listed-only = "Y"
+                           perform PARA-320-CHECK-LISTED-PROPERTY
+                       end-if
+
+                       if ws-has-listed-property = 1
+                           perform PARA-310-PRINT-SELLER-LABEL-BODY
+                           add 1 to ws-label-count
+                       end-if
+           end-perform
+
+           close seller-file.
+
+      *----------------------------------------------------------
+      * Prints one buyer label - name, non-blank address lines
+      * and postcode, in the same layout as a standard sticky
+      * label sheet, with a blank line as the separator between
+      * labels.
+      *----------------------------------------------------------
+       PARA-300-PRINT-LABEL-BODY.
+
+           display BUYER-NAME
+           if BUYER-AL1 not = spaces
+               display BUYER-AL1
+           end-if
+           if BUYER-AL2 not = spaces
+               display BUYER-AL2
+           end-if
+           if BUYER-AL3 not = spaces
+               display BUYER-AL3
+           end-if
+           if BUYER-AL4 not = spaces
+               display BUYER-AL4
+           end-if
+           display BUYER-POSTCODE
+           display " ".
+
+      *----------------------------------------------------------
+      * Prints one seller label - same layout as PARA-300, from
+      * SELLER-RECORD's address fields.
+      *----------------------------------------------------------
+       PARA-310-PRINT-SELLER-LABEL-BODY.
+
+           display SELLER-NAME
+           if SELLER-AL1 not = spaces
+               display SELLER-AL1
+           end-if
+           if SELLER-AL2 not = spaces
+               display SELLER-AL2
+           end-if
+           if SELLER-AL3 not = spaces
+               display SELLER-AL3
+           end-if
+           if SELLER-AL4 not = spaces
+               display SELLER-AL4
+           end-if
+           display SELLER-POSTCODE
+           display " ".
+
+      *----------------------------------------------------------
+      * Sets ws-has-listed-property to 1 only if this seller has
+      * at least one property on file with OFFER-STATUS = "L".
+      *----------------------------------------------------------
+       PARA-320-CHECK-LISTED-PROPERTY.
+
+           move 0 to ws-has-listed-property
+           move 0 to ws-property-eof
+
+           open input property-file
+
+           perform until ws-property-eof = 1 or
+             ws-has-listed-property = 1
+
+               read property-file next record
+                   at end
+                       move 1 to ws-property-eof
+                   not at end
+                       if PROP-SELLER-ID = SELLER-ID and
+                         OFFER-STATUS = "L"
+                           move 1 to ws-has-listed-property
+                       end-if
+           end-perform
+
+           close property-file.
+
+       PARA-900-DISPLAY-SUMMARY.
+
+           display " "
+           display "Labels printed: " ws-label-count
+           display "Press ENTER to continue."
+           accept ws-continue.
+
+       end program MailingLabels.
