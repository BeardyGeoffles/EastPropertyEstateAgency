@@ -0,0 +1,9 @@
+      *CONFIGRECORD.cpy
+      *Record layout for the system-configuration indexed file. One
+      *record per named setting, the same one-record-per-key shape as
+      *SEQUENCE-RECORD, so settings like the ViewAll page size can be
+      *changed without a recompile.
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD.
+         03 CONFIG-NAME PIC X(20).
+         03 CONFIG-VALUE PIC 9(4).
