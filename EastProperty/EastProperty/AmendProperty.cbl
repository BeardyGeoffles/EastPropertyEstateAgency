@@ -2,13 +2,17 @@
       *Handle screen and function keys for amending a property
       *Must be passed a valid Property ID to amend
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. AmendProperty.
 
        environment division.
 
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
 
        file-control.
@@ -18,10 +22,9 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
-
-       configuration section.
-       special-names.
-           crt status is key-status.
+       copy "auditfile.cpy".
+       copy "notifyqueuefile.cpy".
+       copy "propertytypefile.cpy".
 
        data division.
 
@@ -31,18 +34,51 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "auditrecord.cpy".
+       copy "notifyqueuerecord.cpy".
+       copy "propertytyperecord.cpy".
 
        working-storage section.
 
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
+       copy "ws-auditlog.cpy".
+       copy "ws-notifyqueue.cpy".
 
        01 ws-pound pic x(1) value x'9c'.
 
+       01 ws-message pic x(50) value spaces.
+       01 ws-color pic 99 value 15.
+
        01 ws-buyer-valid-message pic x(40) value spaces.
        01 ws-seller-valid-message pic x(40) value spaces.
        01 ws-valid-buyer pic 9 value 0 comp.
        01 ws-valid-seller pic 9 value 0 comp.
+       01 ws-withdrawal-valid pic 9 value 0 comp.
+       01 WS-PROPERTY-TYPE-VALID pic 9 value 1 comp.
+
+       01 ws-currency-symbol pic x value x'9c'.
+       01 ws-currency-rate pic 9(3)v9999 value 1.
+       01 ws-converted-asking pic 9(9)v99 value 0.
+
+       01 ws-confirm-delete pic 9 value 0 comp.
+         88 confirm-delete-pending value 1.
+
+       01 ws-old-offer-amount pic 9(6)v99 value 0.
+       01 ws-old-buyer-id pic 9(4) value 0.
+       01 ws-old-offer-status pic x value space.
+       01 ws-offer-idx pic 99 value 0 comp.
+
+       01 ws-old-version pic 9(8) value 0.
+       01 ws-saved-property-record pic x(683) value spaces.
+       01 ws-lock-conflict pic 9 value 0 comp.
+         88 lock-conflict value 1.
+       01 ws-lock-message pic x(50) value spaces.
+
+       01 ws-checkout-conflict pic 9 value 0 comp.
+         88 checkout-held-by-other value 1.
+       01 ws-checkout-message pic x(50) value spaces.
+       01 ws-checkout-user-disp pic z(4).
 
        linkage section.
 
@@ -60,12 +96,20 @@
          03 line 24 col 21 FOREGROUND-COLOR 14 "F3".
          03 line 24 col 55 FOREGROUND-COLOR 14 "ESC".
 
+       copy "PropertyLettingDetailsScreen.cpy".
+
        procedure division using ws-property-id.
 
        SETUP.
            display "USER-IS-ADMIN" upon environment-name
            accept ws-user-has-admin from environment-value.
 
+           display "CURRENT-USER-ID" upon environment-name
+           accept ws-current-user-id from environment-value.
+
+           display "CURRENT-TERMINAL-ID" upon environment-name
+           accept ws-current-terminal-id from environment-value.
+
        MAIN.
            move ws-property-id to property-id of property-RECORD
 
@@ -73,6 +117,35 @@
 
            read property-file
 
+           move property-record to ws-audit-old-value
+           move OFFER-AMOUNT to ws-old-offer-amount
+           move PROP-BUYER-ID to ws-old-buyer-id
+           move OFFER-STATUS to ws-old-offer-status
+           move PROPERTY-VERSION to ws-old-version
+
+           move 0 to ws-checkout-conflict
+           if CHECKOUT-USER-ID of PROPERTY-RECORD not = 0 and
+             CHECKOUT-USER-ID of PROPERTY-RECORD
+               not = ws-current-user-id
+               move 1 to ws-checkout-conflict
+               move CHECKOUT-USER-ID of PROPERTY-RECORD to
+                 ws-checkout-user-disp
+               string "Also checked out by user ",
+                 ws-checkout-user-disp, " at ",
+                 CHECKOUT-HOUR of PROPERTY-RECORD, ":",
+                 CHECKOUT-MIN of PROPERTY-RECORD
+                 into ws-checkout-message
+           end-if
+
+           move ws-current-user-id to
+             CHECKOUT-USER-ID of PROPERTY-RECORD
+           move function current-date(9:2) to
+             CHECKOUT-HOUR of PROPERTY-RECORD
+           move function current-date(11:2) to
+             CHECKOUT-MIN of PROPERTY-RECORD
+
+           rewrite property-record
+
            close property-file.
 
        PARA-100-AMEND-property-SCREEN.
@@ -83,6 +156,23 @@
 
                perform PARA-440-VERIFY-SELLER
                perform PARA-450-VERIFY-BUYER
+               perform Currency-Convert
+
+               if confirm-delete-pending and ws-message = spaces
+                   move "PRESS F5 AGAIN TO CONFIRM DELETE, OR CANCEL"
+                     to ws-message
+                   move 12 to ws-color
+               else
+                   if lock-conflict
+                       move ws-lock-message to ws-message
+                       move 12 to ws-color
+                   else
+                       if checkout-held-by-other
+                           move ws-checkout-message to ws-message
+                           move 12 to ws-color
+                       end-if
+                   end-if
+               end-if
 
                DISPLAY property-DETAILS-SCREEN
 
@@ -93,18 +183,61 @@
 
                ACCEPT property-DETAILS-SCREEN
 
+               if key-code-1 not = 5
+                   move 0 to ws-confirm-delete
+               end-if
+
+               if key-code-1 not = 1
+                   move 0 to ws-lock-conflict
+                   move spaces to ws-lock-message
+                   move spaces to ws-message
+               end-if
+
                if key-code-1 = 0
                    move 1 to ws-done
+                   perform PARA-495-RELEASE-CHECKOUT
                end-if
 
+               move 1 to ws-withdrawal-valid
                if key-code-1 = 1
-                   OPEN i-O property-file
+                   perform PARA-462-VALIDATE-WITHDRAWAL
+                   if ws-withdrawal-valid = 1
+                       perform Validate-Property-Type
+                       if WS-PROPERTY-TYPE-VALID = 0
+                           move "Property type not recognised - see"
+                             & " list below." to ws-message
+                           move 04 to ws-color
+                           move 0 to ws-withdrawal-valid
+                       end-if
+                   end-if
+               end-if
+
+               if key-code-1 = 1 and ws-withdrawal-valid = 1
+                 and LISTING-TYPE = "L"
+                   perform PARA-427-CAPTURE-LETTING-DETAILS
+               end-if
 
-                   REWRITE property-RECORD
+               if key-code-1 = 1 and ws-withdrawal-valid = 1
+                   perform PARA-460-RECORD-OFFER-HISTORY
+                   perform PARA-470-CHECK-VERSION-AND-SAVE
 
-                   CLOSE property-FILE
+                   if not lock-conflict
+                       OPEN i-O property-file
 
-                   move 1 to ws-done
+                       REWRITE property-RECORD
+
+                       CLOSE property-FILE
+
+                       move "PROPERTY" to ws-audit-record-type
+                       move "AMEND" to ws-audit-action
+                       move property-id to ws-audit-key
+                       move property-record to ws-audit-new-value
+                       perform Write-Audit-Log
+
+                       perform PARA-480-QUEUE-OFFER-NOTIFICATION
+
+                       move 1 to ws-done
+                   end-if
                end-if
 
                if key-code-1 = 3
@@ -113,13 +246,24 @@
                end-if
 
                if key-code-1 = 5 and is-admin
-                   open i-o property-file
+                   if confirm-delete-pending
+                       open i-o property-file
 
-                   delete property-file record
+                       delete property-file record
 
-                   CLOSE property-file
-                   move 1 to ws-done
+                       CLOSE property-file
 
+                       move "PROPERTY" to ws-audit-record-type
+                       move "DELETE" to ws-audit-action
+                       move property-id to ws-audit-key
+                       move spaces to ws-audit-new-value
+                       perform Write-Audit-Log
+
+                       move 0 to ws-confirm-delete
+                       move 1 to ws-done
+                   else
+                       move 1 to ws-confirm-delete
+                   end-if
                end-if
 
                if key-code-1 = 7 and ws-valid-seller = 1
@@ -132,6 +276,147 @@
 
            end-perform.
 
+           Goback.
+
+       PARA-460-RECORD-OFFER-HISTORY.
+
+           if PROP-BUYER-ID not = 0 and
+             (PROP-BUYER-ID not = ws-old-buyer-id or
+              OFFER-AMOUNT not = ws-old-offer-amount)
+               if PROPERTY-OFFER-COUNT < 10
+                   add 1 to PROPERTY-OFFER-COUNT
+                   move PROP-BUYER-ID to
+                     OFFER-HIST-BUYER-ID(PROPERTY-OFFER-COUNT)
+                   move OFFER-AMOUNT to
+                     OFFER-HIST-AMOUNT(PROPERTY-OFFER-COUNT)
+                   move "PENDING" to
+                     OFFER-HIST-STATUS(PROPERTY-OFFER-COUNT)
+               end-if
+           end-if
+
+           evaluate OFFER-STATUS
+               when "S"
+                   perform PARA-465-MARK-OFFER-ACCEPTED
+               when "W"
+                   perform PARA-467-MARK-OFFERS-WITHDRAWN
+           end-evaluate
+
+           if PHOTO-PATH(1) not = spaces
+               move 1 to PROPERTY-PHOTO-COUNT
+           else
+               move 0 to PROPERTY-PHOTO-COUNT
+           end-if.
+
+       PARA-465-MARK-OFFER-ACCEPTED.
+
+           perform varying ws-offer-idx from 1 by 1
+             until ws-offer-idx > PROPERTY-OFFER-COUNT
+               if OFFER-HIST-BUYER-ID(ws-offer-idx) = PROP-BUYER-ID and
+                 OFFER-HIST-AMOUNT(ws-offer-idx) = OFFER-AMOUNT
+                   move "ACCEPTED" to OFFER-HIST-STATUS(ws-offer-idx)
+               end-if
+           end-perform
+
+           if SOLD-YEAR = 0
+               move function current-date(7:2) to SOLD-DAY
+               move function current-date(5:2) to SOLD-MONTH
+               move function current-date(1:4) to SOLD-YEAR
+           end-if.
+
+       PARA-462-VALIDATE-WITHDRAWAL.
+
+           move 1 to ws-withdrawal-valid
+           move spaces to ws-message
+           move 15 to ws-color
+
+           if OFFER-STATUS = "W" and PROPERTY-WITHDRAWN-REASON = spaces
+               move "Withdrawal reason is required." to ws-message
+               move 04 to ws-color
+               move 0 to ws-withdrawal-valid
+           end-if.
+
+       PARA-427-CAPTURE-LETTING-DETAILS.
+           DISPLAY PROPERTY-LETTING-DETAILS-SCREEN
+           ACCEPT PROPERTY-LETTING-DETAILS-SCREEN.
+
+       PARA-467-MARK-OFFERS-WITHDRAWN.
+
+           perform varying ws-offer-idx from 1 by 1
+             until ws-offer-idx > PROPERTY-OFFER-COUNT
+               if OFFER-HIST-STATUS(ws-offer-idx) = "PENDING"
+                   move "WITHDRAWN" to OFFER-HIST-STATUS(ws-offer-idx)
+               end-if
+           end-perform
+
+           if WITHDRAWN-YEAR = 0
+               move function current-date(7:2) to WITHDRAWN-DAY
+               move function current-date(5:2) to WITHDRAWN-MONTH
+               move function current-date(1:4) to WITHDRAWN-YEAR
+           end-if.
+
+       PARA-470-CHECK-VERSION-AND-SAVE.
+
+           move 0 to ws-lock-conflict
+           move spaces to ws-lock-message
+
+           move property-record to ws-saved-property-record
+
+           open i-o property-file
+
+           read property-file
+
+           if PROPERTY-VERSION not = ws-old-version
+               move 1 to ws-lock-conflict
+               move "Record changed by another user - reload and retry."
+                 to ws-lock-message
+               move ws-saved-property-record to property-record
+               close property-file
+           else
+               move ws-saved-property-record to property-record
+               compute PROPERTY-VERSION = ws-old-version + 1
+               move PROPERTY-VERSION to ws-old-version
+               move 0 to CHECKOUT-USER-ID of PROPERTY-RECORD
+               move 0 to CHECKOUT-HOUR of PROPERTY-RECORD
+               move 0 to CHECKOUT-MIN of PROPERTY-RECORD
+               close property-file
+           end-if.
+
+       PARA-495-RELEASE-CHECKOUT.
+
+           open i-o property-file
+
+           read property-file
+               invalid key
+                   continue
+               not invalid key
+                   if CHECKOUT-USER-ID of PROPERTY-RECORD
+                     = ws-current-user-id
+                       move 0 to CHECKOUT-USER-ID of PROPERTY-RECORD
+                       move 0 to CHECKOUT-HOUR of PROPERTY-RECORD
+                       move 0 to CHECKOUT-MIN of PROPERTY-RECORD
+                       rewrite property-record
+                   end-if
+           end-read
+
+           close property-file.
+
+       PARA-480-QUEUE-OFFER-NOTIFICATION.
+
+           if OFFER-STATUS not = ws-old-offer-status and
+             (OFFER-STATUS = "O" or OFFER-STATUS = "S")
+               move property-id to WS-NOTIFY-PROPERTY-ID
+               move PROP-BUYER-ID to WS-NOTIFY-BUYER-ID
+               move PROP-SELLER-ID to WS-NOTIFY-SELLER-ID
+               if OFFER-STATUS = "S"
+                   move "SOLD" to WS-NOTIFY-EVENT-TYPE
+               else
+                   move "OFFER" to WS-NOTIFY-EVENT-TYPE
+               end-if
+               perform Write-Notify-Queue
+           end-if
+
+           move OFFER-STATUS to ws-old-offer-status.
+
        PARA-440-VERIFY-SELLER.
            move 0 to ws-valid-seller
            move "Enter a valid seller reference." to
@@ -174,4 +459,9 @@
 
            end-if.
 
+       copy "AuditLogWrite.cpy".
+       copy "NotifyQueueWrite.cpy".
+       copy "CurrencyConvert.cpy".
+       copy "ValidatePropertyType.cpy".
+
        end program AmendProperty.
\ No newline at end of file
