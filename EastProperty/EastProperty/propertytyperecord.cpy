@@ -0,0 +1,9 @@
+      *PROPERTYTYPERECORD.cpy
+      *Record layout for the structured list of valid property types
+      *(Detached, Semi-Detached, Terraced, Flat, Bungalow etc) - one
+      *record per type name, keyed on the name itself so PROPERTY-TYPE
+      *can be checked with a straight keyed read instead of matching
+      *free text.
+       FD PROPERTY-TYPE-FILE.
+       01 PROPERTY-TYPE-RECORD.
+         03 PROPTYPE-NAME PIC X(20).
