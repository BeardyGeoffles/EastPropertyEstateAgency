@@ -41,6 +41,45 @@
          03 PIC x(50) USING BUYER-NOTES foreground-color 10
          HIGHLIGHT PROMPT " ".
          03 VALUE "]".
+
+         03 LINE 19 COL 2 "MIN PRICE  [".
+         03 FOREGROUND-COLOR 10 pic x(1) from ws-pound.
+         03 PIC ZZZ,ZZZ.ZZ USING BUYER-MIN-PRICE foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+         03 LINE 19 COL 35 "MAX PRICE  [".
+         03 FOREGROUND-COLOR 10 pic x(1) from ws-pound.
+         03 PIC ZZZ,ZZZ.ZZ USING BUYER-MAX-PRICE foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 20 COL 2 "TYPE WANTED    [".
+         03 pic X(20) using BUYER-WANTED-TYPE foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+         03 LINE 20 COL 45 "BEDROOMS [".
+         03 pic Z(2) using BUYER-WANTED-BEDROOMS foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 21 COL 2
+         "FINANCE (C)ash (A)pproved (P)ending (U)nknown [".
+         03 PIC X USING BUYER-FINANCE-STATUS foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+         03 LINE 21 COL 10 FOREGROUND-COLOR 14 "C".
+         03 LINE 21 COL 20 FOREGROUND-COLOR 14 "A".
+         03 LINE 21 COL 32 FOREGROUND-COLOR 14 "P".
+         03 LINE 21 COL 41 FOREGROUND-COLOR 14 "U".
+
+         03 LINE 21 COL 52 "LENDER [".
+         03 PIC X(20) USING BUYER-MORTGAGE-LENDER foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 22 COL 2 pic x(50) from ws-message
+            foreground-color ws-color.
+
          03 line 23 col 1 foreground-color 14 value
             "----------------------------------------".
          03 line 23 col 41 foreground-color 14 value
