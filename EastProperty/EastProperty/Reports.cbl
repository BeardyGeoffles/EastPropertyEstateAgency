@@ -0,0 +1,127 @@
+      *REPORTS.cbl
+      *Menu hub for the system's batch/report programs - home for the
+      *pipeline summary, diary, matching, commission and
+      *reconciliation reports instead of bolting report logic onto
+      *the individual entity programs.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. Reports is recursive.
+
+       environment division.
+
+       configuration section.
+       special-names.
+           crt status is key-status.
+
+       input-output section.
+
+       file-control.
+
+       copy "buyerfile.cpy".
+       copy "propertyfile.cpy".
+       copy "userfile.cpy".
+       copy "sellerfile.cpy".
+       copy "viewingfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+
+       copy "buyerrecord.cpy".
+       copy "propertyrecord.cpy".
+       copy "userrecord.cpy".
+       copy "sellerrecord.cpy".
+       copy "viewingrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-functionkeys.cpy".
+       copy "ws-common.cpy".
+
+       SCREEN SECTION.
+
+       01 REPORTS-MENU-SCREEN foreground-color 15 AUTO.
+         03 BLANK SCREEN.
+         03 line 1 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 line 2 col 29 foreground-color 14 value
+            "|  EAST REPORTS MENU         |".
+         03 LINE 3 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 LINE 6 COL 29 "1. SALES PIPELINE SUMMARY".
+         03 LINE 8 COL 29 "2. VIEWING DIARY".
+         03 LINE 10 COL 29 "3. BUYER/PROPERTY MATCHES".
+         03 LINE 12 COL 29 "4. MONTH-END RECONCILIATION".
+         03 LINE 14 COL 29 "5. NEGOTIATOR PERFORMANCE".
+         03 LINE 16 COL 29 "6. PROPERTIES FOR SALE BULLETIN".
+         03 LINE 18 COL 29 "7. SELLER COMMISSION LEDGER".
+         03 LINE 19 COL 29 "8. SOLD VS ASKING PRICE VARIANCE".
+         03 LINE 20 COL 29 "9. VIEWING REMINDERS".
+         03 LINE 21 COL 29 value "MENU: [".
+         03 pic x USING MENU-IN foreground-color 10
+         HIGHLIGHT PROMPT " ".
+         03 value "]".
+         03 LINE 22 COL 29 "ESC - RETURN TO MENU".
+         03 LINE 6 COL 29 foreground-color 14 "1".
+         03 LINE 8 COL 29 foreground-color 14 "2".
+         03 LINE 10 COL 29 foreground-color 14 "3".
+         03 LINE 12 COL 29 foreground-color 14 "4".
+         03 LINE 14 COL 29 foreground-color 14 "5".
+         03 LINE 16 COL 29 foreground-color 14 "6".
+         03 LINE 18 COL 29 foreground-color 14 "7".
+         03 LINE 19 COL 29 foreground-color 14 "8".
+         03 LINE 20 COL 29 foreground-color 14 "9".
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform Function-key-setup.
+
+       PARA-200-START.
+
+           MOVE " " TO MENU-IN
+           PERFORM UNTIL MENU-IN NOT = SPACES
+               DISPLAY REPORTS-MENU-SCREEN
+               ACCEPT REPORTS-MENU-SCREEN
+               EVALUATE MENU-IN
+                   WHEN 1
+                       call "SalesPipelineReport"
+                       MOVE " " TO MENU-IN
+                   WHEN 2
+                       call "ViewingDiaryReport"
+                       MOVE " " TO MENU-IN
+                   WHEN 3
+                       call "BuyerPropertyMatchReport"
+                       MOVE " " TO MENU-IN
+                   WHEN 4
+                       call "DataReconciliationReport"
+                       MOVE " " TO MENU-IN
+                   WHEN 5
+                       call "NegotiatorPerformanceReport"
+                       MOVE " " TO MENU-IN
+                   WHEN 6
+                       call "PropertyBulletin"
+                       MOVE " " TO MENU-IN
+                   WHEN 7
+                       call "CommissionLedgerReport"
+                       MOVE " " TO MENU-IN
+                   WHEN 8
+                       call "PriceVarianceReport"
+                       MOVE " " TO MENU-IN
+                   WHEN 9
+                       call "ViewingReminders"
+                       MOVE " " TO MENU-IN
+                   WHEN OTHER
+                       if key-code-1 = 0
+                           call "Main"
+                       end-if
+                       MOVE " " TO MENU-IN
+               END-EVALUATE
+           END-PERFORM.
+
+       copy "FunctionKeySetup.cpy".
+
+       end program Reports.
