@@ -2,13 +2,17 @@
       *Handle screen and function keys for amending a buyer
       *Must be passed a valid Buyer ID to amend
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. AmendBuyer.
 
        environment division.
 
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
 
        file-control.
@@ -18,10 +22,7 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
-
-       configuration section.
-       special-names.
-           crt status is key-status.
+       copy "auditfile.cpy".
 
        data division.
 
@@ -31,11 +32,35 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "auditrecord.cpy".
 
        working-storage section.
 
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
+       copy "ws-auditlog.cpy".
+
+       01 ws-pound pic x(1) value x'9c'.
+
+       01 ws-message pic x(50) value spaces.
+       01 ws-color pic 99 value 15.
+
+       01 ws-old-version pic 9(8) value 0.
+       01 ws-saved-buyer-record pic x(267) value spaces.
+       01 ws-lock-conflict pic 9 value 0 comp.
+         88 lock-conflict value 1.
+       01 ws-lock-message pic x(50) value spaces.
+
+       01 ws-checkout-conflict pic 9 value 0 comp.
+         88 checkout-held-by-other value 1.
+       01 ws-checkout-message pic x(50) value spaces.
+       01 ws-checkout-user-disp pic z(4).
+
+       01 ws-confirm-delete pic 9 value 0 comp.
+         88 confirm-delete-pending value 1.
+       01 ws-linked-record-count pic 9(4) value 0 comp.
+       01 ws-linked-count-disp pic z(4).
+       01 ws-end-of-file pic 9 value 0 comp.
 
        linkage section.
 
@@ -54,6 +79,8 @@
          03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
          03 line 24 col 21 FOREGROUND-COLOR 14 "F3".
          03 line 24 col 55 FOREGROUND-COLOR 14 "ESC".
+         03 line 25 col 2 "F9 - VIEW VIEWING HISTORY".
+         03 line 25 col 2 FOREGROUND-COLOR 14 "F9".
 
        procedure division using ws-buyer-id.
 
@@ -61,6 +88,12 @@
            display "USER-IS-ADMIN" upon environment-name
            accept ws-user-has-admin from environment-value.
 
+           display "CURRENT-USER-ID" upon environment-name
+           accept ws-current-user-id from environment-value.
+
+           display "CURRENT-TERMINAL-ID" upon environment-name
+           accept ws-current-terminal-id from environment-value.
+
        MAIN.
            move ws-buyer-id to buyer-id of BUYER-RECORD
 
@@ -68,6 +101,32 @@
 
            read buyer-file
 
+           move buyer-record to ws-audit-old-value
+           move BUYER-VERSION to ws-old-version
+
+           move 0 to ws-checkout-conflict
+           if CHECKOUT-USER-ID of BUYER-RECORD not = 0 and
+             CHECKOUT-USER-ID of BUYER-RECORD
+               not = ws-current-user-id
+               move 1 to ws-checkout-conflict
+               move CHECKOUT-USER-ID of BUYER-RECORD to
+                 ws-checkout-user-disp
+               string "Also checked out by user ",
+                 ws-checkout-user-disp, " at ",
+                 CHECKOUT-HOUR of BUYER-RECORD, ":",
+                 CHECKOUT-MIN of BUYER-RECORD
+                 into ws-checkout-message
+           end-if
+
+           move ws-current-user-id to
+             CHECKOUT-USER-ID of BUYER-RECORD
+           move function current-date(9:2) to
+             CHECKOUT-HOUR of BUYER-RECORD
+           move function current-date(11:2) to
+             CHECKOUT-MIN of BUYER-RECORD
+
+           rewrite buyer-record
+
            close buyer-file.
 
        PARA-100-AMEND-BUYER-SCREEN.
@@ -76,27 +135,63 @@
 
            perform until done
 
+               if confirm-delete-pending and ws-message = spaces
+                   move "PRESS F5 AGAIN TO CONFIRM DELETE, OR CANCEL"
+                     to ws-message
+                   move 12 to ws-color
+               else
+                   if lock-conflict
+                       move ws-lock-message to ws-message
+                       move 12 to ws-color
+                   else
+                       if checkout-held-by-other
+                           move ws-checkout-message to ws-message
+                           move 12 to ws-color
+                       end-if
+                   end-if
+               end-if
+
                DISPLAY BUYER-DETAILS-SCREEN
 
-               if is-admin 
+               if is-admin
                    display "F5 - DELETE" at line 24 col 41
                    display "F5" at line 24 col 41 foreground-color 14
                end-if
 
                ACCEPT BUYER-DETAILS-SCREEN
 
+               if key-code-1 not = 5
+                   move 0 to ws-confirm-delete
+               end-if
+
+               if key-code-1 not = 1
+                   move 0 to ws-lock-conflict
+                   move spaces to ws-lock-message
+               end-if
+
                if key-code-1 = 0           *> ESC
                    move 1 to ws-done
+                   perform PARA-495-RELEASE-CHECKOUT
                end-if
 
                if key-code-1 = 1           *> F1
-                   OPEN i-O buyer-file
+                   perform PARA-470-CHECK-VERSION-AND-SAVE
 
-                   REWRITE BUYER-RECORD
+                   if not lock-conflict
+                       OPEN i-O buyer-file
 
-                   CLOSE BUYER-FILE
+                       REWRITE BUYER-RECORD
 
-                   move 1 to ws-done
+                       CLOSE BUYER-FILE
+
+                       move "BUYER" to ws-audit-record-type
+                       move "AMEND" to ws-audit-action
+                       move buyer-id to ws-audit-key
+                       move buyer-record to ws-audit-new-value
+                       perform Write-Audit-Log
+
+                       move 1 to ws-done
+                   end-if
                end-if
 
                if key-code-1 = 3           *> F3
@@ -105,15 +200,138 @@
                end-if
 
                if key-code-1 = 5 and is-admin          *> F5
-                   open i-o buyer-file
-
-                   delete buyer-file record
+                   move spaces to ws-message
+                   move 15 to ws-color
+                   perform PARA-500-COUNT-LINKED-RECORDS
+
+                   if confirm-delete-pending
+                       open i-o buyer-file
+
+                       delete buyer-file record
+
+                       CLOSE buyer-file
+
+                       move "BUYER" to ws-audit-record-type
+                       move "DELETE" to ws-audit-action
+                       move buyer-id to ws-audit-key
+                       move spaces to ws-audit-new-value
+                       perform Write-Audit-Log
+
+                       move 0 to ws-confirm-delete
+                       move 1 to ws-done
+                   else
+                       move 1 to ws-confirm-delete
+                       if ws-linked-record-count > 0
+                           move ws-linked-record-count to
+                             ws-linked-count-disp
+                           string "Warning - ",
+                             function trim(ws-linked-count-disp),
+                             " linked viewing/property record(s) will"
+                             & " keep this buyer ID." into ws-message
+                           move 04 to ws-color
+                       end-if
+                   end-if
 
-                   CLOSE buyer-file
-                   move 1 to ws-done
+               end-if
 
+               if key-code-1 = 9
+                   Call "BuyerViewingHistory" using buyer-id
                end-if
 
            end-perform.
 
+           Goback.
+
+       PARA-470-CHECK-VERSION-AND-SAVE.
+
+           move 0 to ws-lock-conflict
+           move spaces to ws-lock-message
+
+           move buyer-record to ws-saved-buyer-record
+
+           open i-o buyer-file
+
+           read buyer-file
+
+           if BUYER-VERSION not = ws-old-version
+               move 1 to ws-lock-conflict
+               move "Record changed by another user - reload and retry."
+                 to ws-lock-message
+               move ws-saved-buyer-record to buyer-record
+               close buyer-file
+           else
+               move ws-saved-buyer-record to buyer-record
+               compute BUYER-VERSION = ws-old-version + 1
+               move BUYER-VERSION to ws-old-version
+               move 0 to CHECKOUT-USER-ID of BUYER-RECORD
+               move 0 to CHECKOUT-HOUR of BUYER-RECORD
+               move 0 to CHECKOUT-MIN of BUYER-RECORD
+               close buyer-file
+           end-if.
+
+       PARA-495-RELEASE-CHECKOUT.
+
+           open i-o buyer-file
+
+           read buyer-file
+               invalid key
+                   continue
+               not invalid key
+                   if CHECKOUT-USER-ID of BUYER-RECORD
+                     = ws-current-user-id
+                       move 0 to CHECKOUT-USER-ID of BUYER-RECORD
+                       move 0 to CHECKOUT-HOUR of BUYER-RECORD
+                       move 0 to CHECKOUT-MIN of BUYER-RECORD
+                       rewrite buyer-record
+                   end-if
+           end-read
+
+           close buyer-file.
+
+      *----------------------------------------------------------
+      * Counts viewings and properties still linked to this buyer,
+      * so F5 delete can warn how much history is tied to the
+      * buyer ID rather than silently orphaning it.
+      *----------------------------------------------------------
+       PARA-500-COUNT-LINKED-RECORDS.
+
+           move 0 to ws-linked-record-count
+           move 0 to ws-end-of-file
+
+           open input viewing-file
+
+           perform until ws-end-of-file = 1
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if VIEWING-BUYER-ID = buyer-id of buyer-record
+                           add 1 to ws-linked-record-count
+                       end-if
+
+           end-perform
+
+           close viewing-file
+
+           move 0 to ws-end-of-file
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if PROP-BUYER-ID = buyer-id of buyer-record
+                           add 1 to ws-linked-record-count
+                       end-if
+
+           end-perform
+
+           close property-file.
+
+       copy "AuditLogWrite.cpy".
+
        end program AmendBuyer.
\ No newline at end of file
