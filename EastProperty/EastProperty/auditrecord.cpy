@@ -0,0 +1,21 @@
+      *AUDITRECORD.cpy
+      *Record layout for the central audit log indexed file
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+         03 AUDIT-ID PIC 9(6).
+         03 AUDIT-DATE.
+           05 AUDIT-YEAR PIC 9999.
+           05 AUDIT-MONTH PIC 99.
+           05 AUDIT-DAY PIC 99.
+         03 AUDIT-TIME.
+           05 AUDIT-HOUR PIC 99.
+           05 AUDIT-MIN PIC 99.
+           05 AUDIT-SEC PIC 99.
+           05 AUDIT-HSEC PIC 99.
+         03 AUDIT-RECORD-TYPE PIC X(10).
+         03 AUDIT-ACTION PIC X(6).
+         03 AUDIT-KEY PIC 9(4).
+         03 AUDIT-USER-ID PIC 9(4).
+         03 AUDIT-OLD-VALUE PIC X(60).
+         03 AUDIT-NEW-VALUE PIC X(60).
+         03 AUDIT-TERMINAL-ID PIC X(8).
