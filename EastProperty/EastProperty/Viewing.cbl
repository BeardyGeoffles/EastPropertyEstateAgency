@@ -2,13 +2,17 @@
       *Handle menu screens and functionality to add/search a Viewing
       *
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. Viewing is recursive.
 
        environment division.
 
+       configuration section.
+       special-names.
+            crt status is key-status.
+
        input-output section.
 
        file-control.
@@ -23,11 +27,8 @@
        copy "sellerfile.cpy".
 
        copy "viewingfile.cpy".
-          
 
-       configuration section.
-       special-names.
-            crt status is key-status.
+       copy "seqfile.cpy".
 
        data division.
 
@@ -46,8 +47,8 @@
 
 
        copy "viewingrecord.cpy".
-   
 
+       copy "seqrecord.cpy".
 
 
        working-storage section.
@@ -59,16 +60,25 @@
 
        copy "ws-common.cpy".
 
+       copy "ws-nextid.cpy".
 
        01 ws-viewing-search-fields.
          03 ws-viewing-search-id pic 9(4) value 0.
-         03 ws-viewing-search-date.
-           05 ws-viewing-search-day pic 99 value 0.
-           05 ws-viewing-search-month pic 99 value 0.
-           05 ws-viewing-search-year pic 9999 value 0.
+         03 ws-viewing-search-date-from.
+           05 ws-viewing-search-day-from pic 99 value 0.
+           05 ws-viewing-search-month-from pic 99 value 0.
+           05 ws-viewing-search-year-from pic 9999 value 0.
+         03 ws-viewing-search-date-to.
+           05 ws-viewing-search-day-to pic 99 value 0.
+           05 ws-viewing-search-month-to pic 99 value 0.
+           05 ws-viewing-search-year-to pic 9999 value 0.
          03 ws-viewing-search-user-id pic 9(4) value 0.
          03 ws-viewing-search-prop-id pic 9(4) value 0.
 
+       01 ws-viewing-search-from-yyyymmdd pic 9(8) value 0.
+       01 ws-viewing-search-to-yyyymmdd pic 9(8) value 0.
+       01 ws-view-date-yyyymmdd pic 9(8) value 0.
+
        01 ws-message pic x(40) value spaces.
        01 ws-valid-VIEWING-found pic 9 value 0 comp.
        01 ws-end-of-file pic 9 value 0 comp.
@@ -87,12 +97,38 @@
        01 ws-total-matches-hide pic z(4).
        01 ws-current-match-hide pic z(4).
 
+       01 ws-checkout-user-disp pic z(4).
+
        01 match-array occurs 9999 times.
          03 match-viewing-id pic 9999.
          03 match-viewing-date pic x(10).
          03 match-viewing-time pic x(5).
          03 match-viewing-user-id pic 9(4).
          03 match-viewing-prop-id pic 9(4).
+         03 match-checkout-user-id pic 9(4).
+         03 match-checkout-hour pic 99.
+         03 match-checkout-min pic 99.
+
+       01 ws-double-booking-message pic x(50) value spaces.
+       01 ws-double-booked pic 9 value 0 comp.
+       01 ws-new-mins-of-day pic 9999 value 0 comp.
+       01 ws-exist-mins-of-day pic 9999 value 0 comp.
+       01 ws-mins-diff pic s9999 value 0 comp.
+
+       01 ws-new-viewing-fields.
+         03 ws-new-property-id pic 9(4) value 0.
+         03 ws-new-day pic 99 value 0.
+         03 ws-new-month pic 99 value 0.
+         03 ws-new-year pic 9999 value 0.
+         03 ws-new-hour pic 99 value 0.
+         03 ws-new-mins pic 99 value 0.
+
+       01 ws-saved-viewing-record pic x(143) value spaces.
+
+       01 ws-past-date-message pic x(50) value spaces.
+       01 ws-past-dated pic 9 value 0 comp.
+       01 ws-new-date-yyyymmdd pic 9(8) value 0.
+       01 ws-today-yyyymmdd pic 9(8) value 0.
 
        01 ws-viewing-found-fields.
          03 ws-VIEWING-found-id pic 9(4) value 0.
@@ -127,7 +163,7 @@
          03 LINE 10 COL 29 foreground-color 14 "3".
          03 LINE 14 COL 29 foreground-color 14 "5".
 
-       copy "ViewingDetailsScreen.cpy.".
+       copy "ViewingDetailsScreen.cpy".
 
        
 
@@ -147,22 +183,33 @@
          03 PIC z(4) using ws-VIEWING-search-id foreground-color 10
             HIGHLIGHT PROMPT " ".
          03 VALUE "]".
-         03 LINE 8 COL 2 "DATE            [".
-         03 pic 99 using ws-VIEWING-search-day foreground-color 10
+         03 LINE 8 COL 2 "DATE FROM       [".
+         03 pic 99 using ws-VIEWING-search-day-from foreground-color 10
+            HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "/".
+         03 pic 99 using ws-VIEWING-search-month-from
+            foreground-color 10 HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "/".
+         03 pic 9999 using ws-VIEWING-search-year-from
+            foreground-color 10 HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "]".
+
+         03 LINE 9 COL 2 "DATE TO         [".
+         03 pic 99 using ws-VIEWING-search-day-to foreground-color 10
             HIGHLIGHT PROMPT " " blank when zero.
          03 VALUE "/".
-         03 pic 99 using ws-VIEWING-search-month foreground-color 10
+         03 pic 99 using ws-VIEWING-search-month-to foreground-color 10
             HIGHLIGHT PROMPT " " blank when zero.
          03 VALUE "/".
-         03 pic 9999 using ws-VIEWING-search-year foreground-color 10
+         03 pic 9999 using ws-VIEWING-search-year-to foreground-color 10
             HIGHLIGHT PROMPT " " blank when zero.
          03 VALUE "]".
 
-         03 LINE 9 COL 2 "USER ID         [".
+         03 LINE 10 COL 2 "USER ID         [".
          03 PIC z(4) USING ws-VIEWING-search-USER-ID foreground-color 10
             HIGHLIGHT PROMPT " ".
          03 VALUE "]".
-         03 LINE 10 COL 2 "PROP ID         [".
+         03 LINE 11 COL 2 "PROP ID         [".
          03 PIC z(4) USING ws-VIEWING-search-prop-ID foreground-color 10
             HIGHLIGHT PROMPT " ".
          03 VALUE "]".
@@ -215,10 +262,10 @@
            accept ws-user-has-admin from environment-value.
 
        PARA-400-OPEN-VIEWING-SUB-SCREEN.
-           Perform until false
+           PERFORM UNTIL 1 = 0
 
                MOVE " " TO MENU-IN
-               PERFORM UNTIL MENU-IN NOT EQUALS SPACE
+               PERFORM UNTIL MENU-IN NOT = SPACE
                    DISPLAY VIEWING-MENU-SCREEN
                    ACCEPT VIEWING-MENU-SCREEN
                    EVALUATE MENU-IN
@@ -247,13 +294,16 @@
                perform PARA-440-VERIFY-USER
                perform PARA-450-VERIFY-BUYER
                perform PARA-460-VERIFY-PROPERTY
+               perform PARA-465-CHECK-DOUBLE-BOOKING
+               perform PARA-466-CHECK-PAST-DATE
 
                DISPLAY VIEWING-DETAILS-SCREEN
                ACCEPT VIEWING-DETAILS-SCREEN
                if key-code-1 = 0
                    move 1 to ws-done
                end-if
-               if key-code-1 = 1
+               if key-code-1 = 1 and ws-double-booked = 0
+                 and ws-past-dated = 0
                    OPEN i-O VIEWING-file
                    WRITE VIEWING-RECORD
                    CLOSE VIEWING-FILE
@@ -280,17 +330,9 @@
            PERFORM PARA-400-OPEN-VIEWING-SUB-SCREEN.
 
        PARA-415-GENERATE-VIEWING-REFERENCE.
-           move 0 to WS-NEXT-ID
-           move 0 to id-counter
-           open i-o VIEWING-file
-           perform until WS-NEXT-ID not equals 0
-               add 1 to id-counter
-               move id-counter to VIEWING-ID
-               read VIEWING-file
-                   invalid key
-                       move id-counter to WS-NEXT-ID
-           end-perform
-           close VIEWING-file
+           move "VIEWING" to WS-NEXTID-SEQ-NAME
+           perform Generate-Next-Id
+           move WS-NEXTID-RESULT to WS-NEXT-ID
            initialize VIEWING-RECORD
            move WS-NEXT-ID to VIEWING-id.
 
@@ -336,9 +378,12 @@
                end-if
 
                if ws-valid-viewing-found = 0 and not (
-                   ws-VIEWING-search-DAY = 0 and
-                   WS-VIEWing-search-month = 0 and
-                   ws-viewing-search-year = 0 and
+                   ws-VIEWING-search-DAY-from = 0 and
+                   WS-VIEWing-search-month-from = 0 and
+                   ws-viewing-search-year-from = 0 and
+                   ws-VIEWING-search-DAY-to = 0 and
+                   WS-VIEWing-search-month-to = 0 and
+                   ws-viewing-search-year-to = 0 and
                    ws-viewing-search-id = 0 and
                    ws-viewing-search-PROP-ID = 0 and
                    ws-VIEWING-search-USER-ID = 0)
@@ -358,27 +403,49 @@
        PARA-435-SEARCH.
            move 0 to ws-end-of-file
            move 0 to ws-total-matches
+
+           move 0 to ws-viewing-search-from-yyyymmdd
+           if not (ws-viewing-search-day-from = 0 and
+               ws-viewing-search-month-from = 0 and
+               ws-viewing-search-year-from = 0)
+               compute ws-viewing-search-from-yyyymmdd =
+                 (ws-viewing-search-year-from * 10000) +
+                 (ws-viewing-search-month-from * 100) +
+                 ws-viewing-search-day-from
+           end-if
+
+           move 99999999 to ws-viewing-search-to-yyyymmdd
+           if not (ws-viewing-search-day-to = 0 and
+               ws-viewing-search-month-to = 0 and
+               ws-viewing-search-year-to = 0)
+               compute ws-viewing-search-to-yyyymmdd =
+                 (ws-viewing-search-year-to * 10000) +
+                 (ws-viewing-search-month-to * 100) +
+                 ws-viewing-search-day-to
+           end-if
+
            open input VIEWING-file
-           perform until ws-end-of-file equals 1
+           perform until ws-end-of-file = 1
                read VIEWING-file next record
                    at end
                        move 1 to ws-end-of-file
                    not at end
+                       compute ws-view-date-yyyymmdd =
+                         (view-year * 10000) + (view-month * 100) +
+                         view-day
+
                        if (ws-VIEWING-search-id = 0 or
                          ws-VIEWING-search-id = VIEWING-id)
                            and
-                         (ws-VIEWING-search-day = 0 or
-                         ws-VIEWING-search-day = view-day)
-                           and
-                           (ws-VIEWING-search-month = 0 or
-                         ws-VIEWING-search-month= view-month)
+                         ws-view-date-yyyymmdd not less than
+                           ws-viewing-search-from-yyyymmdd
                            and
-                           (ws-VIEWING-search-year = 0 or
-                         ws-VIEWING-search-year = view-year)
+                         ws-view-date-yyyymmdd not greater than
+                           ws-viewing-search-to-yyyymmdd
                            and
                          (ws-VIEWING-search-USER-ID = 0 or
                          ws-VIEWING-search-USER-ID = VIEWING-user-id)
-                           and                                          
+                           and
                          (ws-viewing-search-PROP-ID = 0 or
                         ws-viewing-search-PROP-ID = viewing-property-id)
 
@@ -402,13 +469,22 @@
                              viewing-record to
                              match-viewing-prop-id of match-array(
                                ws-total-matches)
+                           move CHECKOUT-USER-ID of VIEWING-RECORD to
+                             match-checkout-user-id of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-HOUR of VIEWING-RECORD to
+                             match-checkout-hour of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-MIN of VIEWING-RECORD to
+                             match-checkout-min of match-array(
+                               ws-total-matches)
                        end-if
            end-perform
 
            close VIEWING-file.
 
        PARA-437-UPDATE-SEARCH-DISPLAY.
-           if ws-valid-VIEWING-found equals 1
+           if ws-valid-VIEWING-found = 1
                move spaces to ws-message
                move ws-current-match to ws-current-match-hide
                move ws-total-matches to ws-total-matches-hide
@@ -417,9 +493,20 @@
                  function trim(ws-total-matches-hide),
                  " matching record(s) found." into ws-message
 
-               move match-array(ws-current-match) to 
+               move match-array(ws-current-match) to
                  ws-viewing-found-fields
                move 10 to ws-color
+
+               if match-checkout-user-id(ws-current-match) not = 0
+                   move match-checkout-user-id(ws-current-match) to
+                     ws-checkout-user-disp
+                   string "CHECKED OUT: USER ",
+                     ws-checkout-user-disp, " ",
+                     match-checkout-hour(ws-current-match), ":",
+                     match-checkout-min(ws-current-match)
+                     into ws-message
+                   move 12 to ws-color
+               end-if
            else
                move "No record found." to
                  ws-message
@@ -499,4 +586,78 @@
 
            end-if.
 
+       PARA-465-CHECK-DOUBLE-BOOKING.
+           move 0 to ws-double-booked
+           move spaces to ws-double-booking-message
+
+           if not VIEWING-PROPERTY-ID = 0
+
+               move VIEWING-RECORD to ws-saved-viewing-record
+               move VIEWING-PROPERTY-ID to ws-new-property-id
+               move view-day to ws-new-day
+               move view-month to ws-new-month
+               move view-year to ws-new-year
+               move view-hour to ws-new-hour
+               move view-mins to ws-new-mins
+               compute ws-new-mins-of-day = (ws-new-hour * 60) +
+                 ws-new-mins
+
+               move 0 to ws-end-of-file
+               open input VIEWING-file
+               perform until ws-end-of-file = 1
+                   read VIEWING-file next record
+                       at end
+                           move 1 to ws-end-of-file
+                       not at end
+                           if not VIEWING-ID = 0 and
+                             VIEWING-PROPERTY-ID = ws-new-property-id
+                             and view-day = ws-new-day and
+                             view-month = ws-new-month and
+                             view-year = ws-new-year
+
+                               compute ws-exist-mins-of-day =
+                                 (view-hour * 60) + view-mins
+
+                               compute ws-mins-diff =
+                                 ws-new-mins-of-day -
+                                 ws-exist-mins-of-day
+
+                               if (ws-mins-diff >= 0 and
+                                 ws-mins-diff <= 30) or
+                                 (ws-mins-diff < 0 and
+                                 ws-mins-diff >= -30)
+                                   move 1 to ws-double-booked
+                                   move
+                                   "Another viewing is already booked"
+                                   & " within 30 mins of this time."
+                                     to ws-double-booking-message
+                               end-if
+                           end-if
+               end-perform
+               close VIEWING-file
+
+               move ws-saved-viewing-record to VIEWING-RECORD
+
+           end-if.
+
+       PARA-466-CHECK-PAST-DATE.
+           move 0 to ws-past-dated
+           move spaces to ws-past-date-message
+
+           if not (view-day = 0 and view-month = 0 and view-year = 0)
+
+               compute ws-new-date-yyyymmdd = (view-year * 10000) +
+                 (view-month * 100) + view-day
+               move function current-date(1:8) to ws-today-yyyymmdd
+
+               if ws-new-date-yyyymmdd < ws-today-yyyymmdd
+                   move 1 to ws-past-dated
+                   move "Viewing date must be in the future." to
+                     ws-past-date-message
+               end-if
+
+           end-if.
+
+       copy "GenerateNextId.cpy".
+
        end program Viewing.
\ No newline at end of file
