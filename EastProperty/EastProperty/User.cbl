@@ -2,13 +2,17 @@
       *Handle menu screens and functionality to add/search a User
       *
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. User is recursive.
 
        environment division.
 
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
 
        file-control.
@@ -18,12 +22,11 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
+       copy "seqfile.cpy".
+       copy "loginlogfile.cpy".
+       copy "configfile.cpy".
 
 
-       configuration section.
-       special-names.
-           crt status is key-status.
-
        data division.
 
        FILE SECTION.
@@ -32,6 +35,9 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "seqrecord.cpy".
+       copy "loginlogrecord.cpy".
+       copy "configrecord.cpy".
 
 
 
@@ -43,6 +49,14 @@
 
        copy "ws-common.cpy".
 
+       copy "ws-passwordhash.cpy".
+
+       copy "ws-nextid.cpy".
+
+       copy "ws-config.cpy".
+
+       01 ws-records-per-page-disp pic z9 value 0.
+
        01 ws-user-search-fields.
          03 ws-user-search-id pic 9(4) value 0.
          03 ws-user-search-name pic x(10) value spaces.
@@ -62,11 +76,31 @@
        01 ws-total-matches-hide pic z(4).
        01 ws-current-match-hide pic z(4).
 
+       01 ws-checkout-user-disp pic z(4).
+
+       01 ws-activity-totals.
+         03 ws-activity-user-count pic 9(4) value 0.
+         03 ws-activity-admin-count pic 9(4) value 0.
+         03 ws-activity-locked-count pic 9(4) value 0.
+         03 ws-activity-login-count pic 9(6) value 0.
+         03 ws-activity-failed-login-count pic 9(6) value 0.
+         03 ws-activity-logout-count pic 9(6) value 0.
+
+       01 ws-activity-user-count-disp pic z(3)9.
+       01 ws-activity-admin-count-disp pic z(3)9.
+       01 ws-activity-locked-count-disp pic z(3)9.
+       01 ws-activity-login-count-disp pic z(5)9.
+       01 ws-activity-failed-login-count-disp pic z(5)9.
+       01 ws-activity-logout-count-disp pic z(5)9.
+
       *Array to hold all search results
        01 match-array occurs 9999 times.
          03 match-user-id pic 9999.
          03 match-user-name pic x(10).
          03 match-user-admin pic x.
+         03 match-checkout-user-id pic 9(4).
+         03 match-checkout-hour pic 99.
+         03 match-checkout-min pic 99.
 
       *Display fields for the currently selected record
        01 ws-user-found-fields.
@@ -88,7 +122,9 @@
          03 LINE 6 COL 29 "1. ADD USER".
          03 LINE 8 COL 29 "2. VIEW ALL USERS".
          03 LINE 10 COL 29 "3. SEARCH USERS".
+         03 LINE 12 COL 29 "4. ACTIVITY OVERVIEW".
          03 LINE 14 COL 29 "5. RETURN TO MENU".
+         03 LINE 16 COL 29 "6. SYSTEM SETTINGS".
          03 LINE 21 COL 29 value "MENU: [".
          03 pic x USING MENU-IN foreground-color 10 HIGHLIGHT PROMPT
             " ".
@@ -96,7 +132,72 @@
          03 LINE 6 COL 29 foreground-color 14 "1".
          03 LINE 8 COL 29 foreground-color 14 "2".
          03 LINE 10 COL 29 foreground-color 14 "3".
+         03 LINE 12 COL 29 foreground-color 14 "4".
          03 LINE 14 COL 29 foreground-color 14 "5".
+         03 LINE 16 COL 29 foreground-color 14 "6".
+
+       01 ACTIVITY-OVERVIEW-SCREEN foreground-color 15 AUTO UPPER.
+         03 blank screen.
+         03 line 1 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 line 2 col 29 foreground-color 14 value
+            "|  EAST ACTIVITY OVERVIEW    |".
+         03 LINE 3 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+
+         03 line 6 col 2 foreground-color 14 "USERS".
+         03 line 7 col 2 "TOTAL USERS         ".
+         03 pic z(3)9 from ws-activity-user-count-disp
+            foreground-color 10.
+         03 line 8 col 2 "ADMIN USERS         ".
+         03 pic z(3)9 from ws-activity-admin-count-disp
+            foreground-color 10.
+         03 line 9 col 2 "LOCKED USERS        ".
+         03 pic z(3)9 from ws-activity-locked-count-disp
+            foreground-color 10.
+
+         03 line 11 col 2 foreground-color 14 "LOGIN ACTIVITY".
+         03 line 12 col 2 "SUCCESSFUL LOGINS   ".
+         03 pic z(5)9 from ws-activity-login-count-disp
+            foreground-color 10.
+         03 line 13 col 2 "FAILED LOGINS       ".
+         03 pic z(5)9 from ws-activity-failed-login-count-disp
+            foreground-color 10.
+         03 line 14 col 2 "LOGOUTS             ".
+         03 pic z(5)9 from ws-activity-logout-count-disp
+            foreground-color 10.
+
+         03 line 23 col 1 foreground-color 14 value
+            "----------------------------------------".
+         03 line 23 col 41 foreground-color 14 value
+            "----------------------------------------".
+         03 line 24 col 2 "F1 - RETURN TO MENU".
+         03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
+
+       01 SYSTEM-SETTINGS-SCREEN foreground-color 15 AUTO UPPER.
+         03 blank screen.
+         03 line 1 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 line 2 col 29 foreground-color 14 value
+            "|  EAST SYSTEM SETTINGS      |".
+         03 LINE 3 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+
+         03 line 7 col 2 "RECORDS PER PAGE (VIEWALL SCREENS)  [".
+         03 pic 99 using ws-records-per-page-disp foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 value "]".
+
+         03 line 20 col 2 pic x(50) from ws-message
+            foreground-color ws-color.
+
+         03 line 23 col 1 foreground-color 14 value
+            "----------------------------------------".
+         03 line 23 col 41 foreground-color 14 value
+            "----------------------------------------".
+         03 line 24 col 2 "F1 - SAVE SETTING   ESC - BACK".
+         03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
+         03 line 24 col 22 FOREGROUND-COLOR 14 "ESC".
 
        copy "UserDetailsScreen.cpy".
        
@@ -163,10 +264,10 @@
 
        PARA-300-OPEN-USER-SUB-SCREEN.
 
-           Perform until false
+           PERFORM UNTIL 1 = 0
                MOVE " " TO MENU-IN
 
-               PERFORM UNTIL MENU-IN NOT EQUALS SPACES
+               PERFORM UNTIL MENU-IN NOT = SPACES
 
                    DISPLAY USER-MENU-SCREEN
                    ACCEPT USER-MENU-SCREEN
@@ -177,6 +278,10 @@
                            PERFORM PARA-320-OPEN-USER-VIEW
                        WHEN 3
                            PERFORM PARA-330-AMEND-USER
+                       WHEN 4
+                           PERFORM PARA-340-ACTIVITY-OVERVIEW
+                       WHEN 6
+                           PERFORM PARA-350-SYSTEM-SETTINGS
                        WHEN 5
                            CALL "Main"
                        WHEN OTHER
@@ -196,6 +301,8 @@
            move spaces to ws-password-1
            move spaces to ws-password-2
            move spaces to ws-message
+           move 0 to USER-FAILED-ATTEMPTS
+           move 'N' to USER-LOCKED
 
            move 0 to ws-done
            perform until done
@@ -228,7 +335,17 @@
                    move 1 to ws-done
                end-if
                if key-code-1 = 1 and ws-secure-password not equal spaces
-                   move ws-secure-password to USER-PASSWORD
+                   perform Generate-Password-Salt
+                   move WS-PASSWORD-HASH-SALT to USER-PASSWORD-SALT
+                   move ws-secure-password to WS-PASSWORD-HASH-PLAIN
+                   perform Compute-Password-Hash
+                   move WS-PASSWORD-HASH-RESULT to USER-PASSWORD
+                   move function current-date(1:4) to
+                     USER-PASSWORD-CHANGED-YEAR
+                   move function current-date(5:2) to
+                     USER-PASSWORD-CHANGED-MONTH
+                   move function current-date(7:2) to
+                     USER-PASSWORD-CHANGED-DAY
                    OPEN i-O user-file
                    WRITE USER-RECORD
                    CLOSE USER-FILE
@@ -241,22 +358,16 @@
                    move spaces to ws-secure-password
                    move spaces to ws-message
                    move WS-NEXT-ID to user-id
+                   move 0 to USER-FAILED-ATTEMPTS
+                   move 'N' to USER-LOCKED
                end-if
            end-perform
            PERFORM PARA-300-OPEN-USER-SUB-SCREEN.
 
        PARA-315-GENERATE-USER-REFERENCE.
-           move 0 to WS-NEXT-ID
-           move 0 to id-counter
-           open i-o user-file
-           perform until WS-NEXT-ID not equals 0
-               add 1 to id-counter
-               move id-counter to user-ID
-               read user-file
-                   invalid key
-                       move id-counter to WS-NEXT-ID
-           end-perform
-           close user-file
+           move "USER" to WS-NEXTID-SEQ-NAME
+           perform Generate-Next-Id
+           move WS-NEXTID-RESULT to WS-NEXT-ID
            move spaces to user-RECORD
            move WS-NEXT-ID to user-id.
 
@@ -310,7 +421,7 @@
 
                perform PARA-437-UPDATE-SEARCH-DISPLAY
 
-               if key-code-1 = 1 and ws-valid-user-found equals 1
+               if key-code-1 = 1 and ws-valid-user-found = 1
                    Call "AmendUser" using ws-user-found-id
                    initialize ws-user-found-fields
                    move 0 to ws-valid-user-found
@@ -321,11 +432,130 @@
 
            end-perform.
 
+       PARA-340-ACTIVITY-OVERVIEW.
+
+           perform PARA-345-BUILD-USER-TOTALS
+           perform PARA-347-BUILD-LOGIN-TOTALS
+
+           move ws-activity-user-count to ws-activity-user-count-disp
+           move ws-activity-admin-count to
+             ws-activity-admin-count-disp
+           move ws-activity-locked-count to
+             ws-activity-locked-count-disp
+           move ws-activity-login-count to
+             ws-activity-login-count-disp
+           move ws-activity-failed-login-count to
+             ws-activity-failed-login-count-disp
+           move ws-activity-logout-count to
+             ws-activity-logout-count-disp
+
+           display ACTIVITY-OVERVIEW-SCREEN
+           accept ACTIVITY-OVERVIEW-SCREEN.
+
+       PARA-345-BUILD-USER-TOTALS.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-activity-user-count
+           move 0 to ws-activity-admin-count
+           move 0 to ws-activity-locked-count
+
+           open input user-file
+           perform until ws-end-of-file = 1
+               read user-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       add 1 to ws-activity-user-count
+                       if USER-HAS-ADMIN = "Y"
+                           add 1 to ws-activity-admin-count
+                       end-if
+                       if USER-LOCKED = "Y"
+                           add 1 to ws-activity-locked-count
+                       end-if
+               end-read
+           end-perform
+           close user-file.
+
+       PARA-347-BUILD-LOGIN-TOTALS.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-activity-login-count
+           move 0 to ws-activity-failed-login-count
+           move 0 to ws-activity-logout-count
+
+           open input login-log-file
+           perform until ws-end-of-file = 1
+               read login-log-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       evaluate true
+                           when LOGIN-LOG-EVENT-TYPE = "LOGIN"
+                             and LOGIN-LOG-RESULT = "SUCCESS"
+                               add 1 to ws-activity-login-count
+                           when LOGIN-LOG-EVENT-TYPE = "LOGIN"
+                             and LOGIN-LOG-RESULT not = "SUCCESS"
+                               add 1 to ws-activity-failed-login-count
+                           when LOGIN-LOG-EVENT-TYPE = "LOGOUT"
+                               add 1 to ws-activity-logout-count
+                       end-evaluate
+               end-read
+           end-perform
+           close login-log-file.
+
+       PARA-350-SYSTEM-SETTINGS.
+
+           move 0 to ws-done
+           move spaces to ws-message
+           move 15 to ws-color
+
+           move "RECORDSPERPAGE" to WS-CONFIG-NAME
+           move 15 to WS-CONFIG-DEFAULT
+           perform Read-Config-Value
+           move WS-CONFIG-RESULT to ws-records-per-page-disp
+
+           perform until done
+
+               display SYSTEM-SETTINGS-SCREEN
+               accept SYSTEM-SETTINGS-SCREEN
+
+               if key-code-1 = 0
+                   move 1 to ws-done
+               end-if
+
+               if key-code-1 = 1
+                   move spaces to ws-message
+                   move 15 to ws-color
+                   if ws-records-per-page-disp = 0
+                       move "Records per page must be at least 1." to
+                         ws-message
+                       move 04 to ws-color
+                   else
+                       move "RECORDSPERPAGE" to CONFIG-NAME
+                       open i-o config-file
+                       read config-file
+                           invalid key
+                               move ws-records-per-page-disp to
+                                 CONFIG-VALUE
+                               write CONFIG-RECORD
+                           not invalid key
+                               move ws-records-per-page-disp to
+                                 CONFIG-VALUE
+                               rewrite CONFIG-RECORD
+                       end-read
+                       close config-file
+                       move "Setting saved." to ws-message
+                       move 10 to ws-color
+                   end-if
+               end-if
+
+           end-perform.
+
        PARA-435-SEARCH.
            move 0 to ws-end-of-file
            move 0 to ws-total-matches
            open input user-file
-           perform until ws-end-of-file equals 1
+           perform until ws-end-of-file = 1
                read user-file next record
                    at end
                        move 1 to ws-end-of-file
@@ -351,6 +581,15 @@
                            move user-has-admin of user-record to
                              match-user-admin of match-array(
                              ws-total-matches)
+                           move CHECKOUT-USER-ID of USER-RECORD to
+                             match-checkout-user-id of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-HOUR of USER-RECORD to
+                             match-checkout-hour of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-MIN of USER-RECORD to
+                             match-checkout-min of match-array(
+                               ws-total-matches)
 
                        end-if
            end-perform
@@ -358,7 +597,7 @@
            close user-file.
 
        PARA-437-UPDATE-SEARCH-DISPLAY.
-           if ws-valid-user-found equals 1
+           if ws-valid-user-found = 1
                move spaces to ws-message
                move ws-current-match to ws-current-match-hide
                move ws-total-matches to ws-total-matches-hide
@@ -371,6 +610,17 @@
                  ws-user-found-fields
                move 10 to ws-color
 
+               if match-checkout-user-id(ws-current-match) not = 0
+                   move match-checkout-user-id(ws-current-match) to
+                     ws-checkout-user-disp
+                   string "CHECKED OUT: USER ",
+                     ws-checkout-user-disp, " ",
+                     match-checkout-hour(ws-current-match), ":",
+                     match-checkout-min(ws-current-match)
+                     into ws-message
+                   move 12 to ws-color
+               end-if
+
            else
                move "No record found." to
                  ws-message
@@ -378,4 +628,10 @@
                initialize ws-user-found-fields
            end-if.
 
+       copy "PasswordHashCalc.cpy".
+
+       copy "GenerateNextId.cpy".
+
+       copy "ReadConfigValue.cpy".
+
        end program User.
\ No newline at end of file
