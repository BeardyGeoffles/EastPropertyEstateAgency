@@ -1,30 +1,32 @@
        identification division.
        program-id. Login is recursive.
 
-*      SCREEN SECTION CREATED BY USING FOREGROUND-COLOR AND LAYERING
-*      THE DIFFERENT COLOURS (THE ONE TO BE VIEWED NEEDS TO BE GENERATED
-*      LAST IN THE CODE).
-*      SO THERE THE WHITE BACKGROUND WITH BLUE ON TOP AND THEN THE
-*      RED/WHITE NEEDLE ON TOP OF THOSE. LAYERED COLOURS NEED A DISPLAY
-*      FIELD THAT TIGHTLY FITS THE TEXT FIELD
+      *      SCREEN SECTION CREATED BY USING FOREGROUND-COLOR AND LAYERING
+      *      THE DIFFERENT COLOURS (THE ONE TO BE VIEWED NEEDS TO BE GENERATED
+      *      LAST IN THE CODE).
+      *      SO THERE THE WHITE BACKGROUND WITH BLUE ON TOP AND THEN THE
+      *      RED/WHITE NEEDLE ON TOP OF THOSE. LAYERED COLOURS NEED A DISPLAY
+      *      FIELD THAT TIGHTLY FITS THE TEXT FIELD
 
        environment division.
 
+       configuration section.
+       special-names.
+                  crt status is key-status.
+
        input-output section.
        file-control.
        copy "userfile.cpy".
+       copy "loginlogfile.cpy".
 
 
 
 
-       configuration section.
-       special-names.
-                  crt status is key-status.
-
        data division.
 
        FILE SECTION.
        copy "userrecord.cpy".
+       copy "loginlogrecord.cpy".
  
 
 
@@ -37,13 +39,26 @@
 
        copy "ws-common.cpy".
 
+       copy "ws-passwordhash.cpy".
 
+       copy "ws-loginlog.cpy".
 
        01 WS-USERNAME PIC X(10) value spaces.
        01 WS-PASSWORD PIC X(10) value spaces.
        01 WS-FOUND PIC X(1) VALUE 'N'.
        01 EOF-FLAG PIC X(1) VALUE "N".
+       01 WS-ACCOUNT-LOCKED PIC X(1) VALUE "N".
+       01 WS-FAILED-ATTEMPT-LIMIT PIC 9(2) VALUE 5.
        01 LOGIN-FAIL-MESSAGE PIC X(43).
+
+       01 WS-PASSWORD-EXPIRY-DAYS PIC 9(3) VALUE 90.
+       01 WS-FORCE-PASSWORD-CHANGE PIC X(1) VALUE "N".
+       01 WS-TODAY-YYYYMMDD PIC 9(8) VALUE 0.
+       01 WS-PASSWORD-CHANGED-YYYYMMDD PIC 9(8) VALUE 0.
+       01 WS-DAYS-SINCE-CHANGE PIC S9(8) VALUE 0 COMP.
+       01 WS-NEW-PASSWORD-1 PIC X(10) VALUE SPACES.
+       01 WS-NEW-PASSWORD-2 PIC X(10) VALUE SPACES.
+       01 WS-PASSWORD-CHANGE-MESSAGE PIC X(50) VALUE SPACES.
        
 
        SCREEN SECTION.
@@ -51,13 +66,13 @@
        01 TITLE-SCREEN background-color 0 foreground-color 15 AUTO 
        UPPER.
          03 BLANK SCREEN.
-*      EAST
+      *      EAST
          03 line 6 col 44 foreground-color 14 value "@@@ @@@ @@@ @@@".
          03 line 7 col 44 foreground-color 14 value "@   @ @ @    @ ".
          03 line 8 col 44 foreground-color 14 value "@@  @@@ @@@  @ ".
          03 line 9 col 44 foreground-color 14 value "@   @ @   @  @ ".
          03 line 10 col 44 foreground-color 14 value "@@@ @ @ @@@  @ ".
-*      PROPERTY
+      *      PROPERTY
          03 line 12 col 36 foreground-color 14 value
             "@@@ @@@ @@@ @@@ @@@ @@@ @@@ @ @".
          03 line 13 col 36 foreground-color 14 value
@@ -68,7 +83,7 @@
             "@   @ @ @ @ @   @   @ @  @   @ ".
          03 line 16 col 36 foreground-color 14 value
             "@   @ @ @@@ @   @@@ @ @  @   @ ".
-*      COMPASS ART WHITE
+      *      COMPASS ART WHITE
          03 line 4 col 15 VALUE "        N        ".
          03 line 5 col 15 VALUE "     @@@@@@@".
          03 line 6 col 15 VALUE "   @@@@@@@@@@@   ".
@@ -84,7 +99,7 @@
          03 line 16 col 15 VALUE "   @@@@@@@@@@@   ".
          03 line 17 col 15 VALUE "     @@@@@@@     ".
          03 line 18 col 15 VALUE "        S        ".
-*      COMPASS ART BLUE
+      *      COMPASS ART BLUE
          03 line 6 col 20 FOREGROUND-COLOUR 9 VALUE "@@@@@@@".
          03 line 7 col 18 FOREGROUND-COLOUR 9 VALUE "@@@@@@@@@@@".
          03 line 8 col 17 FOREGROUND-COLOUR 9 VALUE "@@@@@@@@@@@@@".
@@ -96,7 +111,7 @@
          03 line 14 col 17 FOREGROUND-COLOUR 9 VALUE "@@@@@@@@@@@@@".
          03 line 15 col 18 FOREGROUND-COLOUR 9 VALUE "@@@@@@@@@@@".
          03 line 16 col 20 FOREGROUND-COLOUR 9 VALUE "@@@@@@@".
-*      COMPASS ART NEEDLE
+      *      COMPASS ART NEEDLE
          03 line 10 col 20 FOREGROUND-COLOUR 15 VALUE "@@@".
          03 line 11 col 17 FOREGROUND-COLOUR 15 VALUE "@@@@@@@".
          03 line 12 col 20 FOREGROUND-COLOUR 15 VALUE "@@@".
@@ -114,6 +129,34 @@
          03 FOREGROUND-COLOR 15 LINE 23 COL 48 "]".
          03 FOREGROUND-COLOR 4 LINE 25 COL 20 FROM LOGIN-FAIL-MESSAGE.
 
+       01 PASSWORD-CHANGE-SCREEN foreground-color 15 AUTO UPPER.
+         03 BLANK SCREEN.
+         03 line 1 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 line 2 col 29 foreground-color 14 value
+            "|  EAST PROPERTY             |".
+         03 LINE 3 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+
+         03 line 8 col 10
+            "Your password has expired and must be changed.".
+
+         03 LINE 11 COL 10 "NEW PASSWORD     [".
+         03 PIC X(10) USING WS-NEW-PASSWORD-1 foreground-color 10
+            no-echo.
+         03 VALUE "]".
+         03 LINE 13 COL 10 "CONFIRM PASSWORD [".
+         03 PIC X(10) USING WS-NEW-PASSWORD-2 foreground-color 10
+            no-echo.
+         03 VALUE "]".
+
+         03 line 16 col 10 from WS-PASSWORD-CHANGE-MESSAGE
+            foreground-color 4.
+
+         03 line 22 col 10 "F1 - SAVE   ESC - EXIT".
+         03 line 22 col 10 FOREGROUND-COLOR 14 "F1".
+         03 line 22 col 24 FOREGROUND-COLOR 14 "ESC".
+
 
        procedure division.
 
@@ -121,7 +164,12 @@
 
            perform Function-key-setup
            MOVE SPACES TO LOGIN-FAIL-MESSAGE.
-           
+
+           accept WS-CURRENT-TERMINAL-ID from environment "TERMID"
+           if WS-CURRENT-TERMINAL-ID = spaces
+               move "UNKNOWN" to WS-CURRENT-TERMINAL-ID
+           end-if.
+
 
        PARA-000-MAIN.
 
@@ -131,6 +179,7 @@
 
            MOVE 'N' TO EOF-FLAG
            move 'N' TO WS-FOUND
+           move 'N' TO WS-ACCOUNT-LOCKED
 
            DISPLAY TITLE-SCREEN
            accept TITLE-SCREEN
@@ -140,45 +189,174 @@
            end-if.
 
                PERFORM PROCESS-FILE
+           PERFORM PARA-020-LOG-LOGIN-ATTEMPT
            IF WS-FOUND = 'Y'
+               IF WS-FORCE-PASSWORD-CHANGE = 'Y'
+                   PERFORM PARA-010-FORCE-PASSWORD-CHANGE
+               END-IF
                PERFORM MENU-SCREEN
            ELSE
-               move "Login Failed. Invalid Username or Password."
-                 to LOGIN-FAIL-MESSAGE
+               IF WS-ACCOUNT-LOCKED = 'Y'
+                   move "Account locked, see an administrator."
+                     to LOGIN-FAIL-MESSAGE
+               ELSE
+                   move "Login Failed. Invalid Username or Password."
+                     to LOGIN-FAIL-MESSAGE
+               END-IF
                PERFORM para-000-main
            END-IF
            STOP RUN.
            
        
+       PARA-020-LOG-LOGIN-ATTEMPT.
+
+           move "LOGIN" to WS-LOGIN-EVENT-TYPE
+           move WS-USERNAME to WS-LOGIN-USER-NAME
+
+           if WS-FOUND = 'Y'
+               move USER-ID of USER-RECORD to WS-LOGIN-USER-ID
+               move "SUCCESS" to WS-LOGIN-RESULT
+           else
+               move 0 to WS-LOGIN-USER-ID
+               move "FAILURE" to WS-LOGIN-RESULT
+           end-if
+
+           perform Write-Login-Log.
+
+       PARA-010-FORCE-PASSWORD-CHANGE.
+           move spaces to WS-NEW-PASSWORD-1
+           move spaces to WS-NEW-PASSWORD-2
+           move spaces to WS-PASSWORD-CHANGE-MESSAGE
+           move 0 to ws-done
+
+           perform until done
+               DISPLAY PASSWORD-CHANGE-SCREEN
+               ACCEPT PASSWORD-CHANGE-SCREEN
+
+               if key-code-1 = 0
+                   stop run
+               end-if
+
+               if key-code-1 = 1
+                   if WS-NEW-PASSWORD-1 = spaces
+                       move "Password cannot be blank." to
+                         WS-PASSWORD-CHANGE-MESSAGE
+                   else
+                       if WS-NEW-PASSWORD-1 = WS-NEW-PASSWORD-2
+                           perform Generate-Password-Salt
+                           move WS-PASSWORD-HASH-SALT to
+                             USER-PASSWORD-SALT
+                           move WS-NEW-PASSWORD-1 to
+                             WS-PASSWORD-HASH-PLAIN
+                           perform Compute-Password-Hash
+                           move WS-PASSWORD-HASH-RESULT to
+                             USER-PASSWORD
+                           move function current-date(1:4) to
+                             USER-PASSWORD-CHANGED-YEAR
+                           move function current-date(5:2) to
+                             USER-PASSWORD-CHANGED-MONTH
+                           move function current-date(7:2) to
+                             USER-PASSWORD-CHANGED-DAY
+
+                           OPEN I-O USER-FILE
+                           REWRITE USER-RECORD
+                           CLOSE USER-FILE
+
+                           move 1 to ws-done
+                       else
+                           move "Passwords do not match." to
+                             WS-PASSWORD-CHANGE-MESSAGE
+                           move spaces to WS-NEW-PASSWORD-1
+                           move spaces to WS-NEW-PASSWORD-2
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
        MENU-SCREEN.
  
            display "USER-IS-ADMIN" upon environment-name
            display ws-user-has-admin upon environment-value.
 
+           display "CURRENT-USER-ID" upon environment-name
+           display user-id of user-record upon environment-value.
+
+           display "CURRENT-TERMINAL-ID" upon environment-name
+           display WS-CURRENT-TERMINAL-ID upon environment-value.
+
            CALL "MAIN".
 
        PROCESS-FILE.
-           OPEN INPUT USER-FILE.
+           OPEN I-O USER-FILE.
            PERFORM UNTIL WS-FOUND = 'Y' OR EOF-FLAG = 'Y'
+             OR WS-ACCOUNT-LOCKED = 'Y'
                read USER-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                    NOT AT END
                        IF USER-NAME = WS-USERNAME
-                         AND USER-PASSWORD = WS-PASSWORD
-                           MOVE 'Y' TO WS-FOUND
-                           if USER-HAS-ADMIN = 'Y'
-                               move 'Y' to ws-user-has-admin
-                           else
-                               move 'N' to ws-user-has-admin
-                           end-if
-                           
+                           IF USER-LOCKED = 'Y'
+                               MOVE 'Y' TO WS-ACCOUNT-LOCKED
+                           ELSE
+                               move USER-PASSWORD-SALT to
+                                 WS-PASSWORD-HASH-SALT
+                               move WS-PASSWORD to
+                                 WS-PASSWORD-HASH-PLAIN
+                               perform Compute-Password-Hash
+                               IF USER-PASSWORD =
+                                 WS-PASSWORD-HASH-RESULT
+                                   MOVE 'Y' TO WS-FOUND
+                                   MOVE 0 TO USER-FAILED-ATTEMPTS
+                                   REWRITE USER-RECORD
+                                   if USER-HAS-ADMIN = 'Y'
+                                       move 'Y' to ws-user-has-admin
+                                   else
+                                       move 'N' to ws-user-has-admin
+                                   end-if
+
+                                   move 'N' to WS-FORCE-PASSWORD-CHANGE
+                                   if USER-PASSWORD-CHANGED-YEAR = 0
+                                       move 'Y' to
+                                         WS-FORCE-PASSWORD-CHANGE
+                                   else
+                                       compute
+                                         WS-PASSWORD-CHANGED-YYYYMMDD =
+                                         (USER-PASSWORD-CHANGED-YEAR *
+                                         10000) +
+                                         (USER-PASSWORD-CHANGED-MONTH *
+                                         100) +
+                                         USER-PASSWORD-CHANGED-DAY
+                                       move function current-date(1:8)
+                                         to WS-TODAY-YYYYMMDD
+                                       compute WS-DAYS-SINCE-CHANGE =
+                                         function integer-of-date(
+                                         WS-TODAY-YYYYMMDD) -
+                                         function integer-of-date(
+                                         WS-PASSWORD-CHANGED-YYYYMMDD)
+                                       if WS-DAYS-SINCE-CHANGE >
+                                         WS-PASSWORD-EXPIRY-DAYS
+                                           move 'Y' to
+                                             WS-FORCE-PASSWORD-CHANGE
+                                       end-if
+                                   end-if
+                               ELSE
+                                   ADD 1 TO USER-FAILED-ATTEMPTS
+                                   IF USER-FAILED-ATTEMPTS NOT <
+                                     WS-FAILED-ATTEMPT-LIMIT
+                                       MOVE 'Y' TO USER-LOCKED
+                                       MOVE 'Y' TO WS-ACCOUNT-LOCKED
+                                   END-IF
+                                   REWRITE USER-RECORD
+                               END-IF
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE USER-FILE.
 
-       
+       copy "PasswordHashCalc.cpy".
+
+       copy "LoginLogWrite.cpy".
 
        copy "FunctionKeySetup.cpy".
 
