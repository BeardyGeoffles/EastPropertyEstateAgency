@@ -0,0 +1,120 @@
+      *VIEWINGREMINDERS.cbl
+      *Batch job: reads viewing-file for appointments falling within
+      *the next 24 hours and queues a reminder for the negotiator
+      *booked against each one, using the same outbound
+      *notification queue as the accepted-offer notices (see
+      *NotifyQueueWrite.cpy, called from Property.cbl/
+      *AmendProperty.cbl). Intended to be run each morning by
+      *whatever scheduler drives batch work at this site, alongside
+      *NightlyBackup.cbl.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. ViewingReminders.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "viewingfile.cpy".
+       copy "notifyqueuefile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "viewingrecord.cpy".
+       copy "notifyqueuerecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+       copy "ws-notifyqueue.cpy".
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-reminder-count pic 9(6) value 0.
+       01 ws-continue pic x value spaces.
+
+       01 ws-today-yyyymmdd pic 9(8) value 0.
+       01 ws-viewing-yyyymmdd pic 9(8) value 0.
+       01 ws-days-ahead pic s9(8) value 0.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           display " "
+           display "-----------------------------------------------"
+           display "     EAST VIEWING REMINDER RUN"
+           display "-----------------------------------------------"
+
+           perform PARA-100-QUEUE-REMINDERS
+
+           display "-----------------------------------------------"
+           display ws-reminder-count " reminder(s) queued."
+           display "-----------------------------------------------"
+           display " "
+           display "Press ENTER to return to the menu."
+           accept ws-continue
+
+           goback.
+
+      *----------------------------------------------------------
+      * A viewing qualifies when its date falls today or tomorrow
+      * (the next 24 hours from a morning run) and it has not
+      * already taken place - VIEWING-OUTCOME is still blank.
+      *----------------------------------------------------------
+       PARA-100-QUEUE-REMINDERS.
+
+           move 0 to ws-reminder-count
+           move 0 to ws-end-of-file
+           move function current-date(1:8) to ws-today-yyyymmdd
+
+           open input viewing-file
+
+           perform until ws-end-of-file = 1
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if VIEWING-OUTCOME = space
+                           compute ws-viewing-yyyymmdd =
+                             (view-year * 10000) + (view-month * 100)
+                             + view-day
+                           compute ws-days-ahead =
+                             function integer-of-date(
+                             ws-viewing-yyyymmdd) -
+                             function integer-of-date(
+                             ws-today-yyyymmdd)
+
+                           if ws-days-ahead >= 0 and
+                             ws-days-ahead <= 1
+                               move VIEWING-PROPERTY-ID to
+                                 WS-NOTIFY-PROPERTY-ID
+                               move VIEWING-BUYER-ID to
+                                 WS-NOTIFY-BUYER-ID
+                               move 0 to WS-NOTIFY-SELLER-ID
+                               move VIEWING-USER-ID to
+                                 WS-NOTIFY-USER-ID
+                               move "REMINDER" to
+                                 WS-NOTIFY-EVENT-TYPE
+                               perform Write-Notify-Queue
+                               add 1 to ws-reminder-count
+                               display "Queued reminder for VIEWING "
+                                 VIEWING-ID " - negotiator "
+                                 VIEWING-USER-ID
+                           end-if
+                       end-if
+
+           end-perform
+
+           close viewing-file.
+
+       copy "NotifyQueueWrite.cpy".
+
+       end program ViewingReminders.
