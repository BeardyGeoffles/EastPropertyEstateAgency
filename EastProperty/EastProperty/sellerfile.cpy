@@ -0,0 +1,5 @@
+      *SELLERFILE.cpy
+           SELECT SELLER-FILE ASSIGN TO "SELLERFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SELLER-ID.
