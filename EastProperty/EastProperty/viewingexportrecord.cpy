@@ -0,0 +1,4 @@
+      *VIEWINGEXPORTRECORD.cpy
+      *One delimited line per viewing on the current file-array.
+       FD VIEWING-EXPORT-FILE.
+       01 VIEWING-EXPORT-RECORD PIC X(132).
