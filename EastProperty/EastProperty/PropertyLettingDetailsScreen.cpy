@@ -0,0 +1,60 @@
+       01 PROPERTY-LETTING-DETAILS-SCREEN foreground-color 15 AUTO
+         UPPER.
+         03 BLANK SCREEN.
+         03 line 1 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 LINE 2 COL 29 foreground-color 14 VALUE
+            "|  EAST LETTING DETAILS      |".
+         03 line 3 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 LINE 5 COL 2 "PROPERTY ID      ".
+         03 PIC 9(4) FROM PROPERTY-ID.
+
+         03 LINE 7 COL 2 "MONTHLY RENT   [".
+         03 FOREGROUND-COLOR 10 pic x(1) from ws-pound.
+         03 PIC ZZZ,ZZZ.ZZ USING PROPERTY-MONTHLY-RENT
+            foreground-color 10 HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 9 COL 2 "TENANT ID      [".
+         03 pic z(4) using PROP-BUYER-ID foreground-color 10 HIGHLIGHT
+            PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 9 COL 24 foreground-color 14 pic x(40) from
+            ws-buyer-valid-message.
+
+         03 LINE 11 COL 2 "TENANCY START  [".
+         03 PIC 99 USING TENANCY-START-DAY foreground-color 10
+            HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "/".
+         03 PIC 99 USING TENANCY-START-MONTH foreground-color 10
+            HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "/".
+         03 PIC 9999 USING TENANCY-START-YEAR foreground-color 10
+            HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "]".
+
+         03 LINE 13 COL 2 "TENANCY END    [".
+         03 PIC 99 USING TENANCY-END-DAY foreground-color 10
+            HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "/".
+         03 PIC 99 USING TENANCY-END-MONTH foreground-color 10
+            HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "/".
+         03 PIC 9999 USING TENANCY-END-YEAR foreground-color 10
+            HIGHLIGHT PROMPT " " blank when zero.
+         03 VALUE "]".
+
+         03 LINE 20 COL 2 pic x(50) from ws-message
+            foreground-color ws-color.
+
+         03 line 23 col 1 foreground-color 14 value
+            "----------------------------------------".
+         03 line 23 col 41 foreground-color 14 value
+            "----------------------------------------".
+         03 line 24 col 2 "F1 - CONTINUE      F3 - BLANK FIELDS".
+         03 line 24 col 55 "ESC - EXIT WITHOUT SAVING".
+         03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
+         03 line 24 col 21 FOREGROUND-COLOR 14 "F3".
+         03 line 24 col 55 FOREGROUND-COLOR 14 "ESC".
