@@ -0,0 +1,5 @@
+      *USERFILE.cpy
+           SELECT USER-FILE ASSIGN TO "USERFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID.
