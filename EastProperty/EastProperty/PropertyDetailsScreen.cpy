@@ -8,6 +8,14 @@
             "------------------------------".
          03 LINE 5 COL 2 "PROPERTY ID     ".
          03 PIC 9(4) FROM PROPERTY-ID.
+         03 LINE 5 COL 24 "TYPE (S)ale (L)et [".
+         03 PIC X USING LISTING-TYPE foreground-color 10 HIGHLIGHT
+            PROMPT " ".
+         03 VALUE "]".
+         03 LINE 6 COL 2 "PHOTO PATH     [".
+         03 PIC X(40) USING PHOTO-PATH(1) foreground-color 10 HIGHLIGHT
+            PROMPT " ".
+         03 VALUE "]".
          03 LINE 7 COL 2 "ADDRESS-LINE 1 [".
          03 PIC X(25) USING PROPERTY-AL1 foreground-color 10 HIGHLIGHT
             PROMPT " ".
@@ -33,6 +41,18 @@
          03 PIC ZZZ,ZZZ.ZZ USING PROPERTY-ASKING foreground-color 10
             HIGHLIGHT PROMPT " ".
          03 VALUE "]".
+         03 LINE 12 COL 33 "CCY [".
+         03 PIC XXX USING PROPERTY-CURRENCY-CODE foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "] ".
+         03 FOREGROUND-COLOR 14 pic x(1) from ws-currency-symbol.
+         03 PIC Z,ZZZ,ZZZ.ZZ from ws-converted-asking
+            foreground-color 14.
+
+         03 LINE 13 COL 2 "WITHDRAWAL REASON [".
+         03 PIC X(40) USING PROPERTY-WITHDRAWN-REASON foreground-color
+            10 HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
 
          03 LINE 14 COL 2 "SELLER ID      [".
          03 pic z(4) using PROP-SELLER-ID foreground-color 10 HIGHLIGHT
@@ -42,10 +62,19 @@
          03 LINE 14 COL 24 foreground-color 14 pic x(40) from
             ws-seller-valid-message.
 
+         03 LINE 15 COL 2 "SOLD PRICE     [".
+         03 FOREGROUND-COLOR 10 pic x(1) from ws-pound.
+         03 PIC ZZZ,ZZZ.ZZ USING PROPERTY-SOLD-PRICE foreground-color
+            10 HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
          03 LINE 16 COL 2 "PROPERTY TYPE  [".
          03 pic X(20) using PROPERTY-TYPE foreground-color 10 HIGHLIGHT
             PROMPT " ".
          03 VALUE "]".
+         03 LINE 17 COL 2 FOREGROUND-COLOR 14
+            "(DETACHED/SEMI-DETACHED/TERRACED/FLAT/BUNGALOW/"
+            & "MAISONETTE/COTTAGE)".
          03 LINE 18 COL 2 "NO OF BEDROOMS [".
          03 pic Z(2) using PROPERTY-BEDS foreground-color 10 HIGHLIGHT
             PROMPT " ".
@@ -63,6 +92,9 @@
             PROMPT " ".
          03 VALUE "]".
 
+         03 LINE 20 COL 2 pic x(50) from ws-message
+            foreground-color ws-color.
+
         03 LINE 21 COL 2
         "STATUS (L)isted (S)old (O)ffer (W)ithdrawn   [".
          03 PIC X USING OFFER-STATUS foreground-color 10 HIGHLIGHT
