@@ -2,11 +2,16 @@
       *Handle menu screens and functionality to add/search a Property
       *
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. Property is recursive.
        environment division.
+       configuration section.
+
+       special-names.
+           crt status is key-status.
+
        input-output section.
        file-control.
        copy "buyerfile.cpy".
@@ -14,13 +19,11 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
+       copy "seqfile.cpy".
+       copy "notifyqueuefile.cpy".
+       copy "propertytypefile.cpy".
 
 
-       configuration section.
-
-       special-names.
-           crt status is key-status.
-
        data division.
        FILE SECTION.
        copy "buyerrecord.cpy".
@@ -28,10 +31,15 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "seqrecord.cpy".
+       copy "notifyqueuerecord.cpy".
+       copy "propertytyperecord.cpy".
 
        working-storage section.
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
+       copy "ws-nextid.cpy".
+       copy "ws-notifyqueue.cpy".
 
        01 ws-pound pic x(1) value x'9c'.
 
@@ -46,8 +54,13 @@
          03 ws-property-search-parking pic x value space.
          03 ws-property-search-seller-id pic 9(4) value 0.
          03 ws-property-search-offer-status pic x value space.
+         03 ws-property-search-price-from pic 9(6)v99 value 0.
+         03 ws-property-search-price-to pic 9(6)v99 value 0.
 
        01 ws-message pic x(40) value spaces.
+       01 ws-property-valid pic 9 value 0 comp.
+       01 ws-postcode-has-digit pic 9 value 0 comp.
+       01 ws-postcode-check-idx pic 99 value 0 comp.
        01 ws-valid-property-found pic 9 value 0 comp.
        01 ws-end-of-file pic 9 value 0 comp.
        01 ws-color pic 99 value 15.
@@ -57,11 +70,20 @@
        01 ws-valid-buyer pic 9 value 0 comp.
        01 ws-valid-seller pic 9 value 0 comp.
 
+       01 ws-currency-symbol pic x value x'9c'.
+       01 ws-currency-rate pic 9(3)v9999 value 1.
+       01 ws-converted-asking pic 9(9)v99 value 0.
+
        01 ws-total-matches pic 9999 value 0 comp.
        01 ws-current-match pic 9999 value 0 comp.
        01 ws-total-matches-hide pic z(4).
        01 ws-current-match-hide pic z(4).
 
+       01 ws-checkout-message pic x(50) value spaces.
+       01 ws-checkout-user-disp pic z(4).
+
+       01 WS-PROPERTY-TYPE-VALID pic 9 value 1 comp.
+
       *Array to hold all search results
        01 match-array occurs 9999 times.
          03 match-property-id pic 9999.
@@ -71,6 +93,9 @@
          03 match-property-address4 pic x(25).
          03 match-property-postcode pic x(7).
          03 match-property-seller-id pic 9(4).
+         03 match-checkout-user-id pic 9(4).
+         03 match-checkout-hour pic 99.
+         03 match-checkout-min pic 99.
 
       *Display fields for the currently selected record
        01 ws-property-found-fields.
@@ -95,6 +120,7 @@
          03 LINE 6 COL 29 "1. ADD PROPERTY".
          03 LINE 8 COL 29 "2. VIEW ALL PROPERTIES".
          03 LINE 10 COL 29 "3. SEARCH PROPERTIES".
+         03 LINE 12 COL 29 "4. ARCHIVE LOOKUP".
          03 LINE 14 COL 29 "5. RETURN TO MENU".
          03 LINE 21 COL 29 value "MENU: [".
          03 pic x USING MENU-IN FOREGROUND-COLOR 10
@@ -103,10 +129,12 @@
          03 LINE 6 COL 29 foreground-color 14 "1".
          03 LINE 8 COL 29 foreground-color 14 "2".
          03 LINE 10 COL 29 foreground-color 14 "3".
+         03 LINE 12 COL 29 foreground-color 14 "4".
          03 LINE 14 COL 29 foreground-color 14 "5".
 
        copy "PropertyDetailsScreen.cpy".
-      
+
+       copy "PropertyLettingDetailsScreen.cpy".
 
 
        01 PROPERTY-SEARCH-SCREEN foreground-color 15 AUTO UPPER.
@@ -138,6 +166,8 @@
          03 pic X(20) using ws-property-search-type foreground-color 10
             HIGHLIGHT PROMPT " ".
          03 VALUE "]".
+         03 LINE 10 COL 41 FOREGROUND-COLOR 14
+            "DETACHED/SEMI-DETACHED/TERRACED/FLAT/BUNGALOW/etc".
 
          03 LINE 11 COL 2 "NO OF BEDROOMS [".
          03 pic z(2) using ws-property-search-bedrooms foreground-color
@@ -170,6 +200,14 @@
          03 LINE 13 COL 49 FOREGROUND-COLOR 14 "O".
          03 LINE 13 COL 57 FOREGROUND-COLOR 14 "W".
 
+         03 LINE 13 COL 66 "ASKING PRICE [".
+         03 PIC ZZZ,ZZZ.ZZ using ws-property-search-price-from
+            foreground-color 10 HIGHLIGHT PROMPT " ".
+         03 VALUE "] TO [".
+         03 PIC ZZZ,ZZZ.ZZ using ws-property-search-price-to
+            foreground-color 10 HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
          03 line 14 col 1 foreground-color 14 value
             "----------------------------------------".
          03 line 14 col 41 foreground-color 14 value
@@ -222,10 +260,12 @@
        procedure division.
 
        PARA-400-OPEN-PROPERTY-SUB-SCREEN.
-           Perform until false
+           perform Seed-Property-Types
+
+           PERFORM UNTIL 1 = 0
 
                MOVE " " TO MENU-IN
-               PERFORM UNTIL MENU-IN NOT EQUALS SPACE
+               PERFORM UNTIL MENU-IN NOT = SPACE
                    DISPLAY PROPERTY-MENU-SCREEN
                    ACCEPT PROPERTY-MENU-SCREEN
                    EVALUATE MENU-IN
@@ -235,6 +275,8 @@
                            PERFORM PARA-420-OPEN-PROPERTY-VIEW
                        WHEN 3
                            PERFORM PARA-430-AMEND-PROPERTY
+                       WHEN 4
+                           call "ArchiveLookup"
                        WHEN 5
                            call "Main"
                        WHEN OTHER
@@ -249,20 +291,69 @@
        PARA-410-ADD-PROPERTY-SCREEN.
            perform PARA-415-GENERATE-PROPERTY-REFERENCE
            move 0 to ws-done
+           move spaces to ws-message
            perform until done
 
                perform PARA-440-VERIFY-SELLER
                perform PARA-450-VERIFY-BUYER
+               perform Currency-Convert
 
                DISPLAY PROPERTY-DETAILS-SCREEN
                ACCEPT PROPERTY-DETAILS-SCREEN
+
+               move 0 to ws-property-valid
+               if key-code-1 = 1
+                   perform PARA-425-VALIDATE-PROPERTY
+               end-if
+
                if key-code-1 = 0
                    move 1 to ws-done
                end-if
-               if key-code-1 = 1
+               if key-code-1 = 1 and ws-property-valid = 1
+                 and LISTING-TYPE = "L"
+                   perform PARA-427-CAPTURE-LETTING-DETAILS
+               end-if
+
+               if key-code-1 = 1 and ws-property-valid = 1
+                   move spaces to ws-message
+                   if PROP-BUYER-ID not = 0
+                       move 1 to PROPERTY-OFFER-COUNT
+                       move PROP-BUYER-ID to OFFER-HIST-BUYER-ID(1)
+                       move OFFER-AMOUNT to OFFER-HIST-AMOUNT(1)
+                       move "PENDING" to OFFER-HIST-STATUS(1)
+                   end-if
+
+                   if PHOTO-PATH(1) not = spaces
+                       move 1 to PROPERTY-PHOTO-COUNT
+                   else
+                       move 0 to PROPERTY-PHOTO-COUNT
+                   end-if
+
+                   if OFFER-STATUS = "W" and WITHDRAWN-YEAR = 0
+                       move function current-date(7:2) to
+                         WITHDRAWN-DAY
+                       move function current-date(5:2) to
+                         WITHDRAWN-MONTH
+                       move function current-date(1:4) to
+                         WITHDRAWN-YEAR
+                   end-if
+
                    OPEN i-O property-file
                    WRITE PROPERTY-RECORD
                    CLOSE PROPERTY-FILE
+
+                   if OFFER-STATUS = "O" or OFFER-STATUS = "S"
+                       move property-id to WS-NOTIFY-PROPERTY-ID
+                       move PROP-BUYER-ID to WS-NOTIFY-BUYER-ID
+                       move PROP-SELLER-ID to WS-NOTIFY-SELLER-ID
+                       if OFFER-STATUS = "S"
+                           move "SOLD" to WS-NOTIFY-EVENT-TYPE
+                       else
+                           move "OFFER" to WS-NOTIFY-EVENT-TYPE
+                       end-if
+                       perform Write-Notify-Queue
+                   end-if
+
                    move 1 to ws-done
                end-if
                if key-code-1 = 3
@@ -281,18 +372,65 @@
            end-perform
            PERFORM PARA-400-OPEN-PROPERTY-SUB-SCREEN.
 
+       PARA-425-VALIDATE-PROPERTY.
+           move 1 to ws-property-valid
+           move spaces to ws-message
+           move 15 to ws-color
+
+           if PROPERTY-AL1 = spaces
+               move "Address line 1 is required." to ws-message
+               move 04 to ws-color
+               move 0 to ws-property-valid
+           end-if
+
+           if ws-property-valid = 1 and PROPERTY-POSTCODE = spaces
+               move "Postcode is required." to ws-message
+               move 04 to ws-color
+               move 0 to ws-property-valid
+           end-if
+
+           if ws-property-valid = 1
+               move 0 to ws-postcode-has-digit
+               perform varying ws-postcode-check-idx from 1 by 1
+                 until ws-postcode-check-idx > 7
+                   if PROPERTY-POSTCODE(ws-postcode-check-idx:1) is
+                     numeric
+                       move 1 to ws-postcode-has-digit
+                   end-if
+               end-perform
+
+               if ws-postcode-has-digit = 0
+                   move "Postcode does not look valid." to ws-message
+                   move 04 to ws-color
+                   move 0 to ws-property-valid
+               end-if
+           end-if
+
+           if ws-property-valid = 1 and OFFER-STATUS = "W" and
+             PROPERTY-WITHDRAWN-REASON = spaces
+               move "Withdrawal reason is required." to ws-message
+               move 04 to ws-color
+               move 0 to ws-property-valid
+           end-if
+
+           if ws-property-valid = 1
+               perform Validate-Property-Type
+               if WS-PROPERTY-TYPE-VALID = 0
+                   move "Property type not recognised - see list below."
+                     to ws-message
+                   move 04 to ws-color
+                   move 0 to ws-property-valid
+               end-if
+           end-if.
+
+       PARA-427-CAPTURE-LETTING-DETAILS.
+           DISPLAY PROPERTY-LETTING-DETAILS-SCREEN
+           ACCEPT PROPERTY-LETTING-DETAILS-SCREEN.
+
        PARA-415-GENERATE-PROPERTY-REFERENCE.
-           move 0 to WS-NEXT-ID
-           move 0 to id-counter
-           open i-o property-file
-           perform until WS-NEXT-ID not equals 0
-               add 1 to id-counter
-               move id-counter to property-ID
-               read property-file
-                   invalid key
-                       move id-counter to WS-NEXT-ID
-           end-perform
-           close property-file
+           move "PROPERTY" to WS-NEXTID-SEQ-NAME
+           perform Generate-Next-Id
+           move WS-NEXTID-RESULT to WS-NEXT-ID
            initialize PROPERTY-RECORD
            move WS-NEXT-ID to property-id.
 
@@ -347,13 +485,15 @@
                  ws-property-search-parking = space and
                  ws-property-search-postcode = spaces and
                  ws-property-search-seller-id = 0 and
-                 ws-property-search-type = spaces)
+                 ws-property-search-type = spaces and
+                 ws-property-search-price-from = 0 and
+                 ws-property-search-price-to = 0)
                    perform PARA-435-SEARCH
                end-if
 
                perform PARA-437-UPDATE-SEARCH-DISPLAY
 
-               if key-code-1 = 1 and ws-valid-property-found equals 1
+               if key-code-1 = 1 and ws-valid-property-found = 1
                    Call "AmendProperty" using ws-property-found-id
                    initialize ws-property-found-fields
                    move 0 to ws-valid-property-found
@@ -368,7 +508,7 @@
            move 0 to ws-end-of-file
            move 0 to ws-total-matches
            open input property-file
-           perform until ws-end-of-file equals 1
+           perform until ws-end-of-file = 1
                read property-file next record
                    at end
                        move 1 to ws-end-of-file
@@ -405,8 +545,16 @@
                            OFFER-STATUS)
                            and
                            (ws-property-search-seller-id = 0 or
-                           ws-property-search-seller-id = 
+                           ws-property-search-seller-id =
                            PROP-SELLER-ID)
+                           and
+                           (ws-property-search-price-from = 0 or
+                           PROPERTY-ASKING >=
+                           ws-property-search-price-from)
+                           and
+                           (ws-property-search-price-to = 0 or
+                           PROPERTY-ASKING <=
+                           ws-property-search-price-to)
 
 
                            move 1 to ws-valid-property-found
@@ -436,13 +584,22 @@
                              property-record to
                              match-property-seller-id of match-array(
                                ws-total-matches)
+                           move CHECKOUT-USER-ID of PROPERTY-RECORD to
+                             match-checkout-user-id of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-HOUR of PROPERTY-RECORD to
+                             match-checkout-hour of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-MIN of PROPERTY-RECORD to
+                             match-checkout-min of match-array(
+                               ws-total-matches)
                        end-if
            end-perform
 
            close property-file.
 
        PARA-437-UPDATE-SEARCH-DISPLAY.
-           if ws-valid-property-found equals 1
+           if ws-valid-property-found = 1
                move spaces to ws-message
                move ws-current-match to ws-current-match-hide
                move ws-total-matches to ws-total-matches-hide
@@ -454,6 +611,17 @@
                move match-array(ws-current-match) to
                  ws-property-found-fields
                move 10 to ws-color
+
+               if match-checkout-user-id(ws-current-match) not = 0
+                   move match-checkout-user-id(ws-current-match) to
+                     ws-checkout-user-disp
+                   string "CHECKED OUT: USER ",
+                     ws-checkout-user-disp, " ",
+                     match-checkout-hour(ws-current-match), ":",
+                     match-checkout-min(ws-current-match)
+                     into ws-message
+                   move 12 to ws-color
+               end-if
            else
                move "No record found." to
                  ws-message
@@ -504,4 +672,10 @@
 
            end-if.
 
+       copy "GenerateNextId.cpy".
+       copy "NotifyQueueWrite.cpy".
+       copy "CurrencyConvert.cpy".
+       copy "SeedPropertyTypes.cpy".
+       copy "ValidatePropertyType.cpy".
+
        end program Property.
