@@ -0,0 +1,5 @@
+      *CONFIGFILE.cpy
+           SELECT CONFIG-FILE ASSIGN TO "CONFIGFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONFIG-NAME.
