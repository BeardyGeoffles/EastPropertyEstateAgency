@@ -0,0 +1,5 @@
+      *LOGINLOGFILE.cpy
+           SELECT LOGIN-LOG-FILE ASSIGN TO "LOGINLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOGIN-LOG-ID.
