@@ -2,11 +2,15 @@
       *Handle menu screens and functionality to add/search a Seller
       *
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. Seller is recursive.
        environment division.
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
        file-control.
 
@@ -15,12 +19,9 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
+       copy "seqfile.cpy".
 
 
-       configuration section.
-       special-names.
-           crt status is key-status.
-
        data division.
 
        FILE SECTION.
@@ -29,6 +30,7 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "seqrecord.cpy".
 
 
 
@@ -36,6 +38,7 @@
 
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
+       copy "ws-nextid.cpy".
 
 
        01 ws-seller-search-fields.
@@ -44,17 +47,32 @@
          03 ws-seller-search-address pic x(25) value spaces.
          03 ws-seller-search-postcode pic x(7) value spaces.
 
+       01 ws-duplicate-seller-id pic z(4) value 0.
+       01 ws-duplicate-message pic x(50) value spaces.
+       01 ws-confirm-duplicate pic 9 value 0 comp.
+         88 confirm-duplicate-pending value 1.
+       01 ws-saved-seller-record pic x(212) value spaces.
+       01 ws-saved-seller-id pic 9(4) value 0.
+       01 ws-saved-seller-name pic x(20) value spaces.
+       01 ws-saved-seller-postcode pic x(7) value spaces.
+
        01 ws-message pic x(30) value spaces.
        01 ws-valid-seller-found pic 9 value 0 comp.
        01 ws-end-of-file pic 9 value 0 comp.
        01 ws-color pic 99 value 15.
 
+       01 ws-seller-valid pic 9 value 0 comp.
+       01 ws-postcode-has-digit pic 9 value 0 comp.
+       01 ws-postcode-check-idx pic 99 value 0 comp.
+
 
        01 ws-total-matches pic 9999 value 0 comp.
        01 ws-current-match pic 9999 value 0 comp.
        01 ws-total-matches-hide pic z(4).
        01 ws-current-match-hide pic z(4).
 
+       01 ws-checkout-user-disp pic z(4).
+
       *Array to hold all search results
        01 match-array occurs 9999 times.
          03 match-seller-id pic 9999.
@@ -64,6 +82,9 @@
          03 match-seller-address3 pic x(25).
          03 match-seller-address4 pic x(25).
          03 match-seller-postcode pic x(7).
+         03 match-checkout-user-id pic 9(4).
+         03 match-checkout-hour pic 99.
+         03 match-checkout-min pic 99.
 
       *Display fields for the currently selected record
        01 ws-seller-found-fields.
@@ -177,14 +198,16 @@
          03 line 24 col 40 FOREGROUND-COLOR 14 "F5".
          03 line 24 col 52 FOREGROUND-COLOR 14 "F7".
          03 line 24 col 63 FOREGROUND-COLOR 14 "ESC".
+         03 line 25 col 2 "F9 - VIEW PROPERTY PORTFOLIO".
+         03 line 25 col 2 FOREGROUND-COLOR 14 "F9".
 
        procedure division.
 
        PARA-300-OPEN-SELLER-SUB-SCREEN.
 
-           Perform until false
+           PERFORM UNTIL 1 = 0
                MOVE " " TO MENU-IN
-               PERFORM UNTIL MENU-IN NOT EQUALS SPACES
+               PERFORM UNTIL MENU-IN NOT = SPACES
                    DISPLAY SELLER-MENU-SCREEN
                    ACCEPT SELLER-MENU-SCREEN
                    EVALUATE MENU-IN
@@ -208,40 +231,153 @@
        PARA-310-ADD-SELLER-SCREEN.
            perform PARA-315-GENERATE-SELLER-REFERENCE
            move 0 to ws-done
+           move 0 to ws-confirm-duplicate
+           move spaces to ws-duplicate-message
+           move spaces to ws-message
            perform until done
                DISPLAY SELLER-DETAILS-SCREEN
+
+               if confirm-duplicate-pending
+                   display ws-duplicate-message at line 21 col 2
+                     foreground-color 12
+               end-if
+
                ACCEPT SELLER-DETAILS-SCREEN
-               if key-code-1 = 0
-                   move 1 to ws-done
+
+               if key-code-1 not = 1
+                   move 0 to ws-confirm-duplicate
+                   move spaces to ws-duplicate-message
                end-if
+
+               move 0 to ws-seller-valid
                if key-code-1 = 1
-                   OPEN i-O seller-file
-                   WRITE SELLER-RECORD
-                   CLOSE SELLER-FILE
+                   perform PARA-325-VALIDATE-SELLER
+               end-if
+
+               if key-code-1 = 0
                    move 1 to ws-done
                end-if
+               if key-code-1 = 1 and ws-seller-valid = 1
+                   move spaces to ws-message
+
+                   if confirm-duplicate-pending
+                       move 0 to ws-confirm-duplicate
+                       OPEN i-O seller-file
+                       WRITE SELLER-RECORD
+                       CLOSE SELLER-FILE
+                       move 1 to ws-done
+                   else
+                       perform PARA-317-CHECK-DUPLICATE-SELLER
+
+                       if not confirm-duplicate-pending
+                           OPEN i-O seller-file
+                           WRITE SELLER-RECORD
+                           CLOSE SELLER-FILE
+                           move 1 to ws-done
+                       end-if
+                   end-if
+               end-if
                if key-code-1 = 3
                    initialize SELLER-record
                    move WS-NEXT-ID to seller-id
+                   move 0 to ws-confirm-duplicate
+                   move spaces to ws-duplicate-message
                end-if
            end-perform
            PERFORM PARA-300-OPEN-SELLER-SUB-SCREEN.
 
+       PARA-325-VALIDATE-SELLER.
+           move 1 to ws-seller-valid
+           move spaces to ws-message
+           move 15 to ws-color
+
+           if SELLER-AL1 = spaces
+               move "Address line 1 is required." to ws-message
+               move 04 to ws-color
+               move 0 to ws-seller-valid
+           end-if
+
+           if ws-seller-valid = 1 and SELLER-POSTCODE = spaces
+               move "Postcode is required." to ws-message
+               move 04 to ws-color
+               move 0 to ws-seller-valid
+           end-if
+
+           if ws-seller-valid = 1
+               move 0 to ws-postcode-has-digit
+               perform varying ws-postcode-check-idx from 1 by 1
+                 until ws-postcode-check-idx > 7
+                   if SELLER-POSTCODE(ws-postcode-check-idx:1) is
+                     numeric
+                       move 1 to ws-postcode-has-digit
+                   end-if
+               end-perform
+
+               if ws-postcode-has-digit = 0
+                   move "Postcode does not look valid." to ws-message
+                   move 04 to ws-color
+                   move 0 to ws-seller-valid
+               end-if
+           end-if
+
+           if ws-seller-valid = 1 and SELLER-PHONE not = spaces
+             and SELLER-PHONE not numeric
+               move "Contact number must be digits only." to
+                 ws-message
+               move 04 to ws-color
+               move 0 to ws-seller-valid
+           end-if.
+
        PARA-315-GENERATE-SELLER-REFERENCE.
-           move 0 to WS-NEXT-ID
-           move 0 to id-counter
-           open i-o seller-file
-           perform until WS-NEXT-ID not equals 0
-               add 1 to id-counter
-               move id-counter to SELLER-ID
-               read seller-file
-                   invalid key
-                       move id-counter to WS-NEXT-ID
-           end-perform
-           close seller-file
+           move "SELLER" to WS-NEXTID-SEQ-NAME
+           perform Generate-Next-Id
+           move WS-NEXTID-RESULT to WS-NEXT-ID
            move spaces to SELLER-RECORD
            move WS-NEXT-ID to SELLER-id.
 
+       PARA-317-CHECK-DUPLICATE-SELLER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-duplicate-seller-id
+
+           move SELLER-NAME to ws-saved-seller-name
+           move SELLER-POSTCODE to ws-saved-seller-postcode
+           move SELLER-ID to ws-saved-seller-id
+
+           if ws-saved-seller-name not = spaces and
+             ws-saved-seller-postcode not = spaces
+
+               move SELLER-RECORD to ws-saved-seller-record
+
+               open input seller-file
+
+               perform until ws-end-of-file = 1
+                   read seller-file next record
+                       at end
+                           move 1 to ws-end-of-file
+                       not at end
+                           if SELLER-ID not = ws-saved-seller-id
+                             and SELLER-NAME = ws-saved-seller-name
+                             and SELLER-POSTCODE =
+                               ws-saved-seller-postcode
+                               move SELLER-ID to ws-duplicate-seller-id
+                               move 1 to ws-end-of-file
+                           end-if
+               end-perform
+
+               close seller-file
+
+               move ws-saved-seller-record to SELLER-RECORD
+           end-if
+
+           if ws-duplicate-seller-id not = 0
+               string "Possible duplicate of ID ",
+                 ws-duplicate-seller-id,
+                 " - press F1 again to continue." into
+                 ws-duplicate-message
+               move 1 to ws-confirm-duplicate
+           end-if.
+
        PARA-320-OPEN-SELLER-VIEW.
            CALL "ViewAllSellers".
 
@@ -293,7 +429,7 @@
 
                perform PARA-437-UPDATE-SEARCH-DISPLAY
 
-               if key-code-1 = 1 and ws-valid-seller-found equals 1
+               if key-code-1 = 1 and ws-valid-seller-found = 1
                    Call "AmendSeller" using ws-seller-found-id
                    initialize ws-seller-found-fields
                    move 0 to ws-valid-seller-found
@@ -302,13 +438,17 @@
 
                end-if
 
+               if key-code-1 = 9 and ws-valid-seller-found = 1
+                   Call "SellerPortfolio" using ws-seller-found-id
+               end-if
+
            end-perform.
 
        PARA-435-SEARCH.
            move 0 to ws-end-of-file
            move 0 to ws-total-matches
            open input seller-file
-           perform until ws-end-of-file equals 1
+           perform until ws-end-of-file = 1
                read seller-file next record
                    at end
                        move 1 to ws-end-of-file
@@ -353,6 +493,15 @@
                            move seller-POSTCODE of seller-record to
                              match-seller-postcode of match-array(
                                ws-total-matches)
+                           move CHECKOUT-USER-ID of SELLER-RECORD to
+                             match-checkout-user-id of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-HOUR of SELLER-RECORD to
+                             match-checkout-hour of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-MIN of SELLER-RECORD to
+                             match-checkout-min of match-array(
+                               ws-total-matches)
 
                        end-if
            end-perform
@@ -360,7 +509,7 @@
            close seller-file.
 
        PARA-437-UPDATE-SEARCH-DISPLAY.
-           if ws-valid-seller-found equals 1
+           if ws-valid-seller-found = 1
                move spaces to ws-message
                move ws-current-match to ws-current-match-hide
                move ws-total-matches to ws-total-matches-hide
@@ -373,6 +522,17 @@
                  ws-seller-found-fields
                move 10 to ws-color
 
+               if match-checkout-user-id(ws-current-match) not = 0
+                   move match-checkout-user-id(ws-current-match) to
+                     ws-checkout-user-disp
+                   string "CHECKED OUT: USER ",
+                     ws-checkout-user-disp, " ",
+                     match-checkout-hour(ws-current-match), ":",
+                     match-checkout-min(ws-current-match)
+                     into ws-message
+                   move 12 to ws-color
+               end-if
+
            else
                move "No record found." to
                  ws-message
@@ -380,5 +540,6 @@
                initialize ws-seller-found-fields
            end-if.
 
+       copy "GenerateNextId.cpy".
 
        end program Seller.
\ No newline at end of file
