@@ -4,6 +4,12 @@
 
        environment division.
 
+       configuration section.
+
+       special-names.
+
+           crt status is key-status.
+
        input-output section.
 
        file-control.
@@ -13,12 +19,7 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
-
-       configuration section.
-
-       special-names.
-
-           crt status is key-status.
+       copy "loginlogfile.cpy".
 
        data division.
 
@@ -29,13 +30,17 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "loginlogrecord.cpy".
 
 
        working-storage section.
 
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
-       
+       copy "ws-loginlog.cpy".
+
+       01 ws-logout-user-name pic x(10) value spaces.
+
        SCREEN SECTION.
 
        01 MENU-SCREEN foreground-color 15 AUTO.
@@ -44,13 +49,14 @@
             "------------------------------".
          03 line 2 col 29 foreground-color 14 value
             "|  EAST MAIN MENU            |".
-         03 LINE COL 29 foreground-color 14 VALUE
+         03 LINE 3 COL 29 foreground-color 14 VALUE
             "------------------------------".
          03 LINE 6 COL 29 "1. PROPERTIES".
          03 LINE 8 COL 29 "2. BUYERS".
          03 LINE 10 COL 29 "3. SELLERS".
          03 LINE 12 COL 29 "4. VIEWINGS".
-         
+         03 LINE 15 COL 29 "6. REPORTS".
+
          03 LINE 17 COL 29 "9. LOG OUT".
          03 LINE 21 COL 29 value "MENU: [".
          03 pic x USING MENU-IN foreground-color 10
@@ -60,7 +66,8 @@
          03 LINE 8 COL 29 foreground-color 14 "2".
          03 LINE 10 COL 29 foreground-color 14 "3".
          03 LINE 12 COL 29 foreground-color 14 "4".
-   
+         03 LINE 15 COL 29 foreground-color 14 "6".
+
          03 LINE 17 COL 29 foreground-color 14 "9".
 
        procedure division.
@@ -71,10 +78,16 @@
            display "USER-IS-ADMIN" upon environment-name
            accept ws-user-has-admin from environment-value.
 
+           display "CURRENT-USER-ID" upon environment-name
+           accept ws-current-user-id from environment-value.
+
+           display "CURRENT-TERMINAL-ID" upon environment-name
+           accept ws-current-terminal-id from environment-value.
+
        PARA-200-START.
 
            MOVE " " TO MENU-IN
-           PERFORM UNTIL MENU-IN NOT EQUALS SPACES
+           PERFORM UNTIL MENU-IN NOT = SPACES
                DISPLAY MENU-SCREEN
 
                if is-admin
@@ -86,27 +99,59 @@
                EVALUATE MENU-IN
                    WHEN 1
                        call "Property"
+                       move " " to menu-in
                    WHEN 2
                        call "Buyer"
+                       move " " to menu-in
                    WHEN 3
                        call "Seller"
+                       move " " to menu-in
                    WHEN 4
                        call "Viewing"
+                       move " " to menu-in
+                   WHEN 6
+                       call "Reports"
+                       move " " to menu-in
                    WHEN 5
                        if is-admin
                            call "User"
+                           move " " to menu-in
                        else
                            move " " to menu-in
                        end-if
                    WHEN 9
+                       perform PARA-210-LOG-LOGOUT
                        call "Login"
                    WHEN OTHER
                        MOVE " " TO MENU-IN
                END-EVALUATE
            END-PERFORM.
 
+       PARA-210-LOG-LOGOUT.
+
+           move spaces to ws-logout-user-name
+
+           open input user-file
+           move ws-current-user-id to user-id of user-record
+           read user-file
+               invalid key
+                   continue
+               not invalid key
+                   move user-name of user-record to ws-logout-user-name
+           end-read
+           close user-file
+
+           move "LOGOUT" to WS-LOGIN-EVENT-TYPE
+           move "SUCCESS" to WS-LOGIN-RESULT
+           move ws-current-user-id to WS-LOGIN-USER-ID
+           move ws-logout-user-name to WS-LOGIN-USER-NAME
+
+           perform Write-Login-Log.
+
+
 
 
+       copy "LoginLogWrite.cpy".
 
        copy "FunctionKeySetup.cpy".
 
