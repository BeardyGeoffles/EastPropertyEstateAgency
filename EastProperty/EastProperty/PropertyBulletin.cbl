@@ -0,0 +1,139 @@
+      *PROPERTYBULLETIN.cbl
+      *Batch report: prints a "properties for sale" bulletin (address,
+      *price, bedrooms, photo reference) for current listings
+      *(OFFER-STATUS = "L"), optionally narrowed by property type and
+      *asking price band, so a walk-in customer or the window display
+      *doesn't need Property.cbl's search screen worked one match at
+      *a time.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. PropertyBulletin.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "propertyfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-pound pic x(1) value x'9c'.
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-continue pic x value spaces.
+
+       01 ws-type-filter pic x(20) value spaces.
+       01 ws-min-price pic 9(6)v99 value 0.
+       01 ws-max-price pic 9(6)v99 value 999999.99.
+       01 ws-price-input pic 9(6) value 0.
+
+       01 ws-bulletin-count pic 9(4) value 0.
+
+       01 ws-report-price pic z,zzz,zz9.99.
+       01 ws-report-beds pic z9.
+
+       01 ws-photo-ref pic x(40) value spaces.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           display " "
+           display "Property type to filter on, or blank for all"
+           display "types:"
+           accept ws-type-filter
+
+           display "Minimum asking price, or 0 for no minimum:"
+           accept ws-price-input
+           move ws-price-input to ws-min-price
+
+           display "Maximum asking price, or 0 for no maximum:"
+           accept ws-price-input
+           if ws-price-input not = 0
+               move ws-price-input to ws-max-price
+           end-if
+
+           perform PARA-100-PRINT-BULLETIN
+           perform PARA-900-DISPLAY-SUMMARY
+
+           goback.
+
+       PARA-100-PRINT-BULLETIN.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-bulletin-count
+
+           open input property-file
+
+           display " "
+           display "================================================="
+           display "          EAST PROPERTY - FOR SALE"
+           display "================================================="
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if OFFER-STATUS = "L" and
+                         (ws-type-filter = spaces or
+                          PROPERTY-TYPE = ws-type-filter) and
+                         PROPERTY-ASKING >= ws-min-price and
+                         PROPERTY-ASKING <= ws-max-price
+                           perform PARA-200-PRINT-ONE-PROPERTY
+                           add 1 to ws-bulletin-count
+                       end-if
+           end-perform
+
+           display "================================================="
+
+           close property-file.
+
+      *----------------------------------------------------------
+      * One entry on the bulletin - address, price, bedrooms and
+      * photo reference (blank if none has been recorded).
+      *----------------------------------------------------------
+       PARA-200-PRINT-ONE-PROPERTY.
+
+           move PROPERTY-ASKING to ws-report-price
+           move PROPERTY-BEDS to ws-report-beds
+
+           move spaces to ws-photo-ref
+           if PROPERTY-PHOTO-COUNT > 0
+               move PHOTO-PATH(1) to ws-photo-ref
+           end-if
+
+           display " "
+           display PROPERTY-AL1
+           display PROPERTY-AL2
+           display PROPERTY-AL3
+           display PROPERTY-AL4
+           display PROPERTY-POSTCODE
+           display "TYPE: " PROPERTY-TYPE
+           display "PRICE: " ws-pound ws-report-price
+           display "BEDROOMS: " ws-report-beds
+           if ws-photo-ref not = spaces
+               display "PHOTO: " ws-photo-ref
+           end-if.
+
+       PARA-900-DISPLAY-SUMMARY.
+
+           display " "
+           display "Properties on bulletin: " ws-bulletin-count
+           display "Press ENTER to return to the menu."
+           accept ws-continue.
+
+       end program PropertyBulletin.
