@@ -2,13 +2,17 @@
       *Handle screen and function keys for amending a viewing
       *Must be passed a valid Viewing ID to amend
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. AmendViewing.
 
        environment division.
 
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
 
        file-control.
@@ -18,12 +22,9 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
+       copy "auditfile.cpy".
 
 
-       configuration section.
-       special-names.
-           crt status is key-status.
-
        data division.
 
        FILE SECTION.
@@ -32,11 +33,13 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "auditrecord.cpy".
 
        working-storage section.
 
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
+       copy "ws-auditlog.cpy".
 
        01 ws-buyer-valid-message pic x(40) value spaces.
        01 ws-user-valid-message pic x(40) value spaces.
@@ -44,6 +47,39 @@
        01 ws-valid-buyer pic 9 value 0 comp.
        01 ws-valid-property pic 9 value 0 comp.
        01 ws-valid-user pic 9 value 0 comp.
+       01 ws-message pic x(50) value spaces.
+       01 ws-color pic 99 value 15.
+       01 ws-double-booking-message pic x(50) value spaces.
+       01 ws-double-booked pic 9 value 0 comp.
+       01 ws-new-mins-of-day pic 9999 value 0 comp.
+       01 ws-exist-mins-of-day pic 9999 value 0 comp.
+       01 ws-mins-diff pic s9999 value 0 comp.
+
+       01 ws-new-viewing-fields.
+         03 ws-new-property-id pic 9(4) value 0.
+         03 ws-new-day pic 99 value 0.
+         03 ws-new-month pic 99 value 0.
+         03 ws-new-year pic 9999 value 0.
+         03 ws-new-hour pic 99 value 0.
+         03 ws-new-mins pic 99 value 0.
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-past-date-message pic x(50) value spaces.
+       01 ws-past-dated pic 9 value 0 comp.
+       01 ws-outcome-valid pic 9 value 1 comp.
+       01 ws-new-date-yyyymmdd pic 9(8) value 0.
+       01 ws-today-yyyymmdd pic 9(8) value 0.
+
+       01 ws-old-version pic 9(8) value 0.
+       01 ws-saved-viewing-record pic x(143) value spaces.
+       01 ws-lock-conflict pic 9 value 0 comp.
+         88 lock-conflict value 1.
+       01 ws-lock-message pic x(50) value spaces.
+
+       01 ws-checkout-conflict pic 9 value 0 comp.
+         88 checkout-held-by-other value 1.
+       01 ws-checkout-message pic x(50) value spaces.
+       01 ws-checkout-user-disp pic z(4).
 
        linkage section.
 
@@ -53,10 +89,13 @@
 
        copy "ViewingDetailsScreen.cpy".
 
-      *  The following 2 lines are not part of the copybook
+      *  The following lines are not part of the copybook
+
+         03 line 22 col 2 pic x(50) from ws-message
+            foreground-color ws-color.
 
          03 line 24 col 2 "F1 - SAVE RECORD   F3 - BLANK FIELDS".
-         03 line 24 col 41 "F5 - DELETE   ESC - EXIT WITHOUT SAVING".
+         03 line 24 col 41 "F5 - CANCEL   ESC - EXIT WITHOUT SAVING".
          03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
          03 line 24 col 21 FOREGROUND-COLOR 14 "F3".
          03 line 24 col 41 FOREGROUND-COLOR 14 "F5".
@@ -68,6 +107,12 @@
            display "USER-IS-ADMIN" upon environment-name
            accept ws-user-has-admin from environment-value.
 
+           display "CURRENT-USER-ID" upon environment-name
+           accept ws-current-user-id from environment-value.
+
+           display "CURRENT-TERMINAL-ID" upon environment-name
+           accept ws-current-terminal-id from environment-value.
+
        MAIN.
            move ws-VIEWING-id to VIEWING-id of VIEWING-RECORD
 
@@ -75,6 +120,32 @@
 
            read VIEWING-file
 
+           move VIEWING-record to ws-audit-old-value
+           move VIEWING-VERSION to ws-old-version
+
+           move 0 to ws-checkout-conflict
+           if CHECKOUT-USER-ID of VIEWING-RECORD not = 0 and
+             CHECKOUT-USER-ID of VIEWING-RECORD
+               not = ws-current-user-id
+               move 1 to ws-checkout-conflict
+               move CHECKOUT-USER-ID of VIEWING-RECORD to
+                 ws-checkout-user-disp
+               string "Also checked out by user ",
+                 ws-checkout-user-disp, " at ",
+                 CHECKOUT-HOUR of VIEWING-RECORD, ":",
+                 CHECKOUT-MIN of VIEWING-RECORD
+                 into ws-checkout-message
+           end-if
+
+           move ws-current-user-id to
+             CHECKOUT-USER-ID of VIEWING-RECORD
+           move function current-date(9:2) to
+             CHECKOUT-HOUR of VIEWING-RECORD
+           move function current-date(11:2) to
+             CHECKOUT-MIN of VIEWING-RECORD
+
+           rewrite VIEWING-record
+
            close VIEWING-file.
 
        PARA-100-AMEND-VIEWING-SCREEN.
@@ -86,23 +157,76 @@
                perform PARA-440-VERIFY-USER
                perform PARA-450-VERIFY-BUYER
                perform PARA-460-VERIFY-PROPERTY
+               perform PARA-465-CHECK-DOUBLE-BOOKING
+               perform PARA-466-CHECK-PAST-DATE
+
+               if lock-conflict
+                   move ws-lock-message to ws-message
+                   move 12 to ws-color
+               else
+                   if checkout-held-by-other
+                       move ws-checkout-message to ws-message
+                       move 12 to ws-color
+                   end-if
+               end-if
 
                DISPLAY VIEWING-DETAILS-SCREEN
 
                ACCEPT VIEWING-DETAILS-SCREEN
 
+               if key-code-1 not = 1
+                   move 0 to ws-lock-conflict
+                   move spaces to ws-lock-message
+               end-if
+
+               if key-code-1 not = 5
+                   move spaces to ws-message
+               end-if
+
                if key-code-1 = 0
                    move 1 to ws-done
+                   perform PARA-495-RELEASE-CHECKOUT
+               end-if
+
+               move 1 to ws-outcome-valid
+               if key-code-1 = 1 and VIEWING-OUTCOME = "C" and
+                 VIEWING-CANCEL-REASON = spaces
+                   move "Enter a cancellation reason before" &
+                     " cancelling." to ws-message
+                   move 04 to ws-color
+                   move 0 to ws-outcome-valid
                end-if
 
-               if key-code-1 = 1
-                   OPEN i-O VIEWING-file
+               if key-code-1 = 1 and ws-past-dated = 0
+                 and ws-outcome-valid = 1 and ws-double-booked = 0
 
-                   REWRITE VIEWING-RECORD
+                   if VIEWING-OUTCOME = "C"
+                       move function current-date(7:2) to CANCEL-DAY
+                       move function current-date(5:2) to CANCEL-MONTH
+                       move function current-date(1:4) to CANCEL-YEAR
+                   end-if
 
-                   CLOSE VIEWING-FILE
+                   perform PARA-470-CHECK-VERSION-AND-SAVE
 
-                   move 1 to ws-done
+                   if not lock-conflict
+                       OPEN i-O VIEWING-file
+
+                       REWRITE VIEWING-RECORD
+
+                       CLOSE VIEWING-FILE
+
+                       move "VIEWING" to ws-audit-record-type
+                       if VIEWING-OUTCOME = "C"
+                           move "CANCEL" to ws-audit-action
+                       else
+                           move "AMEND" to ws-audit-action
+                       end-if
+                       move VIEWING-id to ws-audit-key
+                       move VIEWING-record to ws-audit-new-value
+                       perform Write-Audit-Log
+
+                       move 1 to ws-done
+                   end-if
                end-if
 
                if key-code-1 = 3
@@ -111,12 +235,37 @@
                end-if
 
                if key-code-1 = 5
-                   open i-o VIEWING-file
+                   move spaces to ws-message
+                   move 15 to ws-color
 
-                   delete VIEWING-file record
+                   if VIEWING-CANCEL-REASON = spaces
+                       move "Enter a cancellation reason before" &
+                         " cancelling." to ws-message
+                       move 04 to ws-color
+                   else
+                       move "C" to VIEWING-OUTCOME
+                       move function current-date(7:2) to CANCEL-DAY
+                       move function current-date(5:2) to CANCEL-MONTH
+                       move function current-date(1:4) to CANCEL-YEAR
 
-                   CLOSE VIEWING-file
-                   move 1 to ws-done
+                       perform PARA-470-CHECK-VERSION-AND-SAVE
+
+                       if not lock-conflict
+                           OPEN i-O VIEWING-file
+
+                           REWRITE VIEWING-RECORD
+
+                           CLOSE VIEWING-FILE
+
+                           move "VIEWING" to ws-audit-record-type
+                           move "CANCEL" to ws-audit-action
+                           move VIEWING-id to ws-audit-key
+                           move VIEWING-record to ws-audit-new-value
+                           perform Write-Audit-Log
+
+                           move 1 to ws-done
+                       end-if
+                   end-if
 
                end-if
 
@@ -134,6 +283,8 @@
 
            end-perform.
 
+           Goback.
+
        PARA-440-VERIFY-USER.
            move 0 to ws-valid-USER
            move "Enter a valid user reference." to
@@ -206,4 +357,125 @@
 
            end-if.
 
+       PARA-465-CHECK-DOUBLE-BOOKING.
+           move 0 to ws-double-booked
+           move spaces to ws-double-booking-message
+
+           if not VIEWING-PROPERTY-ID = 0
+
+               move VIEWING-RECORD to ws-saved-viewing-record
+               move VIEWING-PROPERTY-ID to ws-new-property-id
+               move view-day to ws-new-day
+               move view-month to ws-new-month
+               move view-year to ws-new-year
+               move view-hour to ws-new-hour
+               move view-mins to ws-new-mins
+               compute ws-new-mins-of-day = (ws-new-hour * 60) +
+                 ws-new-mins
+
+               move 0 to ws-end-of-file
+               open input VIEWING-file
+               perform until ws-end-of-file = 1
+                   read VIEWING-file next record
+                       at end
+                           move 1 to ws-end-of-file
+                       not at end
+                           if not VIEWING-ID = 0 and
+                             VIEWING-ID not = ws-VIEWING-id and
+                             VIEWING-PROPERTY-ID = ws-new-property-id
+                             and view-day = ws-new-day and
+                             view-month = ws-new-month and
+                             view-year = ws-new-year
+
+                               compute ws-exist-mins-of-day =
+                                 (view-hour * 60) + view-mins
+
+                               compute ws-mins-diff =
+                                 ws-new-mins-of-day -
+                                 ws-exist-mins-of-day
+
+                               if (ws-mins-diff >= 0 and
+                                 ws-mins-diff <= 30) or
+                                 (ws-mins-diff < 0 and
+                                 ws-mins-diff >= -30)
+                                   move 1 to ws-double-booked
+                                   move
+                                   "Another viewing is already booked"
+                                   & " within 30 mins of this time."
+                                     to ws-double-booking-message
+                               end-if
+                           end-if
+               end-perform
+               close VIEWING-file
+
+               move ws-saved-viewing-record to VIEWING-RECORD
+
+           end-if.
+
+       PARA-466-CHECK-PAST-DATE.
+           move 0 to ws-past-dated
+           move spaces to ws-past-date-message
+
+           if not (view-day = 0 and view-month = 0 and view-year = 0)
+
+               compute ws-new-date-yyyymmdd = (view-year * 10000) +
+                 (view-month * 100) + view-day
+               move function current-date(1:8) to ws-today-yyyymmdd
+
+               if ws-new-date-yyyymmdd < ws-today-yyyymmdd
+                   move 1 to ws-past-dated
+                   move "Viewing date must be in the future." to
+                     ws-past-date-message
+               end-if
+
+           end-if.
+
+       PARA-470-CHECK-VERSION-AND-SAVE.
+
+           move 0 to ws-lock-conflict
+           move spaces to ws-lock-message
+
+           move VIEWING-record to ws-saved-viewing-record
+
+           open i-o VIEWING-file
+
+           read VIEWING-file
+
+           if VIEWING-VERSION not = ws-old-version
+               move 1 to ws-lock-conflict
+               move "Record changed by another user - reload and retry."
+                 to ws-lock-message
+               move ws-saved-viewing-record to VIEWING-record
+               close VIEWING-file
+           else
+               move ws-saved-viewing-record to VIEWING-record
+               compute VIEWING-VERSION = ws-old-version + 1
+               move VIEWING-VERSION to ws-old-version
+               move 0 to CHECKOUT-USER-ID of VIEWING-RECORD
+               move 0 to CHECKOUT-HOUR of VIEWING-RECORD
+               move 0 to CHECKOUT-MIN of VIEWING-RECORD
+               close VIEWING-file
+           end-if.
+
+       PARA-495-RELEASE-CHECKOUT.
+
+           open i-o VIEWING-file
+
+           read VIEWING-file
+               invalid key
+                   continue
+               not invalid key
+                   if CHECKOUT-USER-ID of VIEWING-RECORD
+                     = ws-current-user-id
+                       move 0 to CHECKOUT-USER-ID of VIEWING-RECORD
+                       move 0 to CHECKOUT-HOUR of VIEWING-RECORD
+                       move 0 to CHECKOUT-MIN of VIEWING-RECORD
+                       rewrite VIEWING-record
+                   end-if
+           end-read
+
+           close VIEWING-file.
+
+       copy "AuditLogWrite.cpy".
+
        end program AmendViewing.
\ No newline at end of file
