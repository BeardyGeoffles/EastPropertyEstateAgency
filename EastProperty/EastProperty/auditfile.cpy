@@ -0,0 +1,5 @@
+      *AUDITFILE.cpy
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-ID.
