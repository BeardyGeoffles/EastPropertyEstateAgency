@@ -0,0 +1,5 @@
+      *PROPERTYARCHIVEFILE.cpy
+           SELECT PROPERTY-ARCHIVE-FILE ASSIGN TO "PROPARC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROPERTY-ID OF PROPERTY-ARCHIVE-RECORD.
