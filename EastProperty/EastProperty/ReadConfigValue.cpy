@@ -0,0 +1,19 @@
+      *READCONFIGVALUE.cpy
+      *Shared paragraph that looks up a named system-configuration
+      *value, falling back to WS-CONFIG-DEFAULT when no record has
+      *been set yet. Calling program must set WS-CONFIG-NAME and
+      *WS-CONFIG-DEFAULT from ws-config.cpy before performing this
+      *paragraph.
+       Read-Config-Value.
+           move WS-CONFIG-NAME to CONFIG-NAME
+
+           open input config-file
+
+           read config-file
+               invalid key
+                   move WS-CONFIG-DEFAULT to WS-CONFIG-RESULT
+               not invalid key
+                   move CONFIG-VALUE to WS-CONFIG-RESULT
+           end-read
+
+           close config-file.
