@@ -0,0 +1,253 @@
+      *NEGOTIATORPERFORMANCEREPORT.cbl
+      *Batch report: totals viewings conducted and sales closed per
+      *negotiator (VIEWING-USER-ID) over a typed date range, so
+      *performance at review time isn't just a guess.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. NegotiatorPerformanceReport.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "viewingfile.cpy".
+       copy "propertyfile.cpy".
+       copy "userfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "viewingrecord.cpy".
+       copy "propertyrecord.cpy".
+       copy "userrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-continue pic x value spaces.
+
+       01 ws-date-from.
+         03 ws-from-day pic 99 value 1.
+         03 ws-from-month pic 99 value 1.
+         03 ws-from-year pic 9999 value 0.
+
+       01 ws-date-to.
+         03 ws-to-day pic 99 value 31.
+         03 ws-to-month pic 99 value 12.
+         03 ws-to-year pic 9999 value 9999.
+
+       01 ws-from-yyyymmdd pic 9(8) value 0.
+       01 ws-to-yyyymmdd pic 9(8) value 99999999.
+       01 ws-view-yyyymmdd pic 9(8) value 0.
+
+       01 ws-date-input pic x(8) value spaces.
+
+       01 ws-negotiator-count pic 99 value 0 comp.
+       01 ws-negotiator-idx pic 99 value 0 comp.
+       01 ws-negotiator-idx2 pic 99 value 0 comp.
+       01 ws-found-negotiator pic 9 value 0 comp.
+
+       01 ws-negotiator-array occurs 100 times.
+         03 negotiator-user-id pic 9(4).
+         03 negotiator-user-name pic x(10).
+         03 negotiator-viewing-count pic 9(4).
+         03 negotiator-sale-count pic 9(4).
+
+       01 ws-swap-entry.
+         03 swap-user-id pic 9(4).
+         03 swap-user-name pic x(10).
+         03 swap-viewing-count pic 9(4).
+         03 swap-sale-count pic 9(4).
+
+       01 ws-conversion-pct pic zz9.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           display " "
+           display "Enter start date of report (DDMMYYYY), or blank"
+           display "for the earliest date on file:"
+           accept ws-date-input
+
+           if ws-date-input not = spaces
+               move ws-date-input(1:2) to ws-from-day
+               move ws-date-input(3:2) to ws-from-month
+               move ws-date-input(5:4) to ws-from-year
+           end-if
+
+           display "Enter end date of report (DDMMYYYY), or blank"
+           display "for the latest date on file:"
+           accept ws-date-input
+
+           if ws-date-input not = spaces
+               move ws-date-input(1:2) to ws-to-day
+               move ws-date-input(3:2) to ws-to-month
+               move ws-date-input(5:4) to ws-to-year
+           end-if
+
+           compute ws-from-yyyymmdd = (ws-from-year * 10000) +
+             (ws-from-month * 100) + ws-from-day
+           compute ws-to-yyyymmdd = (ws-to-year * 10000) +
+             (ws-to-month * 100) + ws-to-day
+
+           perform PARA-100-BUILD-TOTALS
+           perform PARA-200-SORT-TOTALS
+           perform PARA-300-PRINT-TOTALS
+
+           goback.
+
+       PARA-100-BUILD-TOTALS.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-negotiator-count
+
+           open input viewing-file
+
+           perform until ws-end-of-file = 1
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       compute ws-view-yyyymmdd =
+                         (VIEW-YEAR of VIEWING-RECORD * 10000) +
+                         (VIEW-MONTH of VIEWING-RECORD * 100) +
+                         VIEW-DAY of VIEWING-RECORD
+
+                       if ws-view-yyyymmdd >= ws-from-yyyymmdd
+                         and ws-view-yyyymmdd <= ws-to-yyyymmdd
+                           perform PARA-110-FIND-OR-ADD-NEGOTIATOR
+                           add 1 to
+                             negotiator-viewing-count(
+                               ws-negotiator-idx)
+
+                           perform PARA-120-CHECK-SALE
+
+                           if ws-found-negotiator = 2
+                               add 1 to
+                                 negotiator-sale-count(
+                                   ws-negotiator-idx)
+                           end-if
+                       end-if
+
+           end-perform
+
+           close viewing-file.
+
+       PARA-110-FIND-OR-ADD-NEGOTIATOR.
+
+           move 0 to ws-negotiator-idx
+
+           perform varying ws-negotiator-idx2 from 1 by 1
+             until ws-negotiator-idx2 > ws-negotiator-count
+               if negotiator-user-id(ws-negotiator-idx2) =
+                 VIEWING-USER-ID
+                   move ws-negotiator-idx2 to ws-negotiator-idx
+               end-if
+           end-perform
+
+           if ws-negotiator-idx = 0
+               add 1 to ws-negotiator-count
+               move ws-negotiator-count to ws-negotiator-idx
+               move VIEWING-USER-ID to
+                 negotiator-user-id(ws-negotiator-idx)
+               move 0 to negotiator-viewing-count(ws-negotiator-idx)
+               move 0 to negotiator-sale-count(ws-negotiator-idx)
+               perform PARA-115-LOOKUP-USER-NAME
+           end-if.
+
+       PARA-115-LOOKUP-USER-NAME.
+
+           move spaces to negotiator-user-name(ws-negotiator-idx)
+
+           open input user-file
+           move VIEWING-USER-ID to USER-ID of USER-RECORD
+           read user-file
+               invalid key
+                   continue
+               not invalid key
+                   move USER-NAME to
+                     negotiator-user-name(ws-negotiator-idx)
+           end-read
+           close user-file.
+
+       PARA-120-CHECK-SALE.
+
+           move 1 to ws-found-negotiator
+
+           open input property-file
+           move VIEWING-PROPERTY-ID to PROPERTY-ID of PROPERTY-RECORD
+           read property-file
+               invalid key
+                   continue
+               not invalid key
+                   if OFFER-STATUS = "S"
+                       move 2 to ws-found-negotiator
+                   end-if
+           end-read
+           close property-file.
+
+       PARA-200-SORT-TOTALS.
+      *Simple bubble sort on user id - the same shape as
+      *ViewingDiaryReport.cbl's PARA-200-SORT-DIARY, since the
+      *negotiator count is small.
+           perform varying ws-negotiator-idx from 1 by 1
+             until ws-negotiator-idx > ws-negotiator-count
+               perform varying ws-negotiator-idx2 from 1 by 1
+                 until ws-negotiator-idx2 >
+                   ws-negotiator-count - ws-negotiator-idx
+                   if negotiator-user-id(ws-negotiator-idx2) >
+                     negotiator-user-id(ws-negotiator-idx2 + 1)
+                       move ws-negotiator-array(ws-negotiator-idx2)
+                         to ws-swap-entry
+                       move ws-negotiator-array(ws-negotiator-idx2 + 1)
+                         to ws-negotiator-array(ws-negotiator-idx2)
+                       move ws-swap-entry to
+                         ws-negotiator-array(ws-negotiator-idx2 + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+       PARA-300-PRINT-TOTALS.
+
+           display " "
+           display "-----------------------------------------------"
+           display "     EAST NEGOTIATOR PERFORMANCE REPORT"
+           display "-----------------------------------------------"
+           display "USER ID  NEGOTIATOR  VIEWINGS  SALES  CONVERT %"
+
+           perform varying ws-negotiator-idx from 1 by 1
+             until ws-negotiator-idx > ws-negotiator-count
+               move 0 to ws-conversion-pct
+               if negotiator-viewing-count(ws-negotiator-idx) > 0
+                   compute ws-conversion-pct rounded =
+                     negotiator-sale-count(ws-negotiator-idx) * 100 /
+                     negotiator-viewing-count(ws-negotiator-idx)
+               end-if
+
+               display negotiator-user-id(ws-negotiator-idx) "     "
+                 negotiator-user-name(ws-negotiator-idx) "  "
+                 negotiator-viewing-count(ws-negotiator-idx) "      "
+                 negotiator-sale-count(ws-negotiator-idx) "     "
+                 ws-conversion-pct "%"
+           end-perform
+
+           if ws-negotiator-count = 0
+               display "No viewings booked in that date range."
+           end-if
+
+           display "-----------------------------------------------"
+           display " "
+           display "Press ENTER to return to the menu."
+           accept ws-continue.
+
+       end program NegotiatorPerformanceReport.
