@@ -0,0 +1,20 @@
+      *USERRECORD.cpy
+      *Record layout for the user indexed file
+       FD USER-FILE.
+       01 USER-RECORD.
+         03 USER-ID PIC 9(4).
+         03 USER-NAME PIC X(10).
+         03 USER-PASSWORD-SALT PIC X(8).
+         03 USER-PASSWORD PIC 9(18).
+         03 USER-HAS-ADMIN PIC X.
+         03 USER-FAILED-ATTEMPTS PIC 9(2).
+         03 USER-LOCKED PIC X.
+         03 USER-PASSWORD-CHANGED-DATE.
+           05 USER-PASSWORD-CHANGED-YEAR PIC 9(4).
+           05 USER-PASSWORD-CHANGED-MONTH PIC 99.
+           05 USER-PASSWORD-CHANGED-DAY PIC 99.
+         03 USER-VERSION PIC 9(8).
+         03 CHECKOUT-USER-ID PIC 9(4).
+         03 CHECKOUT-TIME.
+           05 CHECKOUT-HOUR PIC 99.
+           05 CHECKOUT-MIN PIC 99.
