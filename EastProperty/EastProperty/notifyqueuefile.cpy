@@ -0,0 +1,5 @@
+      *NOTIFYQUEUEFILE.cpy
+           SELECT NOTIFY-QUEUE-FILE ASSIGN TO "NOTIFYQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOTIFY-ID.
