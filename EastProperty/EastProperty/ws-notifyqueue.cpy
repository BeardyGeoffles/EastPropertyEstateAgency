@@ -0,0 +1,12 @@
+      *WS-NOTIFYQUEUE.cpy
+      *Fields used by Write-Notify-Queue in NotifyQueueWrite.cpy.
+      *Calling program sets WS-NOTIFY-PROPERTY-ID, WS-NOTIFY-BUYER-ID,
+      *WS-NOTIFY-SELLER-ID, WS-NOTIFY-USER-ID and
+      *WS-NOTIFY-EVENT-TYPE before performing Write-Notify-Queue.
+       01 WS-NOTIFY-ID PIC 9(6) VALUE 0.
+       01 WS-NOTIFY-ID-COUNTER PIC 9(6) VALUE 0 COMP.
+       01 WS-NOTIFY-PROPERTY-ID PIC 9(4) VALUE 0.
+       01 WS-NOTIFY-BUYER-ID PIC 9(4) VALUE 0.
+       01 WS-NOTIFY-SELLER-ID PIC 9(4) VALUE 0.
+       01 WS-NOTIFY-USER-ID PIC 9(4) VALUE 0.
+       01 WS-NOTIFY-EVENT-TYPE PIC X(10) VALUE SPACES.
