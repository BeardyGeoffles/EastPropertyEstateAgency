@@ -41,6 +41,14 @@
          03 PIC x(50) USING SELLER-NOTES foreground-color 10 HIGHLIGHT
             PROMPT " ".
          03 VALUE "]".
+         03 LINE 19 COL 2 "COMMISSION RATE% [".
+         03 PIC 99.99 USING SELLER-COMMISSION-RATE foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 20 COL 2 pic x(50) from ws-message
+            foreground-color ws-color.
+
          03 line 23 col 1 foreground-color 14 value
             "----------------------------------------".
          03 line 23 col 41 foreground-color 14 value
