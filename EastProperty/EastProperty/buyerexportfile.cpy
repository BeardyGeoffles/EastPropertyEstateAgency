@@ -0,0 +1,3 @@
+      *BUYEREXPORTFILE.cpy
+           SELECT BUYER-EXPORT-FILE ASSIGN TO "BUYREXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
