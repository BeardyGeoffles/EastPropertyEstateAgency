@@ -0,0 +1,12 @@
+      *WS-AUDITLOG.cpy
+      *Fields used by Write-Audit-Log in AuditLogWrite.cpy.
+      *Calling program sets WS-AUDIT-RECORD-TYPE, WS-AUDIT-ACTION,
+      *WS-AUDIT-KEY, WS-AUDIT-OLD-VALUE and WS-AUDIT-NEW-VALUE before
+      *performing Write-Audit-Log.
+       01 WS-AUDIT-ID PIC 9(6) VALUE 0.
+       01 WS-AUDIT-ID-COUNTER PIC 9(6) VALUE 0 COMP.
+       01 WS-AUDIT-RECORD-TYPE PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-ACTION PIC X(6) VALUE SPACES.
+       01 WS-AUDIT-KEY PIC 9(4) VALUE 0.
+       01 WS-AUDIT-OLD-VALUE PIC X(60) VALUE SPACES.
+       01 WS-AUDIT-NEW-VALUE PIC X(60) VALUE SPACES.
