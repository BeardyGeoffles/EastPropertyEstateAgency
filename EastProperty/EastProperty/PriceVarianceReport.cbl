@@ -0,0 +1,129 @@
+      *PRICEVARIANCEREPORT.cbl
+      *Batch report: compares PROPERTY-ASKING against
+      *PROPERTY-SOLD-PRICE for every sold property, showing the cash
+      *and percentage difference, so sellers can be given a realistic
+      *expectation at valuation time based on actual history.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. PriceVarianceReport.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "propertyfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-continue pic x value spaces.
+       01 ws-sold-count pic 9999 value 0 comp.
+
+       01 ws-effective-sold-price pic 9(6)v99.
+       01 ws-variance-amount pic s9(6)v99.
+       01 ws-variance-pct pic s999v99.
+
+       01 ws-total-asking pic 9(9)v99 value 0.
+       01 ws-total-sold pic 9(9)v99 value 0.
+       01 ws-total-variance-pct pic s999v99 value 0.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform PARA-100-PRINT-VARIANCES
+
+           goback.
+
+       PARA-100-PRINT-VARIANCES.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-sold-count
+           move 0 to ws-total-asking
+           move 0 to ws-total-sold
+           move 0 to ws-total-variance-pct
+
+           display " "
+           display "-----------------------------------------------"
+           display "     EAST SOLD PRICE VS ASKING PRICE VARIANCE"
+           display "-----------------------------------------------"
+           display "PROP ID  ASKING       SOLD         VARIANCE   %"
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if OFFER-STATUS of PROPERTY-RECORD = "S"
+                           move OFFER-AMOUNT of PROPERTY-RECORD to
+                             ws-effective-sold-price
+                           if PROPERTY-SOLD-PRICE of PROPERTY-RECORD
+                             not = 0
+                               move PROPERTY-SOLD-PRICE of
+                                 PROPERTY-RECORD to
+                                 ws-effective-sold-price
+                           end-if
+
+                           perform PARA-110-PRINT-ONE-VARIANCE
+                       end-if
+
+           end-perform
+
+           close property-file
+
+           display "-----------------------------------------------"
+           if ws-sold-count = 0
+               display "No sold properties on file."
+           else
+               display "TOTAL ASKING  " ws-total-asking
+               display "TOTAL SOLD    " ws-total-sold
+               compute ws-total-variance-pct rounded =
+                 (ws-total-sold - ws-total-asking) * 100 /
+                 ws-total-asking
+               display "AVERAGE VARIANCE %  " ws-total-variance-pct
+           end-if
+           display "-----------------------------------------------"
+           display " "
+           display "Press ENTER to return to the menu."
+           accept ws-continue.
+
+       PARA-110-PRINT-ONE-VARIANCE.
+
+           add 1 to ws-sold-count
+           add PROPERTY-ASKING of PROPERTY-RECORD to ws-total-asking
+           add ws-effective-sold-price to ws-total-sold
+
+           compute ws-variance-amount =
+             ws-effective-sold-price -
+             PROPERTY-ASKING of PROPERTY-RECORD
+
+           move 0 to ws-variance-pct
+           if PROPERTY-ASKING of PROPERTY-RECORD not = 0
+               compute ws-variance-pct rounded =
+                 ws-variance-amount * 100 /
+                 PROPERTY-ASKING of PROPERTY-RECORD
+           end-if
+
+           display PROPERTY-ID of PROPERTY-RECORD "     "
+             PROPERTY-ASKING of PROPERTY-RECORD "  "
+             ws-effective-sold-price "  "
+             ws-variance-amount "  "
+             ws-variance-pct "%".
+
+       end program PriceVarianceReport.
