@@ -0,0 +1,118 @@
+      *SALESPIPELINEREPORT.cbl
+      *Batch report: rolls up property-file by OFFER-STATUS and
+      *prints a count and total asking-price value for each status.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. SalesPipelineReport.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "propertyfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-pound pic x(1) value x'9c'.
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-continue pic x value spaces.
+
+       01 ws-listed-count pic 9(4) value 0.
+       01 ws-listed-total pic 9(8)v99 value 0.
+       01 ws-sold-count pic 9(4) value 0.
+       01 ws-sold-total pic 9(8)v99 value 0.
+       01 ws-offer-count pic 9(4) value 0.
+       01 ws-offer-total pic 9(8)v99 value 0.
+       01 ws-withdrawn-count pic 9(4) value 0.
+       01 ws-withdrawn-total pic 9(8)v99 value 0.
+
+       01 ws-report-count pic zzz9.
+       01 ws-report-total pic z,zzz,zz9.99.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform PARA-100-BUILD-TOTALS
+           perform PARA-200-DISPLAY-REPORT
+
+           goback.
+
+       PARA-100-BUILD-TOTALS.
+
+           move 0 to ws-end-of-file
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       evaluate OFFER-STATUS
+                           when "L"
+                               add 1 to ws-listed-count
+                               add PROPERTY-ASKING to ws-listed-total
+                           when "S"
+                               add 1 to ws-sold-count
+                               add PROPERTY-ASKING to ws-sold-total
+                           when "O"
+                               add 1 to ws-offer-count
+                               add PROPERTY-ASKING to ws-offer-total
+                           when "W"
+                               add 1 to ws-withdrawn-count
+                               add PROPERTY-ASKING to ws-withdrawn-total
+                       end-evaluate
+
+           end-perform
+
+           close property-file.
+
+       PARA-200-DISPLAY-REPORT.
+
+           display " "
+           display "-----------------------------------------------"
+           display "          EAST SALES PIPELINE SUMMARY"
+           display "-----------------------------------------------"
+           display "STATUS          COUNT     TOTAL ASKING PRICE"
+
+           move ws-listed-count to ws-report-count
+           move ws-listed-total to ws-report-total
+           display "LISTED          " ws-report-count "     " ws-pound
+             ws-report-total
+
+           move ws-sold-count to ws-report-count
+           move ws-sold-total to ws-report-total
+           display "SOLD            " ws-report-count "     " ws-pound
+             ws-report-total
+
+           move ws-offer-count to ws-report-count
+           move ws-offer-total to ws-report-total
+           display "UNDER OFFER     " ws-report-count "     " ws-pound
+             ws-report-total
+
+           move ws-withdrawn-count to ws-report-count
+           move ws-withdrawn-total to ws-report-total
+           display "WITHDRAWN       " ws-report-count "     " ws-pound
+             ws-report-total
+
+           display "-----------------------------------------------"
+           display " "
+           display "Press ENTER to return to the menu."
+           accept ws-continue.
+
+       end program SalesPipelineReport.
