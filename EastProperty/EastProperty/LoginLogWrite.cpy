@@ -0,0 +1,29 @@
+      *LOGINLOGWRITE.cpy
+      *Shared paragraph that appends one entry to LOGIN-LOG-FILE.
+      *Calling program must set the WS-LOGIN-* fields from
+      *ws-loginlog.cpy before performing this paragraph.
+       Write-Login-Log.
+           move 0 to WS-LOGIN-LOG-ID
+           move 0 to WS-LOGIN-LOG-ID-COUNTER
+           open i-o login-log-file
+           perform until WS-LOGIN-LOG-ID not = 0
+               add 1 to WS-LOGIN-LOG-ID-COUNTER
+               move WS-LOGIN-LOG-ID-COUNTER to LOGIN-LOG-ID
+               read login-log-file
+                   invalid key
+                       move WS-LOGIN-LOG-ID-COUNTER to WS-LOGIN-LOG-ID
+           end-perform
+
+           initialize login-log-record
+           move WS-LOGIN-LOG-ID to LOGIN-LOG-ID
+           move WS-LOGIN-EVENT-TYPE to LOGIN-LOG-EVENT-TYPE
+           move WS-LOGIN-RESULT to LOGIN-LOG-RESULT
+           move WS-LOGIN-USER-ID to LOGIN-LOG-USER-ID
+           move WS-LOGIN-USER-NAME to LOGIN-LOG-USER-NAME
+           move WS-CURRENT-TERMINAL-ID to LOGIN-LOG-TERMINAL-ID
+           accept LOGIN-LOG-DATE from date yyyymmdd
+           accept LOGIN-LOG-TIME from time
+
+           write LOGIN-LOG-RECORD
+
+           close login-log-file.
