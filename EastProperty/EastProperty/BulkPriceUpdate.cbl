@@ -0,0 +1,394 @@
+      *BULKPRICEUPDATE.cbl
+      *Utility screen off SellerPortfolio.cbl - applies a single
+      *percentage or flat adjustment to the asking price of every
+      *sale property listed for one seller, after showing the buyer
+      *-facing effect of the change on each property first.
+      *Lettings (LISTING-TYPE "L") and already-sold properties
+      *(OFFER-STATUS "S") are left out of the adjustment since their
+      *price field isn't an open asking price any more.
+      *Must be passed a valid Seller ID.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. BulkPriceUpdate.
+       environment division.
+       configuration section.
+       special-names.
+           crt status is key-status.
+
+       input-output section.
+       file-control.
+
+       copy "propertyfile.cpy".
+       copy "sellerfile.cpy".
+       copy "auditfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+       copy "sellerrecord.cpy".
+       copy "auditrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-functionkeys.cpy".
+       copy "ws-common.cpy".
+       copy "ws-auditlog.cpy".
+
+       01 ws-seller-name pic x(20) value spaces.
+
+       01 ws-adjustment-mode pic x value space.
+         88 adjustment-is-percent value "P".
+         88 adjustment-is-flat value "F".
+       01 ws-adjustment-direction pic x value space.
+         88 adjustment-is-increase value "I".
+         88 adjustment-is-decrease value "D".
+       01 ws-adjustment-value pic 9(5)v99 value 0.
+
+       01 ws-preview-done pic 9 value 0 comp.
+       01 ws-confirm-apply pic 9 value 0 comp.
+         88 confirm-apply-pending value 1.
+
+       01 ws-total-eligible pic 9(4) value 0 comp.
+       01 ws-loaded-count pic 9(4) value 0 comp.
+       01 ws-applied-count pic 9(4) value 0 comp.
+       01 ws-skipped-count pic 9(4) value 0 comp.
+       01 ws-applied-count-disp pic z(4).
+       01 ws-skipped-count-disp pic z(4).
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-idx pic 9(4) value 0 comp.
+       01 ws-display-line pic 99 value 0 comp.
+       01 ws-old-asking-disp pic zzz,zz9.99.
+       01 ws-new-asking-disp pic zzz,zz9.99.
+
+       01 ws-message pic x(50) value spaces.
+       01 ws-color pic 99 value 15.
+
+       01 bp-array occurs 100 times.
+         03 bp-property-id pic 9(4).
+         03 bp-al1 pic x(25).
+         03 bp-postcode pic x(7).
+         03 bp-old-asking pic 9(6)v99.
+         03 bp-new-asking pic 9(6)v99.
+         03 bp-version pic 9(8).
+         03 bp-checkout-user pic 9(4).
+
+       linkage section.
+
+       01 ws-seller-id pic 9(4) value 0.
+
+       SCREEN SECTION.
+
+       01 BULK-PRICE-SCREEN AUTO.
+         03 BLANK SCREEN.
+         03 LINE 1 COL 21 foreground-color 14 VALUE
+            "----------------------------------------".
+         03 LINE 2 COL 21 foreground-color 14 VALUE
+            "|  EAST BULK PRICE UPDATE               |".
+         03 LINE 3 COL 21 foreground-color 14 VALUE
+            "----------------------------------------".
+
+         03 LINE 4 COL 2 FOREGROUND-COLOR 15 "SELLER ".
+         03 PIC z(4) from ws-seller-id foreground-color 15.
+         03 value " - " foreground-color 15.
+         03 PIC x(20) from ws-seller-name foreground-color 15.
+
+         03 LINE 6 COL 2 "ADJUSTMENT TYPE (P)ercent (F)lat [".
+         03 PIC X USING ws-adjustment-mode foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 7 COL 2 "DIRECTION (I)ncrease (D)ecrease [".
+         03 PIC X USING ws-adjustment-direction foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 8 COL 2 "ADJUSTMENT VALUE [".
+         03 PIC ZZZZ9.99 USING ws-adjustment-value foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 9 COL 2 FOREGROUND-COLOR 15 VALUE "ID".
+         03 LINE 9 COL 8 FOREGROUND-COLOR 15 VALUE "ADDRESS".
+         03 LINE 9 COL 34 FOREGROUND-COLOR 15 VALUE "POSTCODE".
+         03 LINE 9 COL 46 FOREGROUND-COLOR 15 VALUE "OLD PRICE".
+         03 LINE 9 COL 58 FOREGROUND-COLOR 15 VALUE "NEW PRICE".
+
+         03 LINE 21 COL 2 pic x(50) from ws-message
+            foreground-color ws-color.
+         03 line 22 col 1 foreground-color 14 value
+            "----------------------------------------".
+         03 line 22 col 41 foreground-color 14 value
+            "----------------------------------------".
+         03 line 24 col 2 foreground-color 15
+            "F1 - PREVIEW   F5 - APPLY".
+         03 line 24 col 55 foreground-color 15 "ESC - BACK".
+         03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
+         03 line 24 col 16 FOREGROUND-COLOR 14 "F5".
+         03 line 24 col 55 FOREGROUND-COLOR 14 "ESC".
+
+       procedure division using ws-seller-id.
+
+       SETUP.
+
+           display "CURRENT-USER-ID" upon environment-name
+           accept WS-CURRENT-USER-ID from environment-value.
+
+           display "CURRENT-TERMINAL-ID" upon environment-name
+           accept WS-CURRENT-TERMINAL-ID from environment-value.
+
+           perform PARA-100-LOOKUP-SELLER-NAME
+           move 0 to ws-done.
+
+       PARA-100-LOOKUP-SELLER-NAME.
+
+           move spaces to ws-seller-name
+
+           open input seller-file
+           move ws-seller-id to seller-id of seller-record
+           read seller-file
+               invalid key
+                   continue
+               not invalid key
+                   move seller-name of seller-record to ws-seller-name
+           close seller-file.
+
+       MAIN.
+
+           perform until done
+
+               display BULK-PRICE-SCREEN
+
+               move 10 to ws-display-line
+               perform varying ws-idx from 1 by 1 until
+                 ws-idx > ws-loaded-count or ws-display-line > 20
+
+                   display bp-property-id(ws-idx) at col 2
+                     line ws-display-line
+
+                   display bp-al1(ws-idx) at col 8 line ws-display-line
+
+                   display bp-postcode(ws-idx) at col 34
+                     line ws-display-line
+
+                   move bp-old-asking(ws-idx) to ws-old-asking-disp
+                   display ws-old-asking-disp at col 44
+                     line ws-display-line
+
+                   if ws-preview-done = 1
+                       move bp-new-asking(ws-idx) to ws-new-asking-disp
+                       display ws-new-asking-disp at col 56
+                         line ws-display-line
+                   end-if
+
+                   add 1 to ws-display-line
+               end-perform
+
+               if ws-loaded-count < ws-total-eligible
+                   display "(showing first 100 - list is capped)" at
+                     line 21 col 2 foreground-color 12
+               end-if
+
+               if confirm-apply-pending
+                   display "PRESS F5 AGAIN TO CONFIRM, OR ANY OTHER" &
+                     " KEY TO CANCEL" at line 20 col 2
+                     foreground-color 12
+               end-if
+
+               ACCEPT BULK-PRICE-SCREEN
+
+               if key-code-1 not = 5
+                   move 0 to ws-confirm-apply
+               end-if
+
+               if key-code-1 = 0
+                   move 1 to ws-done
+               end-if
+
+               if key-code-1 = 1
+                   perform PARA-200-COMPUTE-PREVIEW
+               end-if
+
+               if key-code-1 = 5
+                   if ws-preview-done = 0
+                       move "Run F1 - PREVIEW before applying." to
+                         ws-message
+                       move 04 to ws-color
+                   else
+                       if confirm-apply-pending
+                           perform PARA-300-APPLY-UPDATES
+                           move 0 to ws-confirm-apply
+                           move 0 to ws-preview-done
+                       else
+                           move 1 to ws-confirm-apply
+                       end-if
+                   end-if
+               end-if
+
+           end-perform.
+
+           Goback.
+
+       PARA-100-BUILD-ARRAY.
+
+           move 0 to ws-total-eligible
+           move 0 to ws-loaded-count
+           move 0 to ws-end-of-file
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       if PROP-SELLER-ID = ws-seller-id and
+                         LISTING-TYPE not = "L" and
+                         OFFER-STATUS not = "S"
+                           add 1 to ws-total-eligible
+                           if ws-loaded-count < 100
+                               add 1 to ws-loaded-count
+                               move PROPERTY-ID to
+                                 bp-property-id(ws-loaded-count)
+                               move PROPERTY-AL1 to
+                                 bp-al1(ws-loaded-count)
+                               move PROPERTY-POSTCODE to
+                                 bp-postcode(ws-loaded-count)
+                               move PROPERTY-ASKING to
+                                 bp-old-asking(ws-loaded-count)
+                               move PROPERTY-VERSION to
+                                 bp-version(ws-loaded-count)
+                               move CHECKOUT-USER-ID of
+                                 PROPERTY-RECORD to
+                                 bp-checkout-user(ws-loaded-count)
+                           end-if
+                   end-read
+           end-perform
+
+           close property-file.
+
+       PARA-200-COMPUTE-PREVIEW.
+
+           move 0 to ws-preview-done
+           move spaces to ws-message
+           move 15 to ws-color
+
+           if not adjustment-is-percent and not adjustment-is-flat
+               move "Enter P or F for adjustment type." to ws-message
+               move 04 to ws-color
+           else
+               if not adjustment-is-increase and not
+                 adjustment-is-decrease
+                   move "Enter I or D for direction." to ws-message
+                   move 04 to ws-color
+               else
+                   if ws-adjustment-value = 0
+                       move "Enter a non-zero adjustment value." to
+                         ws-message
+                       move 04 to ws-color
+                   else
+                       perform PARA-100-BUILD-ARRAY
+                       perform PARA-250-CALCULATE-NEW-PRICES
+                       move 1 to ws-preview-done
+                       move "Preview computed - press F5 to apply." to
+                         ws-message
+                   end-if
+               end-if
+           end-if.
+
+       PARA-250-CALCULATE-NEW-PRICES.
+
+           perform varying ws-idx from 1 by 1 until
+             ws-idx > ws-loaded-count
+
+               if adjustment-is-percent
+                   if adjustment-is-increase
+                       compute bp-new-asking(ws-idx) rounded =
+                         bp-old-asking(ws-idx) +
+                         (bp-old-asking(ws-idx) *
+                         ws-adjustment-value / 100)
+                   else
+                       compute bp-new-asking(ws-idx) rounded =
+                         bp-old-asking(ws-idx) -
+                         (bp-old-asking(ws-idx) *
+                         ws-adjustment-value / 100)
+                   end-if
+               else
+                   if adjustment-is-increase
+                       compute bp-new-asking(ws-idx) rounded =
+                         bp-old-asking(ws-idx) + ws-adjustment-value
+                   else
+                       compute bp-new-asking(ws-idx) rounded =
+                         bp-old-asking(ws-idx) - ws-adjustment-value
+                   end-if
+               end-if
+
+               if bp-new-asking(ws-idx) < 0
+                   move 0 to bp-new-asking(ws-idx)
+               end-if
+
+           end-perform.
+
+       PARA-300-APPLY-UPDATES.
+
+           move 0 to ws-applied-count
+           move 0 to ws-skipped-count
+
+           perform varying ws-idx from 1 by 1 until
+             ws-idx > ws-loaded-count
+
+               open i-o property-file
+               move bp-property-id(ws-idx) to property-id of
+                 PROPERTY-RECORD
+
+               read property-file
+                   invalid key
+                       add 1 to ws-skipped-count
+                   not invalid key
+                       if (CHECKOUT-USER-ID of PROPERTY-RECORD = 0 or
+                         CHECKOUT-USER-ID of PROPERTY-RECORD =
+                         WS-CURRENT-USER-ID) and
+                         PROPERTY-VERSION = bp-version(ws-idx)
+
+                           move PROPERTY-ASKING to ws-old-asking-disp
+                           move bp-new-asking(ws-idx) to
+                             PROPERTY-ASKING
+                           move bp-new-asking(ws-idx) to
+                             ws-new-asking-disp
+                           compute PROPERTY-VERSION =
+                             PROPERTY-VERSION + 1
+
+                           rewrite property-record
+
+                           move "PROPERTY" to WS-AUDIT-RECORD-TYPE
+                           move "PRICE" to WS-AUDIT-ACTION
+                           move bp-property-id(ws-idx) to WS-AUDIT-KEY
+                           string "WAS " ws-old-asking-disp into
+                             WS-AUDIT-OLD-VALUE
+                           string "NOW " ws-new-asking-disp into
+                             WS-AUDIT-NEW-VALUE
+                           perform Write-Audit-Log
+
+                           add 1 to ws-applied-count
+                       else
+                           add 1 to ws-skipped-count
+                       end-if
+               end-read
+
+               close property-file
+
+           end-perform
+
+           move ws-applied-count to ws-applied-count-disp
+           move ws-skipped-count to ws-skipped-count-disp
+           string "Applied " function trim(ws-applied-count-disp)
+             ", skipped " function trim(ws-skipped-count-disp)
+             " (locked/changed)." into ws-message
+           move 15 to ws-color.
+
+       copy "AuditLogWrite.cpy".
+
+       end program BulkPriceUpdate.
