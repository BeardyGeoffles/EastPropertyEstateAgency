@@ -0,0 +1,31 @@
+      *AUDITLOGWRITE.cpy
+      *Shared paragraph that appends one entry to AUDIT-FILE.
+      *Calling program must set the WS-AUDIT-* fields from
+      *ws-auditlog.cpy before performing this paragraph.
+       Write-Audit-Log.
+           move 0 to WS-AUDIT-ID
+           move 0 to WS-AUDIT-ID-COUNTER
+           open i-o audit-file
+           perform until WS-AUDIT-ID not = 0
+               add 1 to WS-AUDIT-ID-COUNTER
+               move WS-AUDIT-ID-COUNTER to AUDIT-ID
+               read audit-file
+                   invalid key
+                       move WS-AUDIT-ID-COUNTER to WS-AUDIT-ID
+           end-perform
+
+           initialize audit-record
+           move WS-AUDIT-ID to AUDIT-ID
+           move WS-AUDIT-RECORD-TYPE to AUDIT-RECORD-TYPE
+           move WS-AUDIT-ACTION to AUDIT-ACTION
+           move WS-AUDIT-KEY to AUDIT-KEY
+           move WS-CURRENT-USER-ID to AUDIT-USER-ID
+           move WS-AUDIT-OLD-VALUE to AUDIT-OLD-VALUE
+           move WS-AUDIT-NEW-VALUE to AUDIT-NEW-VALUE
+           move WS-CURRENT-TERMINAL-ID to AUDIT-TERMINAL-ID
+           accept AUDIT-DATE from date yyyymmdd
+           accept AUDIT-TIME from time
+
+           write AUDIT-RECORD
+
+           close audit-file.
