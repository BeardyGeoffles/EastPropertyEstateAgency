@@ -2,13 +2,17 @@
       *Handle screen and function keys for amending a user
       *Must be passed a valid User ID to amend
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. AmendUser.
 
        environment division.
 
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
 
        file-control.
@@ -18,12 +22,9 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
+       copy "auditfile.cpy".
 
 
-       configuration section.
-       special-names.
-           crt status is key-status.
-
        data division.
 
        FILE SECTION.
@@ -32,6 +33,7 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "auditrecord.cpy".
 
 
 
@@ -39,6 +41,8 @@
 
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
+       copy "ws-auditlog.cpy".
+       copy "ws-passwordhash.cpy".
 
        01 ws-password-fields.
          03 ws-password-1 pic x(10) value spaces.
@@ -48,6 +52,17 @@
        01 ws-message pic x(40) value spaces.
        01 ws-color pic 99 value 15.
 
+       01 ws-old-version pic 9(8) value 0.
+       01 ws-saved-user-record pic x(68) value spaces.
+       01 ws-lock-conflict pic 9 value 0 comp.
+         88 lock-conflict value 1.
+       01 ws-lock-message pic x(50) value spaces.
+
+       01 ws-checkout-conflict pic 9 value 0 comp.
+         88 checkout-held-by-other value 1.
+       01 ws-checkout-message pic x(50) value spaces.
+       01 ws-checkout-user-disp pic z(4).
+
        linkage section.
 
        01 ws-user-id pic 9999 value 0.
@@ -73,6 +88,12 @@
            display "USER-IS-ADMIN" upon environment-name
            accept ws-user-has-admin from environment-value.
 
+           display "CURRENT-USER-ID" upon environment-name
+           accept ws-current-user-id from environment-value.
+
+           display "CURRENT-TERMINAL-ID" upon environment-name
+           accept ws-current-terminal-id from environment-value.
+
        MAIN.
            move ws-user-id to user-id of user-RECORD
 
@@ -80,6 +101,34 @@
 
            read user-file
 
+      *  Password is deliberately left out of the audit trail
+           string "NAME=", USER-NAME, " ADMIN=", USER-HAS-ADMIN into
+             ws-audit-old-value
+           move USER-VERSION to ws-old-version
+
+           move 0 to ws-checkout-conflict
+           if CHECKOUT-USER-ID of USER-RECORD not = 0 and
+             CHECKOUT-USER-ID of USER-RECORD
+               not = ws-current-user-id
+               move 1 to ws-checkout-conflict
+               move CHECKOUT-USER-ID of USER-RECORD to
+                 ws-checkout-user-disp
+               string "Also checked out by user ",
+                 ws-checkout-user-disp, " at ",
+                 CHECKOUT-HOUR of USER-RECORD, ":",
+                 CHECKOUT-MIN of USER-RECORD
+                 into ws-checkout-message
+           end-if
+
+           move ws-current-user-id to
+             CHECKOUT-USER-ID of USER-RECORD
+           move function current-date(9:2) to
+             CHECKOUT-HOUR of USER-RECORD
+           move function current-date(11:2) to
+             CHECKOUT-MIN of USER-RECORD
+
+           rewrite user-record
+
            close user-file.
 
        PARA-100-AMEND-USER-SCREEN.
@@ -93,8 +142,23 @@
 
                DISPLAY USER-DETAILS-SCREEN
 
+               if lock-conflict
+                   display ws-lock-message at line 20 col 2
+                     foreground-color 12
+               end-if
+
+               if checkout-held-by-other
+                   display ws-checkout-message at line 19 col 2
+                     foreground-color 12
+               end-if
+
                ACCEPT USER-DETAILS-SCREEN
 
+               if key-code-1 not = 1
+                   move 0 to ws-lock-conflict
+                   move spaces to ws-lock-message
+               end-if
+
                if ws-password-1 not equal spaces
                    if ws-password-1 = ws-password-2
                        move ws-password-1 to ws-secure-password
@@ -115,18 +179,47 @@
 
                if key-code-1 = 0
                    move 1 to ws-done
+                   perform PARA-495-RELEASE-CHECKOUT
                end-if
 
-               if key-code-1 = 1 and ws-secure-password not equal spaces
-                   move ws-secure-password to USER-PASSWORD
+               if key-code-1 = 1
+                   if ws-secure-password not equal spaces
+                       perform Generate-Password-Salt
+                       move WS-PASSWORD-HASH-SALT to USER-PASSWORD-SALT
+                       move ws-secure-password to WS-PASSWORD-HASH-PLAIN
+                       perform Compute-Password-Hash
+                       move WS-PASSWORD-HASH-RESULT to USER-PASSWORD
+                       move function current-date(1:4) to
+                         USER-PASSWORD-CHANGED-YEAR
+                       move function current-date(5:2) to
+                         USER-PASSWORD-CHANGED-MONTH
+                       move function current-date(7:2) to
+                         USER-PASSWORD-CHANGED-DAY
+                   end-if
 
-                   OPEN i-O user-file
+                   if user-locked not = 'Y'
+                       move 'N' to USER-LOCKED
+                       move 0 to USER-FAILED-ATTEMPTS
+                   end-if
 
-                   REWRITE user-RECORD
+                   perform PARA-470-CHECK-VERSION-AND-SAVE
 
-                   CLOSE user-FILE
+                   if not lock-conflict
+                       OPEN i-O user-file
 
-                   move 1 to ws-done
+                       REWRITE user-RECORD
+
+                       CLOSE user-FILE
+
+                       move "USER" to ws-audit-record-type
+                       move "AMEND" to ws-audit-action
+                       move user-id to ws-audit-key
+                       string "NAME=", USER-NAME, " ADMIN=",
+                         USER-HAS-ADMIN into ws-audit-new-value
+                       perform Write-Audit-Log
+
+                       move 1 to ws-done
+                   end-if
                end-if
 
                if key-code-1 = 3
@@ -142,10 +235,69 @@
                    delete user-file record
 
                    CLOSE user-file
+
+                   move "USER" to ws-audit-record-type
+                   move "DELETE" to ws-audit-action
+                   move user-id to ws-audit-key
+                   move spaces to ws-audit-new-value
+                   perform Write-Audit-Log
+
                    move 1 to ws-done
 
                end-if
 
            end-perform.
 
+           Goback.
+
+       PARA-470-CHECK-VERSION-AND-SAVE.
+
+           move 0 to ws-lock-conflict
+           move spaces to ws-lock-message
+
+           move user-record to ws-saved-user-record
+
+           open i-o user-file
+
+           read user-file
+
+           if USER-VERSION not = ws-old-version
+               move 1 to ws-lock-conflict
+               move "Record changed by another user - reload and retry."
+                 to ws-lock-message
+               move ws-saved-user-record to user-record
+               close user-file
+           else
+               move ws-saved-user-record to user-record
+               compute USER-VERSION = ws-old-version + 1
+               move USER-VERSION to ws-old-version
+               move 0 to CHECKOUT-USER-ID of USER-RECORD
+               move 0 to CHECKOUT-HOUR of USER-RECORD
+               move 0 to CHECKOUT-MIN of USER-RECORD
+               close user-file
+           end-if.
+
+       PARA-495-RELEASE-CHECKOUT.
+
+           open i-o user-file
+
+           read user-file
+               invalid key
+                   continue
+               not invalid key
+                   if CHECKOUT-USER-ID of USER-RECORD
+                     = ws-current-user-id
+                       move 0 to CHECKOUT-USER-ID of USER-RECORD
+                       move 0 to CHECKOUT-HOUR of USER-RECORD
+                       move 0 to CHECKOUT-MIN of USER-RECORD
+                       rewrite user-record
+                   end-if
+           end-read
+
+           close user-file.
+
+       copy "AuditLogWrite.cpy".
+
+       copy "PasswordHashCalc.cpy".
+
        end program AmendUser.
\ No newline at end of file
