@@ -0,0 +1,4 @@
+      *PROPERTYEXPORTRECORD.cpy
+      *One delimited line per property on the current file-array.
+       FD PROPERTY-EXPORT-FILE.
+       01 PROPERTY-EXPORT-RECORD PIC X(132).
