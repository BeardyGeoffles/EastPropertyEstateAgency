@@ -0,0 +1,52 @@
+      *SEEDPROPERTYTYPES.cpy
+      *Shared paragraph that makes sure the standard property types
+      *are present on property-type-file. Safe to perform on every
+      *startup - each WRITE is ignored if the type is already there,
+      *so this just fills in anything missing rather than resetting
+      *the file.
+       Seed-Property-Types.
+           open i-o property-type-file
+
+           move "DETACHED" to PROPTYPE-NAME
+           write PROPERTY-TYPE-RECORD
+               invalid key
+                   continue
+           end-write
+
+           move "SEMI-DETACHED" to PROPTYPE-NAME
+           write PROPERTY-TYPE-RECORD
+               invalid key
+                   continue
+           end-write
+
+           move "TERRACED" to PROPTYPE-NAME
+           write PROPERTY-TYPE-RECORD
+               invalid key
+                   continue
+           end-write
+
+           move "FLAT" to PROPTYPE-NAME
+           write PROPERTY-TYPE-RECORD
+               invalid key
+                   continue
+           end-write
+
+           move "BUNGALOW" to PROPTYPE-NAME
+           write PROPERTY-TYPE-RECORD
+               invalid key
+                   continue
+           end-write
+
+           move "MAISONETTE" to PROPTYPE-NAME
+           write PROPERTY-TYPE-RECORD
+               invalid key
+                   continue
+           end-write
+
+           move "COTTAGE" to PROPTYPE-NAME
+           write PROPERTY-TYPE-RECORD
+               invalid key
+                   continue
+           end-write
+
+           close property-type-file.
