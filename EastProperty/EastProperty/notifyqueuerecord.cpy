@@ -0,0 +1,21 @@
+      *NOTIFYQUEUERECORD.cpy
+      *Record layout for the outbound notification queue - an
+      *external email/SMS gateway job polls this file for events to
+      *tell buyers, sellers and negotiators about.
+       FD NOTIFY-QUEUE-FILE.
+       01 NOTIFY-QUEUE-RECORD.
+         03 NOTIFY-ID PIC 9(6).
+         03 NOTIFY-DATE.
+           05 NOTIFY-YEAR PIC 9999.
+           05 NOTIFY-MONTH PIC 99.
+           05 NOTIFY-DAY PIC 99.
+         03 NOTIFY-TIME.
+           05 NOTIFY-HOUR PIC 99.
+           05 NOTIFY-MIN PIC 99.
+           05 NOTIFY-SEC PIC 99.
+           05 NOTIFY-HSEC PIC 99.
+         03 NOTIFY-PROPERTY-ID PIC 9(4).
+         03 NOTIFY-BUYER-ID PIC 9(4).
+         03 NOTIFY-SELLER-ID PIC 9(4).
+         03 NOTIFY-USER-ID PIC 9(4).
+         03 NOTIFY-EVENT-TYPE PIC X(10).
