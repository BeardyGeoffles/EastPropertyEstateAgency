@@ -2,13 +2,17 @@
       *Handle screen and function keys for amending a seller
       *Must be passed a valid Seller ID to amend
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. AmendSeller.
 
        environment division.
 
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
 
        file-control.
@@ -18,12 +22,9 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
+       copy "auditfile.cpy".
 
 
-       configuration section.
-       special-names.
-           crt status is key-status.
-
        data division.
 
        FILE SECTION.
@@ -32,11 +33,33 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "auditrecord.cpy".
 
        working-storage section.
 
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
+       copy "ws-auditlog.cpy".
+
+       01 ws-message pic x(50) value spaces.
+       01 ws-color pic 99 value 15.
+
+       01 ws-old-version pic 9(8) value 0.
+       01 ws-saved-seller-record pic x(212) value spaces.
+       01 ws-lock-conflict pic 9 value 0 comp.
+         88 lock-conflict value 1.
+       01 ws-lock-message pic x(50) value spaces.
+
+       01 ws-checkout-conflict pic 9 value 0 comp.
+         88 checkout-held-by-other value 1.
+       01 ws-checkout-message pic x(50) value spaces.
+       01 ws-checkout-user-disp pic z(4).
+
+       01 ws-confirm-delete pic 9 value 0 comp.
+         88 confirm-delete-pending value 1.
+       01 ws-linked-property-count pic 9(4) value 0 comp.
+       01 ws-linked-count-disp pic z(4).
+       01 ws-end-of-file pic 9 value 0 comp.
 
        linkage section.
 
@@ -55,6 +78,8 @@
          03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
          03 line 24 col 21 FOREGROUND-COLOR 14 "F3".
          03 line 24 col 55 FOREGROUND-COLOR 14 "ESC".
+         03 line 25 col 2 "F9 - VIEW PROPERTY PORTFOLIO".
+         03 line 25 col 2 FOREGROUND-COLOR 14 "F9".
 
        procedure division using ws-seller-id.
 
@@ -62,6 +87,12 @@
            display "USER-IS-ADMIN" upon environment-name
            accept ws-user-has-admin from environment-value.
 
+           display "CURRENT-USER-ID" upon environment-name
+           accept ws-current-user-id from environment-value.
+
+           display "CURRENT-TERMINAL-ID" upon environment-name
+           accept ws-current-terminal-id from environment-value.
+
        MAIN.
            move ws-seller-id to seller-id of seller-RECORD
 
@@ -69,6 +100,32 @@
 
            read seller-file
 
+           move seller-record to ws-audit-old-value
+           move SELLER-VERSION to ws-old-version
+
+           move 0 to ws-checkout-conflict
+           if CHECKOUT-USER-ID of SELLER-RECORD not = 0 and
+             CHECKOUT-USER-ID of SELLER-RECORD
+               not = ws-current-user-id
+               move 1 to ws-checkout-conflict
+               move CHECKOUT-USER-ID of SELLER-RECORD to
+                 ws-checkout-user-disp
+               string "Also checked out by user ",
+                 ws-checkout-user-disp, " at ",
+                 CHECKOUT-HOUR of SELLER-RECORD, ":",
+                 CHECKOUT-MIN of SELLER-RECORD
+                 into ws-checkout-message
+           end-if
+
+           move ws-current-user-id to
+             CHECKOUT-USER-ID of SELLER-RECORD
+           move function current-date(9:2) to
+             CHECKOUT-HOUR of SELLER-RECORD
+           move function current-date(11:2) to
+             CHECKOUT-MIN of SELLER-RECORD
+
+           rewrite seller-record
+
            close seller-file.
 
        PARA-100-AMEND-SELLER-SCREEN.
@@ -77,6 +134,22 @@
 
            perform until done
 
+               if confirm-delete-pending and ws-message = spaces
+                   move "PRESS F5 AGAIN TO CONFIRM DELETE, OR CANCEL"
+                     to ws-message
+                   move 12 to ws-color
+               else
+                   if lock-conflict
+                       move ws-lock-message to ws-message
+                       move 12 to ws-color
+                   else
+                       if checkout-held-by-other
+                           move ws-checkout-message to ws-message
+                           move 12 to ws-color
+                       end-if
+                   end-if
+               end-if
+
                DISPLAY SELLER-DETAILS-SCREEN
 
                if is-admin
@@ -86,18 +159,38 @@
 
                ACCEPT SELLER-DETAILS-SCREEN
 
+               if key-code-1 not = 5
+                   move 0 to ws-confirm-delete
+               end-if
+
+               if key-code-1 not = 1
+                   move 0 to ws-lock-conflict
+                   move spaces to ws-lock-message
+               end-if
+
                if key-code-1 = 0
                    move 1 to ws-done
+                   perform PARA-495-RELEASE-CHECKOUT
                end-if
 
                if key-code-1 = 1
-                   OPEN i-O SELLER-file
+                   perform PARA-470-CHECK-VERSION-AND-SAVE
 
-                   REWRITE SELLER-RECORD
+                   if not lock-conflict
+                       OPEN i-O SELLER-file
 
-                   CLOSE SELLER-FILE
+                       REWRITE SELLER-RECORD
 
-                   move 1 to ws-done
+                       CLOSE SELLER-FILE
+
+                       move "SELLER" to ws-audit-record-type
+                       move "AMEND" to ws-audit-action
+                       move seller-id to ws-audit-key
+                       move seller-record to ws-audit-new-value
+                       perform Write-Audit-Log
+
+                       move 1 to ws-done
+                   end-if
                end-if
 
                if key-code-1 = 3
@@ -106,14 +199,121 @@
                end-if
 
                if key-code-1 = 5 and is-admin
-                   open i-o SELLER-file
-
-                   delete SELLER-file record
-
-                   CLOSE SELLER-file
-                   move 1 to ws-done
+                   move spaces to ws-message
+                   move 15 to ws-color
+                   perform PARA-500-COUNT-LINKED-PROPERTIES
+
+                   if ws-linked-property-count > 0
+                       move ws-linked-property-count to
+                         ws-linked-count-disp
+                       string "Cannot delete - ",
+                         function trim(ws-linked-count-disp),
+                         " propert(ies) still listed for this seller."
+                         into ws-message
+                       move 04 to ws-color
+                       move 0 to ws-confirm-delete
+                   else
+                       if confirm-delete-pending
+                           open i-o SELLER-file
+
+                           delete SELLER-file record
+
+                           CLOSE SELLER-file
+
+                           move "SELLER" to ws-audit-record-type
+                           move "DELETE" to ws-audit-action
+                           move seller-id to ws-audit-key
+                           move spaces to ws-audit-new-value
+                           perform Write-Audit-Log
+
+                           move 0 to ws-confirm-delete
+                           move 1 to ws-done
+                       else
+                           move 1 to ws-confirm-delete
+                       end-if
+                   end-if
+               end-if
 
+               if key-code-1 = 9
+                   Call "SellerPortfolio" using SELLER-ID
                end-if
 
            end-perform.
+
+           Goback.
+
+       PARA-470-CHECK-VERSION-AND-SAVE.
+
+           move 0 to ws-lock-conflict
+           move spaces to ws-lock-message
+
+           move seller-record to ws-saved-seller-record
+
+           open i-o seller-file
+
+           read seller-file
+
+           if SELLER-VERSION not = ws-old-version
+               move 1 to ws-lock-conflict
+               move "Record changed by another user - reload and retry."
+                 to ws-lock-message
+               move ws-saved-seller-record to seller-record
+               close seller-file
+           else
+               move ws-saved-seller-record to seller-record
+               compute SELLER-VERSION = ws-old-version + 1
+               move SELLER-VERSION to ws-old-version
+               move 0 to CHECKOUT-USER-ID of SELLER-RECORD
+               move 0 to CHECKOUT-HOUR of SELLER-RECORD
+               move 0 to CHECKOUT-MIN of SELLER-RECORD
+               close seller-file
+           end-if.
+
+       PARA-495-RELEASE-CHECKOUT.
+
+           open i-o seller-file
+
+           read seller-file
+               invalid key
+                   continue
+               not invalid key
+                   if CHECKOUT-USER-ID of SELLER-RECORD
+                     = ws-current-user-id
+                       move 0 to CHECKOUT-USER-ID of SELLER-RECORD
+                       move 0 to CHECKOUT-HOUR of SELLER-RECORD
+                       move 0 to CHECKOUT-MIN of SELLER-RECORD
+                       rewrite seller-record
+                   end-if
+           end-read
+
+           close seller-file.
+
+      *----------------------------------------------------------
+      * Counts properties still listed against this seller, so an
+      * F5 delete can be refused rather than leaving orphaned
+      * PROP-SELLER-ID references behind in property-file.
+      *----------------------------------------------------------
+       PARA-500-COUNT-LINKED-PROPERTIES.
+
+           move 0 to ws-linked-property-count
+           move 0 to ws-end-of-file
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if PROP-SELLER-ID = seller-id of seller-record
+                           add 1 to ws-linked-property-count
+                       end-if
+
+           end-perform
+
+           close property-file.
+
+       copy "AuditLogWrite.cpy".
+
        end program AmendSeller.
\ No newline at end of file
