@@ -2,11 +2,15 @@
       *Handle paged display of all Seller records
       *
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. ViewAllSellers.
        environment division.
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
        file-control.
 
@@ -19,31 +23,34 @@
        copy "sellerfile.cpy".
  
        copy "viewingfile.cpy".
-   
 
 
-       configuration section.
-       special-names.
-           crt status is key-status.
+
+       copy "sellerexportfile.cpy".
+
+       copy "configfile.cpy".
+
 
        data division.
 
        FILE SECTION.
        copy "buyerrecord.cpy".
-       
+
 
        copy "propertyrecord.cpy".
-      
+
 
        copy "userrecord.cpy".
-       
+
        copy "sellerrecord.cpy".
 
 
        copy "viewingrecord.cpy".
- 
 
 
+       copy "sellerexportrecord.cpy".
+
+       copy "configrecord.cpy".
 
        working-storage section.
 
@@ -54,6 +61,8 @@
 
        copy "ws-common.cpy".
 
+       copy "ws-config.cpy".
+
 
        01 ws-current-page pic 9999 value 1 comp.
        01 ws-total-records pic 9999 value 0 comp.
@@ -61,7 +70,11 @@
        01 ws-total-pages pic 9999 value 0 comp.
        01 ws-record-remainder pic 99 value 0 comp.
 
-       01 file-array occurs 9999 times.
+      *file-array now holds only the records for the current page -
+      *LoadCurrentPage positions into seller-file and reads just the
+      *next ws-records-per-page matching records, instead of the
+      *whole file being read into working storage up front.
+       01 file-array occurs 100 times.
          03 seller-id pic 9999.
          03 seller-name pic x(20).
          03 seller-address1 pic x(25).
@@ -71,8 +84,17 @@
        01 ws-end-of-file pic 9 value 0 comp.
        01 ws-first-on-page pic 9999 value 1 comp.
        01 ws-index pic 9999 value 1 comp.
+       01 ws-page-index pic 99 value 1 comp.
+       01 ws-skip-count pic 9(6) value 0 comp.
+       01 ws-skip-so-far pic 9(6) value 0 comp.
+       01 ws-loaded-count pic 99 value 0 comp.
        01 ws-display-line pic 99 value 3 comp.
 
+       01 ws-export-message pic x(60) value spaces.
+       01 ws-export-color pic 99 value 15.
+       01 ws-export-id pic z(4).
+       01 ws-export-count pic 9999 value 0.
+
        SCREEN SECTION.
 
        01 DISPLAY-SCREEN AUTO.
@@ -95,6 +117,8 @@
          03 pic ZZZ9 from ws-current-page.
          03 value " of ".
          03 pic ZZZ9 from ws-total-pages.
+         03 line 21 col 2 pic x(60) from ws-export-message
+            foreground-color ws-export-color.
          03 line 22 col 1 foreground-color 14 value
             "----------------------------------------".
          03 line 22 col 41 foreground-color 14 value
@@ -105,12 +129,20 @@
          03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
          03 line 24 col 19 FOREGROUND-COLOR 14 "F3".
          03 line 24 col 55 FOREGROUND-COLOR 14 "ESC".
+         03 line 25 col 2 foreground-color 15 "F9 - EXPORT".
+         03 line 25 col 2 FOREGROUND-COLOR 14 "F9".
 
        procedure division.
 
        SETUP.
 
            perform Function-key-setup
+
+           move "RECORDSPERPAGE" to WS-CONFIG-NAME
+           move 15 to WS-CONFIG-DEFAULT
+           perform Read-Config-Value
+           move WS-CONFIG-RESULT to ws-records-per-page
+
            Perform BuildFileArray
            move 0 to ws-done.
 
@@ -119,7 +151,7 @@
            perform until done
 
                move 6 to ws-display-line *> First row to display records
-               compute ws-first-on-page equals ((ws-current-page - 1) *
+               compute ws-first-on-page = ((ws-current-page - 1) *
                  ws-records-per-page) + 1
                divide ws-total-records by ws-records-per-page
                  giving ws-total-pages rounded remainder
@@ -137,25 +169,21 @@
 
                display DISPLAY-SCREEN
 
-               perform varying ws-index from ws-first-on-page by 1 until
-                 ws-index = ws-first-on-page + ws-records-per-page
-
-                   if seller-id of file-array(ws-index) is numeric and
-                     seller-id of file-array(ws-index) > 0
-                     and ws-index <= ws-total-records
-                       display seller-id of file-array(ws-index) at col
-                         2
-                         line ws-display-line
-                       display seller-name of file-array(ws-index) at
-                         col 7 line ws-display-line
-                       display seller-address1 of file-array(ws-index)
-                         at
-                         col
-                         28 line ws-display-line
-                       display seller-postcode of file-array(ws-index)
-                         at
-                         col
-                         54 line ws-display-line
+               perform varying ws-page-index from 1 by 1 until
+                 ws-page-index > ws-records-per-page
+
+                   if seller-id of file-array(ws-page-index) is numeric
+                     and seller-id of file-array(ws-page-index) > 0
+                       display seller-id of file-array(ws-page-index)
+                         at col 2 line ws-display-line
+                       display seller-name of file-array(ws-page-index)
+                         at col 7 line ws-display-line
+                       display seller-address1 of
+                         file-array(ws-page-index)
+                         at col 28 line ws-display-line
+                       display seller-postcode of
+                         file-array(ws-page-index)
+                         at col 54 line ws-display-line
 
                        add 1 to ws-display-line
                    end-if
@@ -165,20 +193,24 @@
                if ws-total-records = 0
 
                    display "No records to display." at col 28 line 11
-                     foreground-colour 12
+                     foreground-color 12
 
                end-if
 
                accept DISPLAY-SCREEN
+               if key-code-1 not = 9
+                   move spaces to ws-export-message
+               end-if
                if key-code-1 = 0
                    move 1 to ws-done
                    move 0 to ws-go-to-record
                end-if
                if key-code-1 = 1
                    subtract 1 from ws-current-page
-                   if ws-current-page equals 0
+                   if ws-current-page = 0
                        move ws-total-pages to ws-current-page
                    end-if
+                   perform LoadCurrentPage
                    move 0 to ws-go-to-record
                end-if
                if key-code-1 = 3
@@ -186,14 +218,22 @@
                    if ws-current-page is greater than ws-total-pages
                        move 1 to ws-current-page
                    end-if
+                   perform LoadCurrentPage
                    move 0 to ws-go-to-record
                end-if
-               if ws-go-to-record not equals 0
+               if key-code-1 = 9
+                   perform ExportFileArray
+                   move 0 to ws-go-to-record
+               end-if
+               if ws-go-to-record not = 0
                    open i-o seller-file
                    move ws-go-to-record to seller-id of seller-RECORD
                    read seller-file
                        invalid key
                            close seller-file
+                           string "Record ", ws-go-to-record,
+                             " not found." into ws-export-message
+                           move 04 to ws-export-color
                            move 0 to ws-go-to-record
                        not invalid key
                            close seller-file
@@ -207,37 +247,119 @@
 
        BuildFileArray.
 
+           perform CountFileRecords
+           perform LoadCurrentPage.
+
+      *----------------------------------------------------------
+      * Counts matching records only - no data is copied into
+      * file-array, so this pass stays cheap even on a large file.
+      *----------------------------------------------------------
+       CountFileRecords.
+
            move 0 to ws-total-records.
            move 0 to ws-end-of-file.
 
            open input seller-file
 
-           perform until ws-end-of-file equals 1
+           perform until ws-end-of-file = 1
                read seller-file next record
                    at end
                        move 1 to ws-end-of-file
 
                    not at end
                        add 1 to ws-total-records
-                       move seller-id of seller-record to
-                         seller-id of file-array(
-                           ws-total-records)
-                       move seller-name of seller-record to
-                         seller-name of file-array(
-                           ws-total-records)
-                       move seller-al1 of seller-record to
-                         seller-address1
-                         of file-array(ws-total-records)
-                       move seller-postcode of seller-record to
-                         seller-postcode
-                         of file-array(ws-total-records)
 
            end-perform
 
            close seller-file.
 
-       copy "FunctionKeySetup.cpy".
+      *----------------------------------------------------------
+      * Positions past the records-per-page in front of the current
+      * page and reads only the current page's worth of records into
+      * file-array, instead of loading the whole file up front.
+      *----------------------------------------------------------
+       LoadCurrentPage.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-loaded-count
+           move 0 to ws-skip-so-far
+           compute ws-skip-count =
+             (ws-current-page - 1) * ws-records-per-page
+
+           initialize file-array
 
+           open input seller-file
+
+           perform until ws-end-of-file = 1 or
+             ws-loaded-count = ws-records-per-page
+
+               read seller-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if ws-skip-so-far < ws-skip-count
+                           add 1 to ws-skip-so-far
+                       else
+                           add 1 to ws-loaded-count
+                           move seller-id of seller-record to
+                             seller-id of file-array(ws-loaded-count)
+                           move seller-name of seller-record to
+                             seller-name of file-array(ws-loaded-count)
+                           move seller-al1 of seller-record to
+                             seller-address1 of
+                             file-array(ws-loaded-count)
+                           move seller-postcode of seller-record to
+                             seller-postcode of
+                             file-array(ws-loaded-count)
+                       end-if
+
+           end-perform
+
+           close seller-file.
+
+      *----------------------------------------------------------
+      * F9 exports the current page only, so it walks file-array
+      * (already loaded for the on-screen page by LoadCurrentPage)
+      * instead of re-reading seller-file.
+      *----------------------------------------------------------
+       ExportFileArray.
+
+           move 0 to ws-export-count
+
+           open output seller-export-file
+
+           perform varying ws-page-index from 1 by 1
+             until ws-page-index > ws-loaded-count
+
+               add 1 to ws-export-count
+               move seller-id of file-array(ws-page-index) to
+                 ws-export-id
+
+               move spaces to seller-export-record
+
+               string function trim(ws-export-id), ",",
+                 function trim(seller-name of
+                   file-array(ws-page-index)), ",",
+                 function trim(seller-address1 of
+                   file-array(ws-page-index)), ",",
+                 function trim(seller-postcode of
+                   file-array(ws-page-index))
+                 into seller-export-record
+
+               write seller-export-record
+
+           end-perform
+
+           close seller-export-file
+
+           move ws-export-count to ws-export-id
+           string "Exported ", function trim(ws-export-id),
+             " record(s) to SELLEXP." into ws-export-message
+           move 14 to ws-export-color.
+
+       copy "FunctionKeySetup.cpy".
 
+       copy "ReadConfigValue.cpy".
 
        end program ViewAllSellers.
