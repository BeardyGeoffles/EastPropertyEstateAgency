@@ -0,0 +1,134 @@
+      *ARCHIVESOLDPROPERTIES.cbl
+      *Batch job: moves properties sold more than 18 months ago out
+      *of the live property-file and into PROPERTY-ARCHIVE-FILE,
+      *keeping the live file lean for ViewAllProperties' BuildFileArray
+      *and Property.cbl's PARA-435-SEARCH. Intended to be run
+      *overnight alongside NightlyBackup.cbl. See ArchiveLookup.cbl to
+      *look a property back up once it has been archived.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. ArchiveSoldProperties.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "propertyfile.cpy".
+       copy "propertyarchivefile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+       copy "propertyarchiverecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-cutoff-yyyymmdd pic 9(8) value 0.
+       01 ws-sold-yyyymmdd pic 9(8) value 0.
+       01 ws-today-yyyymmdd pic 9(8) value 0.
+       01 ws-today pic 9(8) value 0.
+       01 ws-cutoff-date.
+         03 ws-cutoff-year pic 9999.
+         03 ws-cutoff-month pic 99.
+         03 ws-cutoff-day pic 99.
+
+       01 ws-archived-count pic 9(4) value 0.
+       01 ws-scanned-count pic 9(4) value 0.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform PARA-100-CALCULATE-CUTOFF-DATE
+           perform PARA-200-ARCHIVE-OLD-SOLD-PROPERTIES
+           perform PARA-900-DISPLAY-SUMMARY
+
+           goback.
+
+       PARA-100-CALCULATE-CUTOFF-DATE.
+
+      *18 months ago = subtract 1 year and 6 months from today,
+      *treating any month underflow by borrowing from the year, the
+      *same way the repo's other date arithmetic works.
+           move function current-date(1:8) to ws-today
+
+           move ws-today(1:4) to ws-cutoff-year
+           move ws-today(5:2) to ws-cutoff-month
+           move ws-today(7:2) to ws-cutoff-day
+
+           subtract 1 from ws-cutoff-year
+
+           if ws-cutoff-month > 6
+               subtract 6 from ws-cutoff-month
+           else
+               add 6 to ws-cutoff-month
+               subtract 1 from ws-cutoff-year
+           end-if
+
+           compute ws-cutoff-yyyymmdd = (ws-cutoff-year * 10000) +
+             (ws-cutoff-month * 100) + ws-cutoff-day.
+
+       PARA-200-ARCHIVE-OLD-SOLD-PROPERTIES.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-archived-count
+           move 0 to ws-scanned-count
+
+           open i-o property-file
+           open i-o property-archive-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       add 1 to ws-scanned-count
+
+                       if OFFER-STATUS of property-record = "S" and
+                         SOLD-YEAR of property-record not = 0
+                           compute ws-sold-yyyymmdd =
+                             (SOLD-YEAR of property-record * 10000) +
+                             (SOLD-MONTH of property-record * 100) +
+                             SOLD-DAY of property-record
+
+                           if ws-sold-yyyymmdd < ws-cutoff-yyyymmdd
+                               perform PARA-210-COPY-TO-ARCHIVE
+                               perform PARA-220-DELETE-FROM-LIVE
+                               add 1 to ws-archived-count
+                           end-if
+                       end-if
+           end-perform
+
+           close property-file
+           close property-archive-file.
+
+       PARA-210-COPY-TO-ARCHIVE.
+
+           move property-record to property-archive-record
+           write property-archive-record
+               invalid key
+                   rewrite property-archive-record
+           end-write.
+
+       PARA-220-DELETE-FROM-LIVE.
+
+           delete property-file record.
+
+       PARA-900-DISPLAY-SUMMARY.
+
+           display "Archive run complete - cutoff date "
+             ws-cutoff-yyyymmdd
+           display "  Properties scanned: " ws-scanned-count
+           display "  Properties archived: " ws-archived-count.
+
+       end program ArchiveSoldProperties.
