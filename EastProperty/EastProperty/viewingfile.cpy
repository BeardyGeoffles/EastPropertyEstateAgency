@@ -0,0 +1,5 @@
+      *VIEWINGFILE.cpy
+           SELECT VIEWING-FILE ASSIGN TO "VIEWFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VIEWING-ID.
