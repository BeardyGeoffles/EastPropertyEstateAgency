@@ -0,0 +1,323 @@
+      *CSVEXPORT.cbl
+      *Batch job: reads buyer-file, seller-file, property-file,
+      *user-file and viewing-file and writes each out as a delimited
+      *(CSV-style) sequential file, with the foreign keys that tie the
+      *tables together (PROP-SELLER-ID, PROP-BUYER-ID, VIEWING-
+      *PROPERTY-ID, VIEWING-BUYER-ID, VIEWING-USER-ID) carried through
+      *as ordinary columns, so the data can be loaded into a
+      *spreadsheet or BI tool. USER-PASSWORD/USER-PASSWORD-SALT are
+      *deliberately left out of the user export - there's no
+      *legitimate BI use for them and no reason to put them in a
+      *plain-text file. Intended to be run on demand, not nightly.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. CsvExport.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "buyerfile.cpy".
+       copy "sellerfile.cpy".
+       copy "propertyfile.cpy".
+       copy "userfile.cpy".
+       copy "viewingfile.cpy".
+
+           select buyer-csv-file assign to ws-buyer-csv-name
+               organization is sequential.
+           select seller-csv-file assign to ws-seller-csv-name
+               organization is sequential.
+           select property-csv-file assign to ws-property-csv-name
+               organization is sequential.
+           select user-csv-file assign to ws-user-csv-name
+               organization is sequential.
+           select viewing-csv-file assign to ws-viewing-csv-name
+               organization is sequential.
+
+       data division.
+
+       FILE SECTION.
+       copy "buyerrecord.cpy".
+       copy "sellerrecord.cpy".
+       copy "propertyrecord.cpy".
+       copy "userrecord.cpy".
+       copy "viewingrecord.cpy".
+
+       FD buyer-csv-file.
+       01 buyer-csv-line pic x(250).
+
+       FD seller-csv-file.
+       01 seller-csv-line pic x(200).
+
+       FD property-csv-file.
+       01 property-csv-line pic x(300).
+
+       FD user-csv-file.
+       01 user-csv-line pic x(150).
+
+       FD viewing-csv-file.
+       01 viewing-csv-line pic x(150).
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-export-date-stamp pic x(8) value spaces.
+
+       01 ws-buyer-csv-name pic x(20) value spaces.
+       01 ws-seller-csv-name pic x(20) value spaces.
+       01 ws-property-csv-name pic x(20) value spaces.
+       01 ws-user-csv-name pic x(20) value spaces.
+       01 ws-viewing-csv-name pic x(20) value spaces.
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-buyer-count pic 9(4) value 0.
+       01 ws-seller-count pic 9(4) value 0.
+       01 ws-property-count pic 9(4) value 0.
+       01 ws-user-count pic 9(4) value 0.
+       01 ws-viewing-count pic 9(4) value 0.
+
+      *Edited work fields used to convert numeric/group items to
+      *displayable text before they go into a STRING statement.
+       01 ws-id-out pic zzz9.
+       01 ws-id-out2 pic zzz9.
+       01 ws-money-out pic zzzzz9.99.
+       01 ws-money-out2 pic zzzzz9.99.
+       01 ws-num-out pic zz9.
+       01 ws-day-out pic 99.
+       01 ws-month-out pic 99.
+       01 ws-year-out pic 9999.
+       01 ws-hour-out pic 99.
+       01 ws-mins-out pic 99.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform PARA-100-BUILD-EXPORT-NAMES
+           perform PARA-200-EXPORT-BUYER
+           perform PARA-210-EXPORT-SELLER
+           perform PARA-220-EXPORT-PROPERTY
+           perform PARA-230-EXPORT-USER
+           perform PARA-240-EXPORT-VIEWING
+           perform PARA-900-DISPLAY-SUMMARY
+
+           goback.
+
+       PARA-100-BUILD-EXPORT-NAMES.
+
+           move function current-date(1:8) to ws-export-date-stamp
+
+           string "BUYEXP.", ws-export-date-stamp
+             into ws-buyer-csv-name
+           string "SELEXP.", ws-export-date-stamp
+             into ws-seller-csv-name
+           string "PROPEXP.", ws-export-date-stamp
+             into ws-property-csv-name
+           string "USEREXP.", ws-export-date-stamp
+             into ws-user-csv-name
+           string "VIEWEXP.", ws-export-date-stamp
+             into ws-viewing-csv-name.
+
+       PARA-200-EXPORT-BUYER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-buyer-count
+
+           open input buyer-file
+           open output buyer-csv-file
+
+           move
+             "BUYER_ID,NAME,ADDRESS1,ADDRESS2,ADDRESS3,ADDRESS4,POST"
+             & "CODE,PHONE,NOTES,MIN_PRICE,MAX_PRICE,WANTED_TYPE,"
+             & "WANTED_BEDROOMS" to buyer-csv-line
+           write buyer-csv-line
+
+           perform until ws-end-of-file = 1
+               read buyer-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move BUYER-ID to ws-id-out
+                       move BUYER-MIN-PRICE to ws-money-out
+                       move BUYER-MAX-PRICE to ws-money-out2
+                       move BUYER-WANTED-BEDROOMS to ws-num-out
+                       string function trim(ws-id-out), ",",
+                         BUYER-NAME, ",", BUYER-AL1, ",", BUYER-AL2,
+                         ",", BUYER-AL3, ",", BUYER-AL4, ",",
+                         BUYER-POSTCODE, ",", BUYER-PHONE, ",",
+                         BUYER-NOTES, ",", function trim(ws-money-out),
+                         ",", function trim(ws-money-out2), ",",
+                         BUYER-WANTED-TYPE, ",",
+                         function trim(ws-num-out)
+                         delimited by size into buyer-csv-line
+                       write buyer-csv-line
+                       add 1 to ws-buyer-count
+           end-perform
+
+           close buyer-file
+           close buyer-csv-file.
+
+       PARA-210-EXPORT-SELLER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-seller-count
+
+           open input seller-file
+           open output seller-csv-file
+
+           move
+             "SELLER_ID,NAME,ADDRESS1,ADDRESS2,ADDRESS3,ADDRESS4,"
+             & "POSTCODE,PHONE,NOTES" to seller-csv-line
+           write seller-csv-line
+
+           perform until ws-end-of-file = 1
+               read seller-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move SELLER-ID to ws-id-out
+                       string function trim(ws-id-out), ",",
+                         SELLER-NAME, ",", SELLER-AL1, ",",
+                         SELLER-AL2, ",", SELLER-AL3, ",",
+                         SELLER-AL4, ",", SELLER-POSTCODE, ",",
+                         SELLER-PHONE, ",", SELLER-NOTES
+                         delimited by size into seller-csv-line
+                       write seller-csv-line
+                       add 1 to ws-seller-count
+           end-perform
+
+           close seller-file
+           close seller-csv-file.
+
+       PARA-220-EXPORT-PROPERTY.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-property-count
+
+           open input property-file
+           open output property-csv-file
+
+           move
+             "PROPERTY_ID,ADDRESS1,ADDRESS2,ADDRESS3,ADDRESS4,"
+             & "POSTCODE,ASKING_PRICE,SELLER_ID,TYPE,BEDROOMS,"
+             & "OFFER_STATUS,OFFER_AMOUNT,BUYER_ID,CURRENCY_CODE"
+             to property-csv-line
+           write property-csv-line
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move PROPERTY-ID to ws-id-out
+                       move PROP-SELLER-ID to ws-id-out2
+                       move PROPERTY-ASKING to ws-money-out
+                       move OFFER-AMOUNT to ws-money-out2
+                       move PROPERTY-BEDS to ws-num-out
+                       string function trim(ws-id-out), ",",
+                         PROPERTY-AL1, ",", PROPERTY-AL2, ",",
+                         PROPERTY-AL3, ",", PROPERTY-AL4, ",",
+                         PROPERTY-POSTCODE, ",",
+                         function trim(ws-money-out), ",",
+                         function trim(ws-id-out2), ",",
+                         PROPERTY-TYPE, ",", function trim(ws-num-out),
+                         ",", OFFER-STATUS, ",",
+                         function trim(ws-money-out2), ","
+                         delimited by size into property-csv-line
+
+                       move PROP-BUYER-ID to ws-id-out
+                       string function trim(property-csv-line),
+                         function trim(ws-id-out), ",",
+                         PROPERTY-CURRENCY-CODE
+                         delimited by size into property-csv-line
+                       write property-csv-line
+                       add 1 to ws-property-count
+           end-perform
+
+           close property-file
+           close property-csv-file.
+
+       PARA-230-EXPORT-USER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-user-count
+
+           open input user-file
+           open output user-csv-file
+
+           move "USER_ID,NAME,HAS_ADMIN,LOCKED" to user-csv-line
+           write user-csv-line
+
+           perform until ws-end-of-file = 1
+               read user-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move USER-ID to ws-id-out
+                       string function trim(ws-id-out), ",",
+                         USER-NAME, ",", USER-HAS-ADMIN, ",",
+                         USER-LOCKED
+                         delimited by size into user-csv-line
+                       write user-csv-line
+                       add 1 to ws-user-count
+           end-perform
+
+           close user-file
+           close user-csv-file.
+
+       PARA-240-EXPORT-VIEWING.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-viewing-count
+
+           open input viewing-file
+           open output viewing-csv-file
+
+           move
+             "VIEWING_ID,PROPERTY_ID,BUYER_ID,USER_ID,DATE,TIME,"
+             & "OUTCOME" to viewing-csv-line
+           write viewing-csv-line
+
+           perform until ws-end-of-file = 1
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move VIEWING-ID to ws-id-out
+                       move VIEWING-PROPERTY-ID to ws-id-out2
+                       move VIEW-DAY to ws-day-out
+                       move VIEW-MONTH to ws-month-out
+                       move VIEW-YEAR to ws-year-out
+                       move VIEW-HOUR to ws-hour-out
+                       move VIEW-MINS to ws-mins-out
+                       string function trim(ws-id-out), ",",
+                         function trim(ws-id-out2), ",",
+                         VIEWING-BUYER-ID, ",", VIEWING-USER-ID, ",",
+                         ws-day-out, "/", ws-month-out, "/",
+                         ws-year-out, ",", ws-hour-out, ":",
+                         ws-mins-out, ",", VIEWING-OUTCOME
+                         delimited by size into viewing-csv-line
+                       write viewing-csv-line
+                       add 1 to ws-viewing-count
+           end-perform
+
+           close viewing-file
+           close viewing-csv-file.
+
+       PARA-900-DISPLAY-SUMMARY.
+
+           display "CSV export complete - " ws-export-date-stamp
+           display "  Buyer records:    " ws-buyer-count
+           display "  Seller records:   " ws-seller-count
+           display "  Property records: " ws-property-count
+           display "  User records:     " ws-user-count
+           display "  Viewing records:  " ws-viewing-count.
+
+       end program CsvExport.
