@@ -0,0 +1,231 @@
+      *NIGHTLYBACKUP.cbl
+      *Batch job: copies all five live indexed files (property,
+      *buyer, seller, viewing, user) out to date-stamped sequential
+      *backup datasets, named <live file name>.<YYYYMMDD>, so a
+      *corrupted indexed file can be restored without re-keying a
+      *year of data. See RestoreFiles.cbl for the companion restore
+      *job. Intended to be run overnight by whatever scheduler (cron,
+      *JCL, etc) drives batch work at this site.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. NightlyBackup.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "propertyfile.cpy".
+       copy "buyerfile.cpy".
+       copy "sellerfile.cpy".
+       copy "viewingfile.cpy".
+       copy "userfile.cpy".
+
+           select property-backup-file assign to
+               ws-property-backup-name
+               organization is sequential.
+           select buyer-backup-file assign to
+               ws-buyer-backup-name
+               organization is sequential.
+           select seller-backup-file assign to
+               ws-seller-backup-name
+               organization is sequential.
+           select viewing-backup-file assign to
+               ws-viewing-backup-name
+               organization is sequential.
+           select user-backup-file assign to
+               ws-user-backup-name
+               organization is sequential.
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+       copy "buyerrecord.cpy".
+       copy "sellerrecord.cpy".
+       copy "viewingrecord.cpy".
+       copy "userrecord.cpy".
+
+       FD property-backup-file.
+       01 property-backup-record pic x(683).
+
+       FD buyer-backup-file.
+       01 buyer-backup-record pic x(267).
+
+       FD seller-backup-file.
+       01 seller-backup-record pic x(212).
+
+       FD viewing-backup-file.
+       01 viewing-backup-record pic x(143).
+
+       FD user-backup-file.
+       01 user-backup-record pic x(68).
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-backup-date-stamp pic x(8) value spaces.
+
+       01 ws-property-backup-name pic x(20) value spaces.
+       01 ws-buyer-backup-name pic x(20) value spaces.
+       01 ws-seller-backup-name pic x(20) value spaces.
+       01 ws-viewing-backup-name pic x(20) value spaces.
+       01 ws-user-backup-name pic x(20) value spaces.
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-property-count pic 9(4) value 0.
+       01 ws-buyer-count pic 9(4) value 0.
+       01 ws-seller-count pic 9(4) value 0.
+       01 ws-viewing-count pic 9(4) value 0.
+       01 ws-user-count pic 9(4) value 0.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform PARA-100-BUILD-BACKUP-NAMES
+           perform PARA-200-BACKUP-PROPERTY
+           perform PARA-210-BACKUP-BUYER
+           perform PARA-220-BACKUP-SELLER
+           perform PARA-230-BACKUP-VIEWING
+           perform PARA-240-BACKUP-USER
+           perform PARA-900-DISPLAY-SUMMARY
+
+           goback.
+
+       PARA-100-BUILD-BACKUP-NAMES.
+
+           move function current-date(1:8) to ws-backup-date-stamp
+
+           string "PROPFIL.", ws-backup-date-stamp
+             into ws-property-backup-name
+           string "BUYERFIL.", ws-backup-date-stamp
+             into ws-buyer-backup-name
+           string "SELLERFIL.", ws-backup-date-stamp
+             into ws-seller-backup-name
+           string "VIEWFIL.", ws-backup-date-stamp
+             into ws-viewing-backup-name
+           string "USERFIL.", ws-backup-date-stamp
+             into ws-user-backup-name.
+
+       PARA-200-BACKUP-PROPERTY.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-property-count
+
+           open input property-file
+           open output property-backup-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move property-record to property-backup-record
+                       write property-backup-record
+                       add 1 to ws-property-count
+           end-perform
+
+           close property-file
+           close property-backup-file.
+
+       PARA-210-BACKUP-BUYER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-buyer-count
+
+           open input buyer-file
+           open output buyer-backup-file
+
+           perform until ws-end-of-file = 1
+               read buyer-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move buyer-record to buyer-backup-record
+                       write buyer-backup-record
+                       add 1 to ws-buyer-count
+           end-perform
+
+           close buyer-file
+           close buyer-backup-file.
+
+       PARA-220-BACKUP-SELLER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-seller-count
+
+           open input seller-file
+           open output seller-backup-file
+
+           perform until ws-end-of-file = 1
+               read seller-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move seller-record to seller-backup-record
+                       write seller-backup-record
+                       add 1 to ws-seller-count
+           end-perform
+
+           close seller-file
+           close seller-backup-file.
+
+       PARA-230-BACKUP-VIEWING.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-viewing-count
+
+           open input viewing-file
+           open output viewing-backup-file
+
+           perform until ws-end-of-file = 1
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move viewing-record to viewing-backup-record
+                       write viewing-backup-record
+                       add 1 to ws-viewing-count
+           end-perform
+
+           close viewing-file
+           close viewing-backup-file.
+
+       PARA-240-BACKUP-USER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-user-count
+
+           open input user-file
+           open output user-backup-file
+
+           perform until ws-end-of-file = 1
+               read user-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move user-record to user-backup-record
+                       write user-backup-record
+                       add 1 to ws-user-count
+           end-perform
+
+           close user-file
+           close user-backup-file.
+
+       PARA-900-DISPLAY-SUMMARY.
+
+           display "Nightly backup complete - " ws-backup-date-stamp
+           display "  Property records: " ws-property-count
+           display "  Buyer records:    " ws-buyer-count
+           display "  Seller records:   " ws-seller-count
+           display "  Viewing records:  " ws-viewing-count
+           display "  User records:     " ws-user-count.
+
+       end program NightlyBackup.
