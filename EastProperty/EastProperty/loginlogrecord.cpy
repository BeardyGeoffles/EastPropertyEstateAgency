@@ -0,0 +1,19 @@
+      *LOGINLOGRECORD.cpy
+      *Record layout for the login/logout audit trail indexed file
+       FD LOGIN-LOG-FILE.
+       01 LOGIN-LOG-RECORD.
+         03 LOGIN-LOG-ID PIC 9(6).
+         03 LOGIN-LOG-DATE.
+           05 LOGIN-LOG-YEAR PIC 9999.
+           05 LOGIN-LOG-MONTH PIC 99.
+           05 LOGIN-LOG-DAY PIC 99.
+         03 LOGIN-LOG-TIME.
+           05 LOGIN-LOG-HOUR PIC 99.
+           05 LOGIN-LOG-MIN PIC 99.
+           05 LOGIN-LOG-SEC PIC 99.
+           05 LOGIN-LOG-HSEC PIC 99.
+         03 LOGIN-LOG-EVENT-TYPE PIC X(6).
+         03 LOGIN-LOG-RESULT PIC X(7).
+         03 LOGIN-LOG-USER-ID PIC 9(4).
+         03 LOGIN-LOG-USER-NAME PIC X(10).
+         03 LOGIN-LOG-TERMINAL-ID PIC X(8).
