@@ -0,0 +1,19 @@
+      *SELLERRECORD.cpy
+      *Record layout for the seller indexed file
+       FD SELLER-FILE.
+       01 SELLER-RECORD.
+         03 SELLER-ID PIC 9(4).
+         03 SELLER-NAME PIC X(20).
+         03 SELLER-AL1 PIC X(25).
+         03 SELLER-AL2 PIC X(25).
+         03 SELLER-AL3 PIC X(25).
+         03 SELLER-AL4 PIC X(25).
+         03 SELLER-POSTCODE PIC X(7).
+         03 SELLER-PHONE PIC X(11).
+         03 SELLER-NOTES PIC X(50).
+         03 SELLER-COMMISSION-RATE PIC 9(2)V99.
+         03 SELLER-VERSION PIC 9(8).
+         03 CHECKOUT-USER-ID PIC 9(4).
+         03 CHECKOUT-TIME.
+           05 CHECKOUT-HOUR PIC 99.
+           05 CHECKOUT-MIN PIC 99.
