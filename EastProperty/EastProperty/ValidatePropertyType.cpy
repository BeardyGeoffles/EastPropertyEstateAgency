@@ -0,0 +1,21 @@
+      *VALIDATEPROPERTYTYPE.cpy
+      *Shared paragraph that checks PROPERTY-TYPE against
+      *property-type-file. Calling program must copy
+      *"propertytypefile.cpy" into FILE-CONTROL, "propertytyperecord
+      *.cpy" into the FILE SECTION, and declare
+      *WS-PROPERTY-TYPE-VALID PIC 9 COMP before performing this
+      *paragraph.
+       Validate-Property-Type.
+           move 1 to WS-PROPERTY-TYPE-VALID
+
+           if PROPERTY-TYPE not = spaces
+               open input property-type-file
+
+               move PROPERTY-TYPE to PROPTYPE-NAME
+               read property-type-file
+                   invalid key
+                       move 0 to WS-PROPERTY-TYPE-VALID
+               end-read
+
+               close property-type-file
+           end-if.
