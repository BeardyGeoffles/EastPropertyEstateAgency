@@ -0,0 +1,29 @@
+      *NOTIFYQUEUEWRITE.cpy
+      *Shared paragraph that appends one entry to NOTIFY-QUEUE-FILE.
+      *Calling program must set the WS-NOTIFY-* fields from
+      *ws-notifyqueue.cpy before performing this paragraph.
+       Write-Notify-Queue.
+           move 0 to WS-NOTIFY-ID
+           move 0 to WS-NOTIFY-ID-COUNTER
+           open i-o notify-queue-file
+           perform until WS-NOTIFY-ID not = 0
+               add 1 to WS-NOTIFY-ID-COUNTER
+               move WS-NOTIFY-ID-COUNTER to NOTIFY-ID
+               read notify-queue-file
+                   invalid key
+                       move WS-NOTIFY-ID-COUNTER to WS-NOTIFY-ID
+           end-perform
+
+           initialize notify-queue-record
+           move WS-NOTIFY-ID to NOTIFY-ID
+           move WS-NOTIFY-PROPERTY-ID to NOTIFY-PROPERTY-ID
+           move WS-NOTIFY-BUYER-ID to NOTIFY-BUYER-ID
+           move WS-NOTIFY-SELLER-ID to NOTIFY-SELLER-ID
+           move WS-NOTIFY-USER-ID to NOTIFY-USER-ID
+           move WS-NOTIFY-EVENT-TYPE to NOTIFY-EVENT-TYPE
+           accept NOTIFY-DATE from date yyyymmdd
+           accept NOTIFY-TIME from time
+
+           write NOTIFY-QUEUE-RECORD
+
+           close notify-queue-file.
