@@ -0,0 +1,11 @@
+      *WS-LOGINLOG.cpy
+      *Fields used by Write-Login-Log in LoginLogWrite.cpy.
+      *Calling program sets WS-LOGIN-EVENT-TYPE, WS-LOGIN-RESULT,
+      *WS-LOGIN-USER-ID and WS-LOGIN-USER-NAME before performing
+      *Write-Login-Log.
+       01 WS-LOGIN-LOG-ID PIC 9(6) VALUE 0.
+       01 WS-LOGIN-LOG-ID-COUNTER PIC 9(6) VALUE 0 COMP.
+       01 WS-LOGIN-EVENT-TYPE PIC X(6) VALUE SPACES.
+       01 WS-LOGIN-RESULT PIC X(7) VALUE SPACES.
+       01 WS-LOGIN-USER-ID PIC 9(4) VALUE 0.
+       01 WS-LOGIN-USER-NAME PIC X(10) VALUE SPACES.
