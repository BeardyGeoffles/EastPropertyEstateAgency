@@ -22,7 +22,12 @@
          03 VALUE "]".
 
          03 LINE 13 COL 2 "ADMIN ACCESS Y/N [".
-         03 PIC X using user-has-admin foreground-colour 10 highlight
+         03 PIC X using user-has-admin foreground-color 10 highlight
+            prompt " ".
+         03 value "]".
+
+         03 LINE 15 COL 2 "ACCOUNT LOCKED Y/N [".
+         03 PIC X using user-locked foreground-color 10 highlight
             prompt " ".
          03 value "]".
 
