@@ -0,0 +1,4 @@
+      *SELLEREXPORTRECORD.cpy
+      *One delimited line per seller on the current file-array.
+       FD SELLER-EXPORT-FILE.
+       01 SELLER-EXPORT-RECORD PIC X(132).
