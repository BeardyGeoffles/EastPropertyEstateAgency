@@ -0,0 +1,15 @@
+      *WS-COMMON.cpy
+      *Fields shared by every program in the suite
+       01 MENU-IN PIC X VALUE SPACE.
+
+       01 WS-DONE PIC 9 VALUE 0 COMP.
+         88 DONE VALUE 1.
+
+       01 WS-NEXT-ID PIC 9(4) VALUE 0.
+       01 ID-COUNTER PIC 9(4) VALUE 0 COMP.
+
+       01 WS-USER-HAS-ADMIN PIC X VALUE "N".
+         88 IS-ADMIN VALUE "Y".
+
+       01 WS-CURRENT-USER-ID PIC 9(4) VALUE 0.
+       01 WS-CURRENT-TERMINAL-ID PIC X(8) VALUE SPACES.
