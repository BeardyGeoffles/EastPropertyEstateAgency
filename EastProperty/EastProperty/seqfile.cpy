@@ -0,0 +1,5 @@
+      *SEQFILE.cpy
+           SELECT SEQUENCE-FILE ASSIGN TO "SEQFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-NAME.
