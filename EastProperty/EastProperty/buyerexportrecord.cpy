@@ -0,0 +1,4 @@
+      *BUYEREXPORTRECORD.cpy
+      *One delimited line per buyer on the current file-array.
+       FD BUYER-EXPORT-FILE.
+       01 BUYER-EXPORT-RECORD PIC X(132).
