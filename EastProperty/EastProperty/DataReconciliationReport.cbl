@@ -0,0 +1,216 @@
+      *DATARECONCILIATIONREPORT.cbl
+      *Month-end batch job: reads property-file and viewing-file and
+      *reports any record whose seller, buyer, user or property
+      *reference no longer exists on the file it should point to -
+      *orphaned links left behind by old deletes are only ever
+      *checked at data-entry time otherwise (see PARA-44x-VERIFY in
+      *Property.cbl and Viewing.cbl).
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. DataReconciliationReport.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "propertyfile.cpy".
+       copy "viewingfile.cpy".
+       copy "sellerfile.cpy".
+       copy "buyerfile.cpy".
+       copy "userfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+       copy "viewingrecord.cpy".
+       copy "sellerrecord.cpy".
+       copy "buyerrecord.cpy".
+       copy "userrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-orphan-count pic 9(6) value 0.
+       01 ws-continue pic x value spaces.
+
+       01 ws-lookup-id pic 9(4).
+       01 ws-found pic x value "N".
+         88 lookup-found value "Y".
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           display " "
+           display "-----------------------------------------------"
+           display "     EAST MONTH-END RECONCILIATION REPORT"
+           display "-----------------------------------------------"
+
+           perform PARA-100-CHECK-PROPERTIES
+           perform PARA-200-CHECK-VIEWINGS
+
+           display "-----------------------------------------------"
+           if ws-orphan-count = 0
+               display "No orphaned references found."
+           else
+               display ws-orphan-count
+                 " orphaned reference(s) found - see above."
+           end-if
+           display "-----------------------------------------------"
+           display " "
+           display "Press ENTER to return to the menu."
+           accept ws-continue
+
+           goback.
+
+      *----------------------------------------------------------
+      * Every PROP-SELLER-ID and PROP-BUYER-ID on property-file
+      * must point at a record that still exists on seller-file /
+      * buyer-file (a buyer id of zero means no offer yet, and is
+      * not checked).
+      *----------------------------------------------------------
+       PARA-100-CHECK-PROPERTIES.
+
+           move 0 to ws-end-of-file
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       move PROP-SELLER-ID to ws-lookup-id
+                       perform PARA-410-SELLER-EXISTS
+                       if not lookup-found
+                           add 1 to ws-orphan-count
+                           display "PROPERTY " PROPERTY-ID
+                             " has no SELLER " ws-lookup-id
+                       end-if
+
+                       if not PROP-BUYER-ID = 0
+                           move PROP-BUYER-ID to ws-lookup-id
+                           perform PARA-420-BUYER-EXISTS
+                           if not lookup-found
+                               add 1 to ws-orphan-count
+                               display "PROPERTY " PROPERTY-ID
+                                 " has no BUYER " ws-lookup-id
+                           end-if
+                       end-if
+
+           end-perform
+
+           close property-file.
+
+      *----------------------------------------------------------
+      * Every VIEWING-PROPERTY-ID, VIEWING-BUYER-ID and
+      * VIEWING-USER-ID on viewing-file must point at a record
+      * that still exists on the relevant file.
+      *----------------------------------------------------------
+       PARA-200-CHECK-VIEWINGS.
+
+           move 0 to ws-end-of-file
+
+           open input viewing-file
+
+           perform until ws-end-of-file = 1
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       move VIEWING-PROPERTY-ID to ws-lookup-id
+                       perform PARA-430-PROPERTY-EXISTS
+                       if not lookup-found
+                           add 1 to ws-orphan-count
+                           display "VIEWING " VIEWING-ID
+                             " has no PROPERTY " ws-lookup-id
+                       end-if
+
+                       move VIEWING-BUYER-ID to ws-lookup-id
+                       perform PARA-420-BUYER-EXISTS
+                       if not lookup-found
+                           add 1 to ws-orphan-count
+                           display "VIEWING " VIEWING-ID
+                             " has no BUYER " ws-lookup-id
+                       end-if
+
+                       move VIEWING-USER-ID to ws-lookup-id
+                       perform PARA-440-USER-EXISTS
+                       if not lookup-found
+                           add 1 to ws-orphan-count
+                           display "VIEWING " VIEWING-ID
+                             " has no USER " ws-lookup-id
+                       end-if
+
+           end-perform
+
+           close viewing-file.
+
+       PARA-410-SELLER-EXISTS.
+
+           move "N" to ws-found
+
+           open input seller-file
+           move ws-lookup-id to seller-id of SELLER-RECORD
+           read seller-file
+               invalid key
+                   continue
+               not invalid key
+                   move "Y" to ws-found
+           end-read
+           close seller-file.
+
+       PARA-420-BUYER-EXISTS.
+
+           move "N" to ws-found
+
+           open input buyer-file
+           move ws-lookup-id to buyer-id of BUYER-RECORD
+           read buyer-file
+               invalid key
+                   continue
+               not invalid key
+                   move "Y" to ws-found
+           end-read
+           close buyer-file.
+
+       PARA-430-PROPERTY-EXISTS.
+
+           move "N" to ws-found
+
+           open input property-file
+           move ws-lookup-id to property-id of PROPERTY-RECORD
+           read property-file
+               invalid key
+                   continue
+               not invalid key
+                   move "Y" to ws-found
+           end-read
+           close property-file.
+
+       PARA-440-USER-EXISTS.
+
+           move "N" to ws-found
+
+           open input user-file
+           move ws-lookup-id to user-id of USER-RECORD
+           read user-file
+               invalid key
+                   continue
+               not invalid key
+                   move "Y" to ws-found
+           end-read
+           close user-file.
+
+       end program DataReconciliationReport.
