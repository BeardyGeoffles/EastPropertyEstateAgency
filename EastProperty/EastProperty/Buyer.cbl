@@ -2,11 +2,15 @@
       *Handle menu screens and functionality to add/search a Buyer
       *
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
        identification division.
        program-id. Buyer is recursive.
        environment division.
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
        file-control.
 
@@ -15,12 +19,9 @@
        copy "userfile.cpy".
        copy "sellerfile.cpy".
        copy "viewingfile.cpy".
+       copy "seqfile.cpy".
 
 
-       configuration section.
-       special-names.
-           crt status is key-status.
-
        data division.
 
        FILE SECTION.
@@ -29,11 +30,15 @@
        copy "userrecord.cpy".
        copy "sellerrecord.cpy".
        copy "viewingrecord.cpy".
+       copy "seqrecord.cpy".
 
        working-storage section.
 
        copy "ws-functionkeys.cpy".
        copy "ws-common.cpy".
+       copy "ws-nextid.cpy".
+
+       01 ws-pound pic x(1) value x'9c'.
 
        01 ws-buyer-search-fields.
          03 ws-buyer-search-id pic 9(4) value 0.
@@ -46,12 +51,28 @@
        01 ws-end-of-file pic 9 value 0 comp.
        01 ws-color pic 99 value 15.
 
+       01 ws-buyer-valid pic 9 value 0 comp.
+       01 ws-postcode-has-digit pic 9 value 0 comp.
+       01 ws-postcode-check-idx pic 99 value 0 comp.
+
+       01 ws-duplicate-buyer-id pic z(4) value 0.
+       01 ws-duplicate-message pic x(50) value spaces.
+       01 ws-confirm-duplicate pic 9 value 0 comp.
+         88 confirm-duplicate-pending value 1.
+       01 ws-saved-buyer-record pic x(267) value spaces.
+       01 ws-saved-buyer-id pic 9(4) value 0.
+       01 ws-saved-buyer-name pic x(20) value spaces.
+       01 ws-saved-buyer-postcode pic x(7) value spaces.
+
 
        01 ws-total-matches pic 9999 value 0 comp.
        01 ws-current-match pic 9999 value 0 comp.
        01 ws-total-matches-hide pic z(4).
        01 ws-current-match-hide pic z(4).
 
+       01 ws-checkout-message pic x(50) value spaces.
+       01 ws-checkout-user-disp pic z(4).
+
       *Array to hold all search results
        01 match-array occurs 9999 times.
          03 match-buyer-id pic 9999.
@@ -61,6 +82,9 @@
          03 match-buyer-address3 pic x(25).
          03 match-buyer-address4 pic x(25).
          03 match-buyer-postcode pic x(7).
+         03 match-checkout-user-id pic 9(4).
+         03 match-checkout-hour pic 99.
+         03 match-checkout-min pic 99.
 
       *Display fields for the currently selected record
        01 ws-buyer-found-fields.
@@ -172,15 +196,17 @@
          03 line 24 col 40 FOREGROUND-COLOR 14 "F5".
          03 line 24 col 52 FOREGROUND-COLOR 14 "F7".
          03 line 24 col 63 FOREGROUND-COLOR 14 "ESC".
+         03 line 25 col 2 "F9 - VIEW VIEWING HISTORY".
+         03 line 25 col 2 FOREGROUND-COLOR 14 "F9".
 
        procedure division.
 
        PARA-300-OPEN-BUYER-SUB-SCREEN.
 
-           Perform until false
+           PERFORM UNTIL 1 = 0
                MOVE " " TO MENU-IN
 
-               PERFORM UNTIL MENU-IN NOT EQUALS SPACES
+               PERFORM UNTIL MENU-IN NOT = SPACES
 
                    DISPLAY BUYER-MENU-SCREEN
                    ACCEPT BUYER-MENU-SCREEN
@@ -206,38 +232,161 @@
 
            perform PARA-315-GENERATE-BUYER-REFERENCE
            move 0 to ws-done
+           move 0 to ws-confirm-duplicate
+           move spaces to ws-duplicate-message
+           move spaces to ws-message
            perform until done
                DISPLAY BUYER-DETAILS-SCREEN
+
+               if confirm-duplicate-pending
+                   display ws-duplicate-message at line 21 col 2
+                     foreground-color 12
+               end-if
+
                ACCEPT BUYER-DETAILS-SCREEN
-               if key-code-1 = 0
-                   move 1 to ws-done
+
+               if key-code-1 not = 1
+                   move 0 to ws-confirm-duplicate
+                   move spaces to ws-duplicate-message
                end-if
+
+               move 0 to ws-buyer-valid
                if key-code-1 = 1
-                   OPEN i-O buyer-file
-                   WRITE BUYER-RECORD
-                   CLOSE BUYER-FILE
+                   perform PARA-325-VALIDATE-BUYER
+               end-if
+
+               if key-code-1 = 0
                    move 1 to ws-done
                end-if
+               if key-code-1 = 1 and ws-buyer-valid = 1
+                   move spaces to ws-message
+
+                   if confirm-duplicate-pending
+                       move 0 to ws-confirm-duplicate
+                       OPEN i-O buyer-file
+                       WRITE BUYER-RECORD
+                       CLOSE BUYER-FILE
+                       move 1 to ws-done
+                   else
+                       perform PARA-317-CHECK-DUPLICATE-BUYER
+
+                       if not confirm-duplicate-pending
+                           OPEN i-O buyer-file
+                           WRITE BUYER-RECORD
+                           CLOSE BUYER-FILE
+                           move 1 to ws-done
+                       end-if
+                   end-if
+               end-if
                if key-code-1 = 3
                    initialize BUYER-RECORD
                    move WS-NEXT-ID to buyer-id
+                   move 0 to ws-confirm-duplicate
+                   move spaces to ws-duplicate-message
                end-if
            end-perform
            PERFORM PARA-300-OPEN-BUYER-SUB-SCREEN.
 
+       PARA-317-CHECK-DUPLICATE-BUYER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-duplicate-buyer-id
+
+           move BUYER-NAME to ws-saved-buyer-name
+           move BUYER-POSTCODE to ws-saved-buyer-postcode
+           move BUYER-ID to ws-saved-buyer-id
+
+           if ws-saved-buyer-name not = spaces and
+             ws-saved-buyer-postcode not = spaces
+
+               move BUYER-RECORD to ws-saved-buyer-record
+
+               open input buyer-file
+
+               perform until ws-end-of-file = 1
+                   read buyer-file next record
+                       at end
+                           move 1 to ws-end-of-file
+                       not at end
+                           if BUYER-ID not = ws-saved-buyer-id
+                             and BUYER-NAME = ws-saved-buyer-name
+                             and BUYER-POSTCODE =
+                               ws-saved-buyer-postcode
+                               move BUYER-ID to ws-duplicate-buyer-id
+                               move 1 to ws-end-of-file
+                           end-if
+               end-perform
+
+               close buyer-file
+
+               move ws-saved-buyer-record to BUYER-RECORD
+           end-if
+
+           if ws-duplicate-buyer-id not = 0
+               string "Possible duplicate of ID ",
+                 ws-duplicate-buyer-id,
+                 " - press F1 again to continue." into
+                 ws-duplicate-message
+               move 1 to ws-confirm-duplicate
+           end-if.
+
+       PARA-325-VALIDATE-BUYER.
+           move 1 to ws-buyer-valid
+           move spaces to ws-message
+           move 15 to ws-color
+
+           if BUYER-AL1 = spaces
+               move "Address line 1 is required." to ws-message
+               move 04 to ws-color
+               move 0 to ws-buyer-valid
+           end-if
+
+           if ws-buyer-valid = 1 and BUYER-POSTCODE = spaces
+               move "Postcode is required." to ws-message
+               move 04 to ws-color
+               move 0 to ws-buyer-valid
+           end-if
+
+           if ws-buyer-valid = 1
+               move 0 to ws-postcode-has-digit
+               perform varying ws-postcode-check-idx from 1 by 1
+                 until ws-postcode-check-idx > 7
+                   if BUYER-POSTCODE(ws-postcode-check-idx:1) is
+                     numeric
+                       move 1 to ws-postcode-has-digit
+                   end-if
+               end-perform
+
+               if ws-postcode-has-digit = 0
+                   move "Postcode does not look valid." to ws-message
+                   move 04 to ws-color
+                   move 0 to ws-buyer-valid
+               end-if
+           end-if
+
+           if ws-buyer-valid = 1 and BUYER-PHONE not = spaces
+             and BUYER-PHONE not numeric
+               move "Contact number must be digits only." to
+                 ws-message
+               move 04 to ws-color
+               move 0 to ws-buyer-valid
+           end-if
+
+           if ws-buyer-valid = 1 and BUYER-FINANCE-STATUS not = space
+             and BUYER-FINANCE-STATUS not = "C"
+             and BUYER-FINANCE-STATUS not = "A"
+             and BUYER-FINANCE-STATUS not = "P"
+             and BUYER-FINANCE-STATUS not = "U"
+               move "Finance status must be C, A, P or U." to
+                 ws-message
+               move 04 to ws-color
+               move 0 to ws-buyer-valid
+           end-if.
+
        PARA-315-GENERATE-BUYER-REFERENCE.
-      *Search for next available index
-           move 0 to WS-NEXT-ID
-           move 0 to id-counter
-           open i-o buyer-file
-           perform until WS-NEXT-ID not equals 0
-               add 1 to id-counter
-               move id-counter to BUYER-ID
-               read buyer-file
-                   invalid key
-                       move id-counter to WS-NEXT-ID
-           end-perform
-           close buyer-file
+           move "BUYER" to WS-NEXTID-SEQ-NAME
+           perform Generate-Next-Id
+           move WS-NEXTID-RESULT to WS-NEXT-ID
            move spaces to BUYER-RECORD
            move WS-NEXT-ID to buyer-id.
 
@@ -292,7 +441,7 @@
 
                perform PARA-437-UPDATE-SEARCH-DISPLAY 
                    
-               if key-code-1 = 1 and ws-valid-buyer-found equals 1
+               if key-code-1 = 1 and ws-valid-buyer-found = 1
                    Call "AmendBuyer" using ws-buyer-found-id
                    initialize ws-buyer-found-fields
                    move 0 to ws-valid-buyer-found
@@ -301,13 +450,17 @@
 
                end-if
 
+               if key-code-1 = 9 and ws-valid-buyer-found = 1
+                   Call "BuyerViewingHistory" using ws-buyer-found-id
+               end-if
+
            end-perform.
 
        PARA-435-SEARCH.
            move 0 to ws-end-of-file
            move 0 to ws-total-matches
            open input buyer-file
-           perform until ws-end-of-file equals 1
+           perform until ws-end-of-file = 1
                read buyer-file next record
                    at end
                        move 1 to ws-end-of-file
@@ -352,14 +505,23 @@
                            move BUYER-POSTCODE of buyer-record to
                              match-buyer-postcode of match-array(
                              ws-total-matches)
-                           
+                           move CHECKOUT-USER-ID of BUYER-RECORD to
+                             match-checkout-user-id of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-HOUR of BUYER-RECORD to
+                             match-checkout-hour of match-array(
+                               ws-total-matches)
+                           move CHECKOUT-MIN of BUYER-RECORD to
+                             match-checkout-min of match-array(
+                               ws-total-matches)
+
                        end-if
            end-perform
 
            close buyer-file.
 
        PARA-437-UPDATE-SEARCH-DISPLAY.
-           if ws-valid-buyer-found equals 1
+           if ws-valid-buyer-found = 1
                move spaces to ws-message
                move ws-current-match to ws-current-match-hide
                move ws-total-matches to ws-total-matches-hide
@@ -372,12 +534,24 @@
                  ws-buyer-found-fields
                move 10 to ws-color
 
+               if match-checkout-user-id(ws-current-match) not = 0
+                   move match-checkout-user-id(ws-current-match) to
+                     ws-checkout-user-disp
+                   string "CHECKED OUT: USER ",
+                     ws-checkout-user-disp, " ",
+                     match-checkout-hour(ws-current-match), ":",
+                     match-checkout-min(ws-current-match)
+                     into ws-message
+                   move 12 to ws-color
+               end-if
+
            else
                move "No record found." to
                  ws-message
                move 04 to ws-color
                initialize ws-buyer-found-fields
            end-if.
-                     
+
+       copy "GenerateNextId.cpy".
 
        end program Buyer.
\ No newline at end of file
