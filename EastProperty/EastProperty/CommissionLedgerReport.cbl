@@ -0,0 +1,270 @@
+      *COMMISSIONLEDGERREPORT.cbl
+      *Batch report: reads property-file where OFFER-STATUS = 'S',
+      *multiplies the sold price by each seller's agreed commission
+      *rate and totals what's due per seller over a typed date range,
+      *so the morning pipeline summary can be followed by an answer
+      *to "what do we collect this month."
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. CommissionLedgerReport.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "propertyfile.cpy".
+       copy "sellerfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+       copy "sellerrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-continue pic x value spaces.
+
+       01 ws-date-from.
+         03 ws-from-day pic 99 value 1.
+         03 ws-from-month pic 99 value 1.
+         03 ws-from-year pic 9999 value 0.
+
+       01 ws-date-to.
+         03 ws-to-day pic 99 value 31.
+         03 ws-to-month pic 99 value 12.
+         03 ws-to-year pic 9999 value 9999.
+
+       01 ws-from-yyyymmdd pic 9(8) value 0.
+       01 ws-to-yyyymmdd pic 9(8) value 99999999.
+       01 ws-sold-yyyymmdd pic 9(8) value 0.
+
+       01 ws-date-input pic x(8) value spaces.
+
+       01 ws-seller-count pic 99 value 0 comp.
+       01 ws-seller-idx pic 99 value 0 comp.
+       01 ws-seller-idx2 pic 99 value 0 comp.
+
+       01 ws-seller-array occurs 100 times.
+         03 ledger-seller-id pic 9(4).
+         03 ledger-seller-name pic x(20).
+         03 ledger-sold-count pic 999.
+         03 ledger-sold-value pic 9(7)v99.
+         03 ledger-commission-due pic 9(7)v99.
+
+       01 ws-swap-entry.
+         03 swap-seller-id pic 9(4).
+         03 swap-seller-name pic x(20).
+         03 swap-sold-count pic 999.
+         03 swap-sold-value pic 9(7)v99.
+         03 swap-commission-due pic 9(7)v99.
+
+       01 ws-commission-amount pic 9(7)v99.
+       01 ws-effective-sold-price pic 9(6)v99.
+       01 ws-grand-total-value pic 9(9)v99 value 0.
+       01 ws-grand-total-commission pic 9(9)v99 value 0.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           display " "
+           display "Enter start date of report (DDMMYYYY), or blank"
+           display "for the earliest date on file:"
+           accept ws-date-input
+
+           if ws-date-input not = spaces
+               move ws-date-input(1:2) to ws-from-day
+               move ws-date-input(3:2) to ws-from-month
+               move ws-date-input(5:4) to ws-from-year
+           end-if
+
+           display "Enter end date of report (DDMMYYYY), or blank"
+           display "for the latest date on file:"
+           accept ws-date-input
+
+           if ws-date-input not = spaces
+               move ws-date-input(1:2) to ws-to-day
+               move ws-date-input(3:2) to ws-to-month
+               move ws-date-input(5:4) to ws-to-year
+           end-if
+
+           compute ws-from-yyyymmdd = (ws-from-year * 10000) +
+             (ws-from-month * 100) + ws-from-day
+           compute ws-to-yyyymmdd = (ws-to-year * 10000) +
+             (ws-to-month * 100) + ws-to-day
+
+           perform PARA-100-BUILD-TOTALS
+           perform PARA-200-SORT-TOTALS
+           perform PARA-300-PRINT-TOTALS
+
+           goback.
+
+       PARA-100-BUILD-TOTALS.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-seller-count
+           move 0 to ws-grand-total-value
+           move 0 to ws-grand-total-commission
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       compute ws-sold-yyyymmdd = (SOLD-YEAR * 10000)
+                         + (SOLD-MONTH * 100) + SOLD-DAY
+
+                       if OFFER-STATUS of PROPERTY-RECORD = "S"
+                         and ws-sold-yyyymmdd >= ws-from-yyyymmdd
+                         and ws-sold-yyyymmdd <= ws-to-yyyymmdd
+                           move OFFER-AMOUNT of PROPERTY-RECORD to
+                             ws-effective-sold-price
+                           if PROPERTY-SOLD-PRICE of PROPERTY-RECORD
+                             not = 0
+                               move PROPERTY-SOLD-PRICE of
+                                 PROPERTY-RECORD to
+                                 ws-effective-sold-price
+                           end-if
+
+                           perform PARA-110-FIND-OR-ADD-SELLER
+                           perform PARA-120-LOOKUP-COMMISSION-RATE
+
+                           add 1 to
+                             ledger-sold-count(ws-seller-idx)
+                           add ws-effective-sold-price to
+                             ledger-sold-value(ws-seller-idx)
+                           add ws-commission-amount to
+                             ledger-commission-due(ws-seller-idx)
+
+                           add ws-effective-sold-price to
+                             ws-grand-total-value
+                           add ws-commission-amount to
+                             ws-grand-total-commission
+                       end-if
+
+           end-perform
+
+           close property-file.
+
+       PARA-110-FIND-OR-ADD-SELLER.
+
+           move 0 to ws-seller-idx
+
+           perform varying ws-seller-idx2 from 1 by 1
+             until ws-seller-idx2 > ws-seller-count
+               if ledger-seller-id(ws-seller-idx2) =
+                 PROP-SELLER-ID of PROPERTY-RECORD
+                   move ws-seller-idx2 to ws-seller-idx
+               end-if
+           end-perform
+
+           if ws-seller-idx = 0
+               add 1 to ws-seller-count
+               move ws-seller-count to ws-seller-idx
+               move PROP-SELLER-ID of PROPERTY-RECORD to
+                 ledger-seller-id(ws-seller-idx)
+               move 0 to ledger-sold-count(ws-seller-idx)
+               move 0 to ledger-sold-value(ws-seller-idx)
+               move 0 to ledger-commission-due(ws-seller-idx)
+               perform PARA-115-LOOKUP-SELLER-NAME
+           end-if.
+
+       PARA-115-LOOKUP-SELLER-NAME.
+
+           move spaces to ledger-seller-name(ws-seller-idx)
+
+           open input seller-file
+           move PROP-SELLER-ID of PROPERTY-RECORD to
+             SELLER-ID of SELLER-RECORD
+           read seller-file
+               invalid key
+                   continue
+               not invalid key
+                   move SELLER-NAME to
+                     ledger-seller-name(ws-seller-idx)
+           end-read
+           close seller-file.
+
+       PARA-120-LOOKUP-COMMISSION-RATE.
+
+           move 0 to ws-commission-amount
+
+           open input seller-file
+           move PROP-SELLER-ID of PROPERTY-RECORD to
+             SELLER-ID of SELLER-RECORD
+           read seller-file
+               invalid key
+                   continue
+               not invalid key
+                   compute ws-commission-amount rounded =
+                     ws-effective-sold-price *
+                     SELLER-COMMISSION-RATE / 100
+           end-read
+           close seller-file.
+
+       PARA-200-SORT-TOTALS.
+      *Simple bubble sort on seller id - the same shape as
+      *NegotiatorPerformanceReport.cbl's PARA-200-SORT-TOTALS, since
+      *the seller count is small.
+           perform varying ws-seller-idx from 1 by 1
+             until ws-seller-idx > ws-seller-count
+               perform varying ws-seller-idx2 from 1 by 1
+                 until ws-seller-idx2 >
+                   ws-seller-count - ws-seller-idx
+                   if ledger-seller-id(ws-seller-idx2) >
+                     ledger-seller-id(ws-seller-idx2 + 1)
+                       move ws-seller-array(ws-seller-idx2)
+                         to ws-swap-entry
+                       move ws-seller-array(ws-seller-idx2 + 1)
+                         to ws-seller-array(ws-seller-idx2)
+                       move ws-swap-entry to
+                         ws-seller-array(ws-seller-idx2 + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+       PARA-300-PRINT-TOTALS.
+
+           display " "
+           display "-----------------------------------------------"
+           display "     EAST SELLER COMMISSION LEDGER"
+           display "-----------------------------------------------"
+           display "SELLER ID  NAME                  SOLD   VALUE"
+             "        COMMISSION DUE"
+
+           perform varying ws-seller-idx from 1 by 1
+             until ws-seller-idx > ws-seller-count
+               display ledger-seller-id(ws-seller-idx) "       "
+                 ledger-seller-name(ws-seller-idx) "  "
+                 ledger-sold-count(ws-seller-idx) "  "
+                 ledger-sold-value(ws-seller-idx) "  "
+                 ledger-commission-due(ws-seller-idx)
+           end-perform
+
+           if ws-seller-count = 0
+               display "No properties sold in that date range."
+           end-if
+
+           display "-----------------------------------------------"
+           display "GRAND TOTAL SOLD VALUE      " ws-grand-total-value
+           display "GRAND TOTAL COMMISSION DUE  "
+             ws-grand-total-commission
+           display "-----------------------------------------------"
+           display " "
+           display "Press ENTER to return to the menu."
+           accept ws-continue.
+
+       end program CommissionLedgerReport.
