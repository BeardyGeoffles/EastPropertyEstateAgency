@@ -0,0 +1,19 @@
+      *WS-PASSWORDHASH.cpy
+      *Fields used by Compute-Password-Hash and Generate-Password-Salt
+      *in PasswordHashCalc.cpy. Calling program sets
+      *WS-PASSWORD-HASH-PLAIN and WS-PASSWORD-HASH-SALT then performs
+      *Compute-Password-Hash; the digest comes back in
+      *WS-PASSWORD-HASH-RESULT.
+       01 WS-PASSWORD-HASH-PLAIN PIC X(10) VALUE SPACES.
+       01 WS-PASSWORD-HASH-SALT PIC X(8) VALUE SPACES.
+       01 WS-PASSWORD-HASH-RESULT PIC 9(18) VALUE 0.
+       01 WS-PH-COMBINED PIC X(18) VALUE SPACES.
+       01 WS-PH-LEN PIC 9(4) VALUE 0 COMP.
+       01 WS-PH-I PIC 9(4) VALUE 0 COMP.
+       01 WS-PH-CHAR PIC X VALUE SPACE.
+       01 WS-PH-CODE PIC 9(3) VALUE 0 COMP.
+       01 WS-PH-ACCUM PIC 9(18) VALUE 0 COMP.
+       01 WS-PH-TEMP PIC 9(18) VALUE 0 COMP.
+       01 WS-PH-MODULUS PIC 9(18) VALUE 999999999999999989.
+       01 WS-PH-SEED PIC 9(8) VALUE 0 COMP.
+       01 WS-PH-SALT-NUM PIC 9(8) VALUE 0 COMP.
