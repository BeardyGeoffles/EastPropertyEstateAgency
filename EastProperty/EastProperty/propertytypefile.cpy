@@ -0,0 +1,5 @@
+      *PROPERTYTYPEFILE.cpy
+           SELECT PROPERTY-TYPE-FILE ASSIGN TO "PROPTYPE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROPTYPE-NAME.
