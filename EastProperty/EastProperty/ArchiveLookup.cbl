@@ -0,0 +1,137 @@
+      *ARCHIVELOOKUP.cbl
+      *Simple read-only lookup of a property that has been moved into
+      *PROPERTY-ARCHIVE-FILE by ArchiveSoldProperties.cbl - keyed the
+      *same way as the live file so an archived sale can still be
+      *found by property ID.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. ArchiveLookup.
+
+       environment division.
+
+       configuration section.
+       special-names.
+           crt status is key-status.
+
+       input-output section.
+
+       file-control.
+
+       copy "propertyarchivefile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyarchiverecord.cpy".
+
+       working-storage section.
+
+       copy "ws-functionkeys.cpy".
+       copy "ws-common.cpy".
+
+       01 ws-pound pic x(1) value x'9c'.
+       01 ws-lookup-id pic z(4) value 0.
+       01 ws-message pic x(40) value spaces.
+       01 ws-color pic 99 value 15.
+       01 ws-effective-sold-price pic 9(6)v99 value 0.
+
+       SCREEN SECTION.
+
+       01 ARCHIVE-LOOKUP-SCREEN foreground-color 15 AUTO UPPER.
+         03 BLANK SCREEN.
+         03 line 1 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 LINE 2 COL 29 foreground-color 14 VALUE
+            "|  EAST ARCHIVED PROPERTY    |".
+         03 line 3 COL 29 foreground-color 14 VALUE
+            "------------------------------".
+         03 line 5 col 2 "PROPERTY ID: [".
+         03 pic z(4) using ws-lookup-id foreground-color 10 HIGHLIGHT
+            PROMPT " ".
+         03 value "]".
+         03 LINE 7 COL 2 "ADDRESS-LINE 1 " PIC X(25) FROM PROPERTY-AL1.
+         03 LINE 8 COL 2 "ADDRESS-LINE 2 " PIC X(25) FROM PROPERTY-AL2.
+         03 LINE 9 COL 2 "ADDRESS-LINE 3 " PIC X(25) FROM PROPERTY-AL3.
+         03 LINE 10 COL 2 "ADDRESS-LINE 4 " PIC X(25) FROM PROPERTY-AL4.
+         03 LINE 11 COL 2 "POSTCODE       " PIC X(7) FROM
+            PROPERTY-POSTCODE.
+         03 LINE 12 COL 2 "ASKING PRICE   " FOREGROUND-COLOR 10
+            pic x(1) from ws-pound.
+         03 PIC ZZZ,ZZZ.ZZ FROM PROPERTY-ASKING.
+         03 LINE 13 COL 2 "SOLD PRICE     " FOREGROUND-COLOR 10
+            pic x(1) from ws-pound.
+         03 PIC ZZZ,ZZZ.ZZ FROM ws-effective-sold-price.
+         03 LINE 14 COL 2 "SOLD DATE      " PIC Z9 FROM SOLD-DAY.
+         03 VALUE "/".
+         03 PIC 99 FROM SOLD-MONTH.
+         03 VALUE "/".
+         03 PIC 9999 FROM SOLD-YEAR.
+         03 LINE 15 COL 2 "SELLER ID      " PIC Z(4) FROM
+            PROP-SELLER-ID.
+         03 LINE 16 COL 2 "BUYER ID       " PIC Z(4) FROM
+            PROP-BUYER-ID.
+         03 line 21 col 2 pic x(40) from ws-message
+            foreground-color ws-color.
+         03 line 24 col 2 "ESC - EXIT".
+         03 line 24 col 2 FOREGROUND-COLOR 14 "ESC".
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform Function-key-setup
+           move 0 to ws-done.
+
+       PARA-200-START.
+
+           perform until done
+               DISPLAY ARCHIVE-LOOKUP-SCREEN
+               ACCEPT ARCHIVE-LOOKUP-SCREEN
+
+               if key-code-1 = 0
+                   move 1 to ws-done
+               else
+                   perform PARA-300-LOOKUP-ARCHIVE-RECORD
+               end-if
+           end-perform.
+
+           Goback.
+
+       PARA-300-LOOKUP-ARCHIVE-RECORD.
+
+           move spaces to ws-message
+           move 0 to ws-effective-sold-price
+
+           if ws-lookup-id = 0
+               initialize property-archive-record
+           else
+               open input property-archive-file
+               move ws-lookup-id to PROPERTY-ID of
+                 PROPERTY-ARCHIVE-RECORD
+               read property-archive-file
+                   invalid key
+                       initialize property-archive-record
+                       move ws-lookup-id to PROPERTY-ID of
+                         PROPERTY-ARCHIVE-RECORD
+                       move "Record not found in archive." to
+                         ws-message
+                       move 12 to ws-color
+                   not invalid key
+                       move 14 to ws-color
+                       move OFFER-AMOUNT of PROPERTY-ARCHIVE-RECORD to
+                         ws-effective-sold-price
+                       if PROPERTY-SOLD-PRICE of
+                         PROPERTY-ARCHIVE-RECORD not = 0
+                           move PROPERTY-SOLD-PRICE of
+                             PROPERTY-ARCHIVE-RECORD to
+                             ws-effective-sold-price
+                       end-if
+               end-read
+               close property-archive-file
+           end-if.
+
+       copy "FunctionKeySetup.cpy".
+
+       end program ArchiveLookup.
