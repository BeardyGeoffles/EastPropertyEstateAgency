@@ -0,0 +1,255 @@
+      *VIEWINGDIARYREPORT.cbl
+      *Batch report: prints a diary of viewings booked within a typed
+      *date range, sorted by date/time, with property address and
+      *buyer/user name pulled in - a negotiator's day/week sheet.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. ViewingDiaryReport.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "viewingfile.cpy".
+       copy "propertyfile.cpy".
+       copy "buyerfile.cpy".
+       copy "userfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "viewingrecord.cpy".
+       copy "propertyrecord.cpy".
+       copy "buyerrecord.cpy".
+       copy "userrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-continue pic x value spaces.
+
+       01 ws-date-from.
+         03 ws-from-day pic 99 value 1.
+         03 ws-from-month pic 99 value 1.
+         03 ws-from-year pic 9999 value 0.
+
+       01 ws-date-to.
+         03 ws-to-day pic 99 value 31.
+         03 ws-to-month pic 99 value 12.
+         03 ws-to-year pic 9999 value 9999.
+
+       01 ws-from-yyyymmdd pic 9(8) value 0.
+       01 ws-to-yyyymmdd pic 9(8) value 99999999.
+       01 ws-view-yyyymmdd pic 9(8) value 0.
+
+       01 ws-diary-count pic 9999 value 0 comp.
+       01 ws-diary-idx pic 9999 value 0 comp.
+       01 ws-diary-idx2 pic 9999 value 0 comp.
+
+       01 ws-diary-array occurs 9999 times.
+         03 diary-sort-key.
+           05 diary-year pic 9999.
+           05 diary-month pic 99.
+           05 diary-day pic 99.
+           05 diary-hour pic 99.
+           05 diary-mins pic 99.
+         03 diary-property-id pic 9(4).
+         03 diary-address pic x(25).
+         03 diary-buyer-name pic x(20).
+         03 diary-user-name pic x(10).
+
+       01 ws-swap-entry.
+         03 swap-sort-key.
+           05 swap-year pic 9999.
+           05 swap-month pic 99.
+           05 swap-day pic 99.
+           05 swap-hour pic 99.
+           05 swap-mins pic 99.
+         03 swap-property-id pic 9(4).
+         03 swap-address pic x(25).
+         03 swap-buyer-name pic x(20).
+         03 swap-user-name pic x(10).
+
+       01 ws-date-input pic x(8) value spaces.
+
+       01 ws-diary-day-out pic 99.
+       01 ws-diary-month-out pic 99.
+       01 ws-diary-year-out pic 9999.
+       01 ws-diary-hour-out pic 99.
+       01 ws-diary-mins-out pic 99.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           display " "
+           display "Enter start date of diary (DDMMYYYY), or blank"
+           display "for the earliest date on file:"
+           accept ws-date-input
+
+           if ws-date-input not = spaces
+               move ws-date-input(1:2) to ws-from-day
+               move ws-date-input(3:2) to ws-from-month
+               move ws-date-input(5:4) to ws-from-year
+           end-if
+
+           display "Enter end date of diary (DDMMYYYY), or blank"
+           display "for the latest date on file:"
+           accept ws-date-input
+
+           if ws-date-input not = spaces
+               move ws-date-input(1:2) to ws-to-day
+               move ws-date-input(3:2) to ws-to-month
+               move ws-date-input(5:4) to ws-to-year
+           end-if
+
+           compute ws-from-yyyymmdd = (ws-from-year * 10000) +
+             (ws-from-month * 100) + ws-from-day
+           compute ws-to-yyyymmdd = (ws-to-year * 10000) +
+             (ws-to-month * 100) + ws-to-day
+
+           perform PARA-100-BUILD-DIARY
+           perform PARA-200-SORT-DIARY
+           perform PARA-300-PRINT-DIARY
+
+           goback.
+
+       PARA-100-BUILD-DIARY.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-diary-count
+
+           open input viewing-file
+
+           perform until ws-end-of-file = 1
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       compute ws-view-yyyymmdd =
+                         (VIEW-YEAR of VIEWING-RECORD * 10000) +
+                         (VIEW-MONTH of VIEWING-RECORD * 100) +
+                         VIEW-DAY of VIEWING-RECORD
+
+                       if ws-view-yyyymmdd >= ws-from-yyyymmdd
+                         and ws-view-yyyymmdd <= ws-to-yyyymmdd
+                           add 1 to ws-diary-count
+                           move VIEW-YEAR to diary-year(ws-diary-count)
+                           move VIEW-MONTH to
+                             diary-month(ws-diary-count)
+                           move VIEW-DAY to diary-day(ws-diary-count)
+                           move VIEW-HOUR to diary-hour(ws-diary-count)
+                           move VIEW-MINS to diary-mins(ws-diary-count)
+                           move VIEWING-PROPERTY-ID to
+                             diary-property-id(ws-diary-count)
+
+                           perform PARA-110-LOOKUP-PROPERTY
+                           perform PARA-120-LOOKUP-BUYER
+                           perform PARA-130-LOOKUP-USER
+                       end-if
+
+           end-perform
+
+           close viewing-file.
+
+       PARA-110-LOOKUP-PROPERTY.
+           move spaces to diary-address(ws-diary-count)
+
+           open input property-file
+           move VIEWING-PROPERTY-ID to PROPERTY-ID of PROPERTY-RECORD
+           read property-file
+               invalid key
+                   continue
+               not invalid key
+                   move PROPERTY-AL1 to diary-address(ws-diary-count)
+           end-read
+           close property-file.
+
+       PARA-120-LOOKUP-BUYER.
+           move spaces to diary-buyer-name(ws-diary-count)
+
+           open input buyer-file
+           move VIEWING-BUYER-ID to BUYER-ID of BUYER-RECORD
+           read buyer-file
+               invalid key
+                   continue
+               not invalid key
+                   move BUYER-NAME to diary-buyer-name(ws-diary-count)
+           end-read
+           close buyer-file.
+
+       PARA-130-LOOKUP-USER.
+           move spaces to diary-user-name(ws-diary-count)
+
+           open input user-file
+           move VIEWING-USER-ID to USER-ID of USER-RECORD
+           read user-file
+               invalid key
+                   continue
+               not invalid key
+                   move USER-NAME to diary-user-name(ws-diary-count)
+           end-read
+           close user-file.
+
+       PARA-200-SORT-DIARY.
+      *Simple bubble sort on date/time - the file has no SORT
+      *precedent elsewhere and ws-diary-count is small.
+           perform varying ws-diary-idx from 1 by 1
+             until ws-diary-idx > ws-diary-count
+               perform varying ws-diary-idx2 from 1 by 1
+                 until ws-diary-idx2 > ws-diary-count - ws-diary-idx
+                   if diary-sort-key(ws-diary-idx2) >
+                     diary-sort-key(ws-diary-idx2 + 1)
+                       move ws-diary-array(ws-diary-idx2) to
+                         ws-swap-entry
+                       move ws-diary-array(ws-diary-idx2 + 1) to
+                         ws-diary-array(ws-diary-idx2)
+                       move ws-swap-entry to
+                         ws-diary-array(ws-diary-idx2 + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+       PARA-300-PRINT-DIARY.
+
+           display " "
+           display "-----------------------------------------------"
+           display "          EAST VIEWING DIARY"
+           display "-----------------------------------------------"
+           display "DATE       TIME  PROPERTY          BUYER"
+             "                NEGOTIATOR"
+
+           perform varying ws-diary-idx from 1 by 1
+             until ws-diary-idx > ws-diary-count
+               move diary-day(ws-diary-idx) to ws-diary-day-out
+               move diary-month(ws-diary-idx) to ws-diary-month-out
+               move diary-year(ws-diary-idx) to ws-diary-year-out
+               move diary-hour(ws-diary-idx) to ws-diary-hour-out
+               move diary-mins(ws-diary-idx) to ws-diary-mins-out
+
+               display ws-diary-day-out "/" ws-diary-month-out "/"
+                 ws-diary-year-out "  " ws-diary-hour-out ":"
+                 ws-diary-mins-out "  " diary-address(ws-diary-idx)
+                 "  " diary-buyer-name(ws-diary-idx) "  "
+                 diary-user-name(ws-diary-idx)
+           end-perform
+
+           if ws-diary-count = 0
+               display "No viewings booked in that date range."
+           end-if
+
+           display "-----------------------------------------------"
+           display " "
+           display "Press ENTER to return to the menu."
+           accept ws-continue.
+
+       end program ViewingDiaryReport.
