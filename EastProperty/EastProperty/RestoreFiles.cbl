@@ -0,0 +1,245 @@
+      *RESTOREFILES.cbl
+      *Batch job: companion to NightlyBackup.cbl. Rebuilds one live
+      *indexed file from a date-stamped sequential backup dataset
+      *produced by NightlyBackup.cbl. The operator supplies which
+      *file to restore and the backup date stamp (YYYYMMDD) via
+      *ws-restore-file-code/ws-restore-date-stamp below before
+      *running - this is a recovery job, not something run
+      *automatically, so it deliberately restores one file at a time
+      *rather than all five in one pass.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. RestoreFiles.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+           select property-backup-file assign to
+               ws-property-backup-name
+               organization is sequential.
+           select buyer-backup-file assign to
+               ws-buyer-backup-name
+               organization is sequential.
+           select seller-backup-file assign to
+               ws-seller-backup-name
+               organization is sequential.
+           select viewing-backup-file assign to
+               ws-viewing-backup-name
+               organization is sequential.
+           select user-backup-file assign to
+               ws-user-backup-name
+               organization is sequential.
+
+       copy "propertyfile.cpy".
+       copy "buyerfile.cpy".
+       copy "sellerfile.cpy".
+       copy "viewingfile.cpy".
+       copy "userfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "propertyrecord.cpy".
+       copy "buyerrecord.cpy".
+       copy "sellerrecord.cpy".
+       copy "viewingrecord.cpy".
+       copy "userrecord.cpy".
+
+       FD property-backup-file.
+       01 property-backup-record pic x(683).
+
+       FD buyer-backup-file.
+       01 buyer-backup-record pic x(267).
+
+       FD seller-backup-file.
+       01 seller-backup-record pic x(212).
+
+       FD viewing-backup-file.
+       01 viewing-backup-record pic x(143).
+
+       FD user-backup-file.
+       01 user-backup-record pic x(68).
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+      *ws-restore-file-code: P=property B=buyer S=seller V=viewing
+      *U=user. Set both fields here before running the job.
+       01 ws-restore-file-code pic x value "P".
+       01 ws-restore-date-stamp pic x(8) value spaces.
+
+       01 ws-property-backup-name pic x(20) value spaces.
+       01 ws-buyer-backup-name pic x(20) value spaces.
+       01 ws-seller-backup-name pic x(20) value spaces.
+       01 ws-viewing-backup-name pic x(20) value spaces.
+       01 ws-user-backup-name pic x(20) value spaces.
+
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-restore-count pic 9(4) value 0.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform PARA-100-BUILD-BACKUP-NAMES
+
+           evaluate ws-restore-file-code
+               when "P"
+                   perform PARA-200-RESTORE-PROPERTY
+               when "B"
+                   perform PARA-210-RESTORE-BUYER
+               when "S"
+                   perform PARA-220-RESTORE-SELLER
+               when "V"
+                   perform PARA-230-RESTORE-VIEWING
+               when "U"
+                   perform PARA-240-RESTORE-USER
+               when other
+                   display "Unknown restore file code: "
+                     ws-restore-file-code
+           end-evaluate
+
+           goback.
+
+       PARA-100-BUILD-BACKUP-NAMES.
+
+           string "PROPFIL.", ws-restore-date-stamp
+             into ws-property-backup-name
+           string "BUYERFIL.", ws-restore-date-stamp
+             into ws-buyer-backup-name
+           string "SELLERFIL.", ws-restore-date-stamp
+             into ws-seller-backup-name
+           string "VIEWFIL.", ws-restore-date-stamp
+             into ws-viewing-backup-name
+           string "USERFIL.", ws-restore-date-stamp
+             into ws-user-backup-name.
+
+       PARA-200-RESTORE-PROPERTY.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-restore-count
+
+           open input property-backup-file
+           open output property-file
+
+           perform until ws-end-of-file = 1
+               read property-backup-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move property-backup-record to property-record
+                       write property-record
+                       add 1 to ws-restore-count
+           end-perform
+
+           close property-backup-file
+           close property-file
+
+           display "Restored " ws-restore-count
+             " property record(s) from " ws-property-backup-name.
+
+       PARA-210-RESTORE-BUYER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-restore-count
+
+           open input buyer-backup-file
+           open output buyer-file
+
+           perform until ws-end-of-file = 1
+               read buyer-backup-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move buyer-backup-record to buyer-record
+                       write buyer-record
+                       add 1 to ws-restore-count
+           end-perform
+
+           close buyer-backup-file
+           close buyer-file
+
+           display "Restored " ws-restore-count
+             " buyer record(s) from " ws-buyer-backup-name.
+
+       PARA-220-RESTORE-SELLER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-restore-count
+
+           open input seller-backup-file
+           open output seller-file
+
+           perform until ws-end-of-file = 1
+               read seller-backup-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move seller-backup-record to seller-record
+                       write seller-record
+                       add 1 to ws-restore-count
+           end-perform
+
+           close seller-backup-file
+           close seller-file
+
+           display "Restored " ws-restore-count
+             " seller record(s) from " ws-seller-backup-name.
+
+       PARA-230-RESTORE-VIEWING.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-restore-count
+
+           open input viewing-backup-file
+           open output viewing-file
+
+           perform until ws-end-of-file = 1
+               read viewing-backup-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move viewing-backup-record to viewing-record
+                       write viewing-record
+                       add 1 to ws-restore-count
+           end-perform
+
+           close viewing-backup-file
+           close viewing-file
+
+           display "Restored " ws-restore-count
+             " viewing record(s) from " ws-viewing-backup-name.
+
+       PARA-240-RESTORE-USER.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-restore-count
+
+           open input user-backup-file
+           open output user-file
+
+           perform until ws-end-of-file = 1
+               read user-backup-file next record
+                   at end
+                       move 1 to ws-end-of-file
+                   not at end
+                       move user-backup-record to user-record
+                       write user-record
+                       add 1 to ws-restore-count
+           end-perform
+
+           close user-backup-file
+           close user-file
+
+           display "Restored " ws-restore-count
+             " user record(s) from " ws-user-backup-name.
+
+       end program RestoreFiles.
