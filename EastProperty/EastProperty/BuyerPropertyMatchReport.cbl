@@ -0,0 +1,114 @@
+      *BUYERPROPERTYMATCHREPORT.cbl
+      *Batch report: cross-references every buyer's price/type/
+      *bedroom preferences against property-file where
+      *OFFER-STATUS = 'L' and prints a shortlist per buyer.
+      *A zero price limit, spaces type or zero bedroom count on the
+      *buyer record means "no preference" for that field.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. BuyerPropertyMatchReport.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+       copy "buyerfile.cpy".
+       copy "propertyfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "buyerrecord.cpy".
+       copy "propertyrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-common.cpy".
+
+       01 ws-pound pic x(1) value x'9c'.
+       01 ws-end-of-buyers pic 9 value 0 comp.
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-match-count pic 9(4) value 0.
+       01 ws-continue pic x value spaces.
+
+       01 ws-report-asking pic z,zzz,zz9.99.
+
+       procedure division.
+
+       PARA-000-MAIN.
+
+           perform PARA-100-MATCH-BUYERS
+
+           display " "
+           display "Press ENTER to return to the menu."
+           accept ws-continue
+
+           goback.
+
+       PARA-100-MATCH-BUYERS.
+
+           move 0 to ws-end-of-buyers
+
+           open input buyer-file
+
+           perform until ws-end-of-buyers = 1
+               read buyer-file next record
+                   at end
+                       move 1 to ws-end-of-buyers
+
+                   not at end
+                       perform PARA-200-SHORTLIST-FOR-BUYER
+
+           end-perform
+
+           close buyer-file.
+
+       PARA-200-SHORTLIST-FOR-BUYER.
+
+           move 0 to ws-match-count
+
+           display " "
+           display "-----------------------------------------------"
+           display "BUYER " BUYER-ID " " BUYER-NAME
+           display "-----------------------------------------------"
+
+           move 0 to ws-end-of-file
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if OFFER-STATUS = "L" and
+                         (BUYER-MIN-PRICE = 0 or
+                          PROPERTY-ASKING not < BUYER-MIN-PRICE) and
+                         (BUYER-MAX-PRICE = 0 or
+                          PROPERTY-ASKING not > BUYER-MAX-PRICE) and
+                         (BUYER-WANTED-TYPE = spaces or
+                          BUYER-WANTED-TYPE = PROPERTY-TYPE) and
+                         (BUYER-WANTED-BEDROOMS = 0 or
+                          BUYER-WANTED-BEDROOMS = PROPERTY-BEDS)
+
+                           add 1 to ws-match-count
+                           move PROPERTY-ASKING to ws-report-asking
+                           display "  " PROPERTY-ID " " PROPERTY-AL1
+                             " " ws-pound ws-report-asking
+
+           end-perform
+
+           close property-file
+
+           if ws-match-count = 0
+               display "  No properties currently match."
+           end-if.
+
+       end program BuyerPropertyMatchReport.
