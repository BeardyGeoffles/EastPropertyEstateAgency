@@ -0,0 +1,3 @@
+      *VIEWINGEXPORTFILE.cpy
+           SELECT VIEWING-EXPORT-FILE ASSIGN TO "VIEWEXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
