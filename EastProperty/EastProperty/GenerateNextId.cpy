@@ -0,0 +1,26 @@
+      *GENERATENEXTID.cpy
+      *Shared paragraph that hands out the next reference number for
+      *an entity type. Replaces the old scan-from-1-until-a-free-slot
+      *approach with a single keyed read/rewrite against a one-record-
+      *per-entity sequence file, so generation stays fast as each file
+      *grows. Calling program must set WS-NEXTID-SEQ-NAME from
+      *ws-nextid.cpy before performing this paragraph.
+       Generate-Next-Id.
+           move WS-NEXTID-SEQ-NAME to SEQ-NAME
+
+           open i-o sequence-file
+
+           read sequence-file
+               invalid key
+                   move WS-NEXTID-SEQ-NAME to SEQ-NAME
+                   move 0 to SEQ-LAST-ID
+                   write SEQUENCE-RECORD
+           end-read
+
+           add 1 to SEQ-LAST-ID
+
+           rewrite SEQUENCE-RECORD
+
+           move SEQ-LAST-ID to WS-NEXTID-RESULT
+
+           close sequence-file.
