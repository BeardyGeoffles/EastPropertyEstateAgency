@@ -0,0 +1,24 @@
+      *BUYERRECORD.cpy
+      *Record layout for the buyer indexed file
+       FD BUYER-FILE.
+       01 BUYER-RECORD.
+         03 BUYER-ID PIC 9(4).
+         03 BUYER-NAME PIC X(20).
+         03 BUYER-AL1 PIC X(25).
+         03 BUYER-AL2 PIC X(25).
+         03 BUYER-AL3 PIC X(25).
+         03 BUYER-AL4 PIC X(25).
+         03 BUYER-POSTCODE PIC X(7).
+         03 BUYER-PHONE PIC X(11).
+         03 BUYER-NOTES PIC X(50).
+         03 BUYER-MIN-PRICE PIC 9(6)V99.
+         03 BUYER-MAX-PRICE PIC 9(6)V99.
+         03 BUYER-WANTED-TYPE PIC X(20).
+         03 BUYER-WANTED-BEDROOMS PIC 99.
+         03 BUYER-FINANCE-STATUS PIC X.
+         03 BUYER-MORTGAGE-LENDER PIC X(20).
+         03 BUYER-VERSION PIC 9(8).
+         03 CHECKOUT-USER-ID PIC 9(4).
+         03 CHECKOUT-TIME.
+           05 CHECKOUT-HOUR PIC 99.
+           05 CHECKOUT-MIN PIC 99.
