@@ -0,0 +1,5 @@
+      *PROPERTYFILE.cpy
+           SELECT PROPERTY-FILE ASSIGN TO "PROPFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROPERTY-ID.
