@@ -0,0 +1,339 @@
+      *BUYERVIEWINGHISTORY.cbl
+      *Cross-reference view - every viewing a given buyer has
+      *attended, so an amend/search screen can show a buyer's full
+      *viewing history in one place instead of running a Viewing
+      *search by buyer ID separately.
+      *Must be passed a valid Buyer ID to list.
+      *
+      *Last updated 17/11/2023 Radio GAGO
+
+       identification division.
+       program-id. BuyerViewingHistory.
+       environment division.
+       configuration section.
+       special-names.
+           crt status is key-status.
+
+       input-output section.
+       file-control.
+
+       copy "viewingfile.cpy".
+       copy "propertyfile.cpy".
+       copy "buyerfile.cpy".
+       copy "configfile.cpy".
+
+       data division.
+
+       FILE SECTION.
+       copy "viewingrecord.cpy".
+       copy "propertyrecord.cpy".
+       copy "buyerrecord.cpy".
+       copy "configrecord.cpy".
+
+       working-storage section.
+
+       copy "ws-functionkeys.cpy".
+       copy "ws-common.cpy".
+       copy "ws-config.cpy".
+
+       01 ws-current-page pic 9999 value 1 comp.
+       01 ws-total-records pic 9999 value 0 comp.
+       01 ws-records-per-page pic 99 value 15 comp.
+       01 ws-total-pages pic 9999 value 0 comp.
+       01 ws-record-remainder pic 99 value 0 comp.
+
+      *page-array holds only the matching records for the current
+      *page - LoadCurrentPage positions into viewing-file and reads
+      *just the next ws-records-per-page records with a matching
+      *VIEWING-BUYER-ID, the same lazy-paging idiom SellerPortfolio
+      *and the ViewAll* programs use.
+       01 page-array occurs 100 times.
+         03 pv-viewing-id pic 9999.
+         03 pv-address1 pic x(25).
+         03 pv-date pic x(10).
+         03 pv-outcome pic x.
+
+       01 ws-buyer-name pic x(20) value spaces.
+       01 ws-property-address pic x(25) value spaces.
+       01 ws-go-to-record pic 9999 value 0.
+       01 ws-end-of-file pic 9 value 0 comp.
+       01 ws-page-index pic 99 value 1 comp.
+       01 ws-skip-count pic 9(6) value 0 comp.
+       01 ws-skip-so-far pic 9(6) value 0 comp.
+       01 ws-loaded-count pic 99 value 0 comp.
+       01 ws-display-line pic 99 value 3 comp.
+
+       01 ws-message pic x(50) value spaces.
+       01 ws-color pic 99 value 15.
+
+       linkage section.
+
+       01 ws-buyer-id pic 9(4) value 0.
+
+       SCREEN SECTION.
+
+       01 DISPLAY-SCREEN AUTO.
+         03 BLANK SCREEN.
+         03 LINE 1 COL 24 foreground-color 14 VALUE
+            "------------------------------------".
+         03 LINE 2 COL 24 foreground-color 14 VALUE
+            "|  EAST BUYER VIEWING HISTORY       |".
+         03 LINE 3 COL 24 foreground-color 14 VALUE
+            "------------------------------------".
+         03 LINE 4 COL 2 FOREGROUND-COLOR 15 "BUYER ".
+         03 PIC z(4) from ws-buyer-id foreground-color 15.
+         03 value " - " foreground-color 15.
+         03 PIC x(20) from ws-buyer-name foreground-color 15.
+
+         03 LINE 5 COL 2 FOREGROUND-COLOR 15 VALUE "ID".
+         03 LINE 5 COL 8 FOREGROUND-COLOR 15 VALUE "PROPERTY".
+         03 LINE 5 COL 34 FOREGROUND-COLOR 15 VALUE "DATE".
+         03 LINE 5 COL 46 FOREGROUND-COLOR 15 VALUE "OUTCOME".
+
+         03 line 23 col 2 FOREGROUND-COLOR 15 "Go to Record: [".
+         03 pic z(4) using ws-go-to-record foreground-color 10
+         highlight prompt " ".
+         03 FOREGROUND-COLOR 15 value "]".
+         03 line 2 col 2 FOREGROUND-COLOR 15 "Page ".
+         03 pic ZZZ9 from ws-current-page.
+         03 value " of ".
+         03 pic ZZZ9 from ws-total-pages.
+         03 line 21 col 2 pic x(50) from ws-message
+            foreground-color ws-color.
+         03 line 22 col 1 foreground-color 14 value
+            "----------------------------------------".
+         03 line 22 col 41 foreground-color 14 value
+            "----------------------------------------".
+         03 line 24 col 2 foreground-color 15
+            "F1 - PREV PAGE   F3 - NEXT PAGE".
+         03 line 24 col 55 foreground-color 15 "ESC - BACK".
+         03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
+         03 line 24 col 19 FOREGROUND-COLOR 14 "F3".
+         03 line 24 col 55 FOREGROUND-COLOR 14 "ESC".
+
+       procedure division using ws-buyer-id.
+
+       SETUP.
+
+           perform Function-key-setup
+
+           move "RECORDSPERPAGE" to WS-CONFIG-NAME
+           move 15 to WS-CONFIG-DEFAULT
+           perform Read-Config-Value
+           move WS-CONFIG-RESULT to ws-records-per-page
+
+           perform PARA-100-LOOKUP-BUYER-NAME
+           perform BuildFileArray
+           move 0 to ws-done.
+
+       PARA-100-LOOKUP-BUYER-NAME.
+
+           move spaces to ws-buyer-name
+
+           open input buyer-file
+           move ws-buyer-id to buyer-id of buyer-record
+           read buyer-file
+               invalid key
+                   continue
+               not invalid key
+                   move buyer-name of buyer-record to ws-buyer-name
+           close buyer-file.
+
+       MAIN.
+
+           perform until done
+
+               move 6 to ws-display-line *> First row to display records
+               divide ws-total-records by ws-records-per-page
+                 giving ws-total-pages rounded remainder
+                 ws-record-remainder
+
+               if ws-record-remainder is greater than 0 and
+                 ws-record-remainder is less than ws-records-per-page
+                 / 2
+                   add 1 to ws-total-pages
+               end-if
+
+               if ws-total-pages = 0
+                   add 1 to ws-total-pages
+               end-if
+
+               display DISPLAY-SCREEN
+
+               perform varying ws-page-index from 1 by 1 until
+                 ws-page-index > ws-records-per-page
+
+                   if pv-viewing-id of page-array(ws-page-index) is
+                     numeric and
+                     pv-viewing-id of page-array(ws-page-index) > 0
+                       display pv-viewing-id of page-array(
+                           ws-page-index)
+                         at col 2 line ws-display-line
+
+                       display pv-address1 of page-array(ws-page-index)
+                         at col 8 line ws-display-line
+
+                       display pv-date of page-array(ws-page-index)
+                         at col 34 line ws-display-line
+
+                       display pv-outcome of page-array(ws-page-index)
+                         at col 46 line ws-display-line
+
+                       add 1 to ws-display-line
+                   end-if
+
+               end-perform
+
+               if ws-total-records = 0
+                   move "This buyer has no viewings with us." to
+                     ws-message
+                   move 12 to ws-color
+               else
+                   move spaces to ws-message
+                   move 15 to ws-color
+               end-if
+
+               accept DISPLAY-SCREEN
+
+               if key-code-1 = 0
+                   move 1 to ws-done
+                   move 0 to ws-go-to-record
+               end-if
+               if key-code-1 = 1
+                   subtract 1 from ws-current-page
+                   if ws-current-page = 0
+                       move ws-total-pages to ws-current-page
+                   end-if
+                   perform LoadCurrentPage
+                   move 0 to ws-go-to-record
+               end-if
+               if key-code-1 = 3
+                   add 1 to ws-current-page
+                   if ws-current-page is greater than ws-total-pages
+                       move 1 to ws-current-page
+                   end-if
+                   perform LoadCurrentPage
+                   move 0 to ws-go-to-record
+               end-if
+               if ws-go-to-record not = 0
+                   open i-o viewing-file
+                   move ws-go-to-record to viewing-id of
+                     viewing-record
+                   read viewing-file
+                       invalid key
+                           close viewing-file
+                           move "Record not found." to ws-message
+                           move 12 to ws-color
+                           move 0 to ws-go-to-record
+                       not invalid key
+                           close viewing-file
+                           call "AmendViewing" using ws-go-to-record
+                           perform BuildFileArray
+                           move 0 to ws-go-to-record
+               end-if
+           end-perform.
+
+           Goback.
+
+       BuildFileArray.
+
+           perform CountFileRecords
+           perform LoadCurrentPage.
+
+      *----------------------------------------------------------
+      * Counts matching records only - no data is copied into
+      * page-array, so this pass stays cheap even on a large file.
+      *----------------------------------------------------------
+       CountFileRecords.
+
+           move 0 to ws-total-records.
+           move 0 to ws-end-of-file.
+
+           open input viewing-file
+
+           perform until ws-end-of-file = 1
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if VIEWING-BUYER-ID = ws-buyer-id
+                           add 1 to ws-total-records
+                       end-if
+
+           end-perform
+
+           close viewing-file.
+
+      *----------------------------------------------------------
+      * Positions past the records-per-page in front of the current
+      * page and reads only the current page's worth of matching
+      * records into page-array.
+      *----------------------------------------------------------
+       LoadCurrentPage.
+
+           move 0 to ws-end-of-file
+           move 0 to ws-loaded-count
+           move 0 to ws-skip-so-far
+           compute ws-skip-count =
+             (ws-current-page - 1) * ws-records-per-page
+
+           initialize page-array
+
+           open input viewing-file
+
+           perform until ws-end-of-file = 1 or
+             ws-loaded-count = ws-records-per-page
+
+               read viewing-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if VIEWING-BUYER-ID = ws-buyer-id
+                           if ws-skip-so-far < ws-skip-count
+                               add 1 to ws-skip-so-far
+                           else
+                               add 1 to ws-loaded-count
+                               move viewing-id of viewing-record to
+                                 pv-viewing-id of
+                                 page-array(ws-loaded-count)
+                               string view-day, "/", view-month, "/",
+                                 view-year
+                                 into pv-date of
+                                 page-array(ws-loaded-count)
+                               move viewing-outcome of viewing-record
+                                 to pv-outcome of
+                                 page-array(ws-loaded-count)
+                               move viewing-property-id of
+                                 viewing-record to property-id of
+                                 property-record
+                               perform PARA-200-LOOKUP-PROPERTY-ADDRESS
+                               move ws-property-address to
+                                 pv-address1 of
+                                 page-array(ws-loaded-count)
+                           end-if
+                       end-if
+
+           end-perform
+
+           close viewing-file.
+
+       PARA-200-LOOKUP-PROPERTY-ADDRESS.
+
+           move spaces to ws-property-address
+
+           open input property-file
+           read property-file
+               invalid key
+                   continue
+               not invalid key
+                   move property-al1 of property-record to
+                     ws-property-address
+           close property-file.
+
+       copy "FunctionKeySetup.cpy".
+
+       copy "ReadConfigValue.cpy".
+
+       end program BuyerViewingHistory.
