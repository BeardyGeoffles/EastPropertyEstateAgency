@@ -0,0 +1,8 @@
+      *FUNCTIONKEYSETUP.cpy
+      *Shared paragraph that arms F1-F9/ESC as acceptable AIDs
+      *for every ACCEPT in the calling program.
+       Function-key-setup.
+           move 1 to user-key-setting
+           move 1 to first-user-key
+           move 12 to number-of-keys
+           call "CBL_AID_KEYS" using user-key-control, set-bit-pairs.
