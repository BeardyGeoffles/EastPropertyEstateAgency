@@ -0,0 +1,27 @@
+      *VIEWINGRECORD.cpy
+      *Record layout for the viewing indexed file
+       FD VIEWING-FILE.
+       01 VIEWING-RECORD.
+         03 VIEWING-ID PIC 9(4).
+         03 VIEWING-PROPERTY-ID PIC 9(4).
+         03 VIEWING-BUYER-ID PIC 9(4).
+         03 VIEWING-USER-ID PIC 9(4).
+         03 VIEWING-DATE.
+           05 VIEW-DAY PIC 99.
+           05 VIEW-MONTH PIC 99.
+           05 VIEW-YEAR PIC 9999.
+         03 VIEWING-TIME.
+           05 VIEW-HOUR PIC 99.
+           05 VIEW-MINS PIC 99.
+         03 VIEWING-OUTCOME PIC X.
+         03 VIEWING-FEEDBACK PIC X(50).
+         03 VIEWING-CANCEL-DATE.
+           05 CANCEL-DAY PIC 99.
+           05 CANCEL-MONTH PIC 99.
+           05 CANCEL-YEAR PIC 9999.
+         03 VIEWING-CANCEL-REASON PIC X(40).
+         03 VIEWING-VERSION PIC 9(8).
+         03 CHECKOUT-USER-ID PIC 9(4).
+         03 CHECKOUT-TIME.
+           05 CHECKOUT-HOUR PIC 99.
+           05 CHECKOUT-MIN PIC 99.
