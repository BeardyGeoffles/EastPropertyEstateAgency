@@ -51,6 +51,28 @@
          03 LINE 15 COL 24 foreground-color 14 pic x(40) from
             ws-USER-valid-message.
 
+         03 LINE 17 COL 2
+            "OUTCOME (I)nterested (N)ot-int (O)ffer (S)no-show" &
+            " (C)ancel [".
+         03 PIC X USING VIEWING-OUTCOME foreground-color 10 HIGHLIGHT
+            PROMPT " ".
+         03 VALUE "]".
+         03 LINE 18 COL 2 "FEEDBACK     [".
+         03 PIC X(50) USING VIEWING-FEEDBACK foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 19 COL 2 "CANCEL REASON[".
+         03 PIC X(40) USING VIEWING-CANCEL-REASON foreground-color 10
+            HIGHLIGHT PROMPT " ".
+         03 VALUE "]".
+
+         03 LINE 20 COL 2 foreground-color 12 pic x(50) from
+            ws-double-booking-message.
+
+         03 LINE 21 COL 2 foreground-color 12 pic x(50) from
+            ws-past-date-message.
+
          03 line 23 col 1 foreground-color 14 value
             "----------------------------------------".
          03 line 23 col 41 foreground-color 14 value
