@@ -0,0 +1,3 @@
+      *PROPERTYEXPORTFILE.cpy
+           SELECT PROPERTY-EXPORT-FILE ASSIGN TO "PROPEXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
