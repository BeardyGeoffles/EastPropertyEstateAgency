@@ -0,0 +1,3 @@
+      *SELLEREXPORTFILE.cpy
+           SELECT SELLER-EXPORT-FILE ASSIGN TO "SELLEXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
