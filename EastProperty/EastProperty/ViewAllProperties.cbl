@@ -2,12 +2,16 @@
       *Handle paged display of all Property records
       *
       *
-      *Last updated 03/04/2023 Radio GAGO
+      *Last updated 17/11/2023 Radio GAGO
 
 
        identification division.
        program-id. ViewAllProperties.
        environment division.
+       configuration section.
+       special-names.
+           crt status is key-status.
+
        input-output section.
        file-control.
 
@@ -28,9 +32,11 @@
 
 
 
-       configuration section.
-       special-names.
-           crt status is key-status.
+       copy "propertyexportfile.cpy".
+
+       copy "configfile.cpy".
+
+
 
        data division.
 
@@ -39,7 +45,7 @@
 
 
        copy "propertyrecord.cpy".
- 
+
 
 
        copy "userrecord.cpy".
@@ -49,10 +55,14 @@
 
 
        copy "viewingrecord.cpy".
- 
 
 
 
+       copy "propertyexportrecord.cpy".
+
+       copy "configrecord.cpy".
+
+
        working-storage section.
 
        copy "ws-functionkeys.cpy".
@@ -62,6 +72,8 @@
 
        copy "ws-common.cpy".
 
+       copy "ws-config.cpy".
+
 
        01 ws-pound pic x(1) value x'9c'.
 
@@ -71,19 +83,63 @@
        01 ws-total-pages pic 9999 value 0 comp.
        01 ws-record-remainder pic 99 value 0 comp.
 
+      *file-array holds the whole (filtered) file only while a sort
+      *is active - sorting needs every record present to compare.
+      *When unsorted (the default), records are paged straight off
+      *property-file into page-array instead - see LoadCurrentPage.
        01 file-array occurs 9999 times.
          03 property-id pic 9999.
          03 property-address1 pic x(25).
          03 property-postcode pic x(7).
          03 PROP-SELLER-ID PIC 9(4).
          03 property-asking pic zzz,zz9.99.
+         03 fa-asking-amount pic 9(6)v99.
+         03 fa-offer-status pic x.
+
+       01 page-array occurs 100 times.
+         03 pa-property-id pic 9999.
+         03 pa-address1 pic x(25).
+         03 pa-postcode pic x(7).
+         03 pa-seller-id PIC 9(4).
+         03 pa-asking pic zzz,zz9.99.
+         03 pa-asking-amount pic 9(6)v99.
+         03 pa-offer-status pic x.
 
        01 ws-go-to-record pic 9999 value 0.
        01 ws-end-of-file pic 9 value 0 comp.
        01 ws-first-on-page pic 9999 value 1 comp.
        01 ws-index pic 9999 value 1 comp.
+       01 ws-page-index pic 99 value 1 comp.
+       01 ws-skip-count pic 9(6) value 0 comp.
+       01 ws-skip-so-far pic 9(6) value 0 comp.
+       01 ws-loaded-count pic 99 value 0 comp.
        01 ws-display-line pic 99 value 3 comp.
 
+       01 ws-sort-mode pic 9 value 0 comp.
+         88 ws-sort-none value 0.
+         88 ws-sort-price value 1.
+         88 ws-sort-postcode value 2.
+       01 ws-sort-mode-text pic x(17) value "UNSORTED".
+       01 ws-filter-status pic x value space.
+       01 ws-filter-status-text pic x(8) value "ALL".
+       01 ws-sort-compare-index pic 9999 value 1 comp.
+       01 ws-sort-swapped pic 9 value 0 comp.
+       01 ws-sort-element-temp.
+         03 fa-temp-property-id pic 9999.
+         03 fa-temp-address1 pic x(25).
+         03 fa-temp-postcode pic x(7).
+         03 fa-temp-seller-id pic 9(4).
+         03 fa-temp-asking pic zzz,zz9.99.
+         03 fa-temp-asking-amount pic 9(6)v99.
+         03 fa-temp-offer-status pic x.
+
+       01 ws-export-message pic x(60) value spaces.
+       01 ws-export-color pic 99 value 15.
+       01 ws-export-asking pic z(6).99.
+       01 ws-export-id pic z(4).
+       01 ws-export-seller-id pic z(4).
+       01 ws-export-count pic 9999 value 0.
+
        SCREEN SECTION.
 
        01 DISPLAY-SCREEN AUTO.
@@ -109,6 +165,10 @@
          03 pic ZZZ9 from ws-current-page.
          03 value " of ".
          03 pic ZZZ9 from ws-total-pages.
+         03 line 2 col 40 FOREGROUND-COLOR 15 "Sort: ".
+         03 pic x(17) from ws-sort-mode-text foreground-color 11.
+         03 line 2 col 65 FOREGROUND-COLOR 15 "Filter: ".
+         03 pic x(8) from ws-filter-status-text foreground-color 11.
          03 line 22 col 1 foreground-color 14 value
             "----------------------------------------".
          03 line 22 col 41 foreground-color 14 value
@@ -119,13 +179,27 @@
          03 line 24 col 2 FOREGROUND-COLOR 14 "F1".
          03 line 24 col 19 FOREGROUND-COLOR 14 "F3".
          03 line 24 col 55 FOREGROUND-COLOR 14 "ESC".
+         03 line 25 col 2 foreground-color 15
+            "F4 - CYCLE SORT   F6 - CYCLE STATUS FILTER   F9 - EXPORT".
+         03 line 25 col 2 FOREGROUND-COLOR 14 "F4".
+         03 line 25 col 19 FOREGROUND-COLOR 14 "F6".
+         03 line 25 col 46 FOREGROUND-COLOR 14 "F9".
+         03 line 21 col 2 pic x(60) from ws-export-message
+            foreground-color ws-export-color.
 
        procedure division.
 
        SETUP.
 
            perform Function-key-setup
+
+           move "RECORDSPERPAGE" to WS-CONFIG-NAME
+           move 15 to WS-CONFIG-DEFAULT
+           perform Read-Config-Value
+           move WS-CONFIG-RESULT to ws-records-per-page
+
            Perform BuildFileArray
+           perform SortFileArray
            move 0 to ws-done.
 
        MAIN.
@@ -133,7 +207,7 @@
        perform until done
 
          move 6 to ws-display-line *> First row to display records
-           compute ws-first-on-page equals ((ws-current-page - 1) *
+           compute ws-first-on-page = ((ws-current-page - 1) *
              ws-records-per-page) + 1
            divide ws-total-records by ws-records-per-page
              giving ws-total-pages rounded remainder
@@ -151,27 +225,27 @@
 
                display DISPLAY-SCREEN
 
-               perform varying ws-index from ws-first-on-page by 1 until
-                 ws-index = ws-first-on-page + ws-records-per-page
+               perform varying ws-page-index from 1 by 1 until
+                 ws-page-index > ws-records-per-page
 
-                   if property-id of file-array(ws-index) is numeric and
-                     property-id of file-array(ws-index) > 0
-                     and ws-index <= ws-total-records
-                  display property-id of file-array(ws-index)
+                   if pa-property-id of page-array(ws-page-index) is
+                     numeric and
+                     pa-property-id of page-array(ws-page-index) > 0
+                  display pa-property-id of page-array(ws-page-index)
                       at col 2 line ws-display-line
-                         
-                  display property-address1 of file-array(ws-index)
+
+                  display pa-address1 of page-array(ws-page-index)
                          at col 9 line ws-display-line
 
-                  display property-postcode of file-array(ws-index)
+                  display pa-postcode of page-array(ws-page-index)
                          at col 37 line ws-display-line
 
                        display ws-pound at col 47 line ws-display-line
 
-                  display property-ASKING of file-array(ws-index)
+                  display pa-asking of page-array(ws-page-index)
                   at col 48 line ws-display-line
-                  
-                  display prop-seller-id of file-array(ws-index) at
+
+                  display pa-seller-id of page-array(ws-page-index) at
                   col 61 line ws-display-line
 
 
@@ -184,20 +258,24 @@
                if ws-total-records = 0
 
                    display "No records to display." at col 28 line 11
-                     foreground-colour 12
+                     foreground-color 12
 
                end-if
 
                accept DISPLAY-SCREEN
+               if key-code-1 not = 9
+                   move spaces to ws-export-message
+               end-if
                if key-code-1 = 0
                    move 1 to ws-done
                    move 0 to ws-go-to-record
                end-if
                if key-code-1 = 1
                    subtract 1 from ws-current-page
-                   if ws-current-page equals 0
+                   if ws-current-page = 0
                        move ws-total-pages to ws-current-page
                    end-if
+                   perform RefreshPage
                    move 0 to ws-go-to-record
                end-if
                if key-code-1 = 3
@@ -205,14 +283,61 @@
                    if ws-current-page is greater than ws-total-pages
                        move 1 to ws-current-page
                    end-if
+                   perform RefreshPage
+                   move 0 to ws-go-to-record
+               end-if
+               if key-code-1 = 4
+                   add 1 to ws-sort-mode
+                   if ws-sort-mode > 2
+                       move 0 to ws-sort-mode
+                   end-if
+                   evaluate true
+                       when ws-sort-price
+                           move "PRICE LOW-HIGH" to ws-sort-mode-text
+                       when ws-sort-postcode
+                           move "POSTCODE A-Z" to ws-sort-mode-text
+                       when other
+                           move "UNSORTED" to ws-sort-mode-text
+                   end-evaluate
+                   move 1 to ws-current-page
+                   perform BuildFileArray
+                   move 0 to ws-go-to-record
+               end-if
+               if key-code-1 = 6
+                   evaluate ws-filter-status
+                       when space
+                           move "L" to ws-filter-status
+                           move "LISTED" to ws-filter-status-text
+                       when "L"
+                           move "S" to ws-filter-status
+                           move "SOLD" to ws-filter-status-text
+                       when "S"
+                           move "O" to ws-filter-status
+                           move "OFFER" to ws-filter-status-text
+                       when "O"
+                           move "W" to ws-filter-status
+                           move "WITHDRAWN" to ws-filter-status-text
+                       when other
+                           move space to ws-filter-status
+                           move "ALL" to ws-filter-status-text
+                   end-evaluate
+                   move 1 to ws-current-page
+                   perform BuildFileArray
                    move 0 to ws-go-to-record
                end-if
-               if ws-go-to-record not equals 0
+               if key-code-1 = 9
+                   perform ExportFileArray
+                   move 0 to ws-go-to-record
+               end-if
+               if ws-go-to-record not = 0
                    open i-o property-file
                   move ws-go-to-record to property-id of property-RECORD
                    read property-file
                        invalid key
                            close property-file
+                           string "Record ", ws-go-to-record,
+                             " not found." into ws-export-message
+                           move 04 to ws-export-color
                            move 0 to ws-go-to-record
                        not invalid key
                            close property-file
@@ -224,43 +349,297 @@
 
            Goback.
 
+      *----------------------------------------------------------
+      * Unsorted browsing (the default) pages straight off
+      * property-file - CountFileRecords/LoadCurrentPage - since a
+      * plain page-by-page listing never needs the whole file in
+      * memory. Sorting by price or postcode genuinely needs every
+      * matching record present to compare, so once a sort is active
+      * this falls back to loading the whole (filtered) file into
+      * file-array and sorting it, the same as before.
+      *----------------------------------------------------------
        BuildFileArray.
 
+           if ws-sort-none
+               perform CountFileRecords
+               perform LoadCurrentPage
+           else
+               perform BuildFullFileArray
+               perform SortFileArray
+               perform FillPageFromFullArray
+           end-if.
+
+       RefreshPage.
+
+           if ws-sort-none
+               perform LoadCurrentPage
+           else
+               perform FillPageFromFullArray
+           end-if.
+
+      *----------------------------------------------------------
+      * Counts matching records only - no data is copied into
+      * page-array, so this pass stays cheap even on a large file.
+      *----------------------------------------------------------
+       CountFileRecords.
+
            move 0 to ws-total-records.
            move 0 to ws-end-of-file.
 
            open input property-file
 
-           perform until ws-end-of-file equals 1
+           perform until ws-end-of-file = 1
                read property-file next record
                    at end
                        move 1 to ws-end-of-file
 
                    not at end
-                       add 1 to ws-total-records
-                       move property-id of property-record to
-                         property-id of file-array(
-                           ws-total-records)
-                       move prop-seller-id of property-record to
-                         prop-seller-id of file-array(
-                           ws-total-records)
-                       move property-al1 of property-record to
-                         property-address1
-                         of file-array(ws-total-records)
-                       move property-postcode of property-record to
-                         property-postcode
-                         of file-array(ws-total-records)
-                       move property-asking of property-record to
-                         property-asking
-                         of file-array(ws-total-records)
+                       if ws-filter-status = space or
+                         OFFER-STATUS of property-record =
+                           ws-filter-status
+                           add 1 to ws-total-records
+                       end-if
 
            end-perform
 
            close property-file.
 
+      *----------------------------------------------------------
+      * Positions past the records-per-page in front of the current
+      * page and reads only the current page's worth of matching
+      * records into page-array, instead of loading the whole file
+      * up front.
+      *----------------------------------------------------------
+       LoadCurrentPage.
 
-       copy "FunctionKeySetup.cpy".
+           move 0 to ws-end-of-file
+           move 0 to ws-loaded-count
+           move 0 to ws-skip-so-far
+           compute ws-skip-count =
+             (ws-current-page - 1) * ws-records-per-page
+
+           initialize page-array
+
+           open input property-file
+
+           perform until ws-end-of-file = 1 or
+             ws-loaded-count = ws-records-per-page
+
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if ws-filter-status = space or
+                         OFFER-STATUS of property-record =
+                           ws-filter-status
+                           if ws-skip-so-far < ws-skip-count
+                               add 1 to ws-skip-so-far
+                           else
+                               add 1 to ws-loaded-count
+                               perform CopyPropertyToPage
+                           end-if
+                       end-if
+
+           end-perform
+
+           close property-file.
+
+       CopyPropertyToPage.
+
+           move property-id of property-record to
+             pa-property-id of page-array(ws-loaded-count)
+           move prop-seller-id of property-record to
+             pa-seller-id of page-array(ws-loaded-count)
+           move property-al1 of property-record to
+             pa-address1 of page-array(ws-loaded-count)
+           move property-postcode of property-record to
+             pa-postcode of page-array(ws-loaded-count)
+           move property-asking of property-record to
+             pa-asking of page-array(ws-loaded-count)
+           move property-asking of property-record to
+             pa-asking-amount of page-array(ws-loaded-count)
+           move OFFER-STATUS of property-record to
+             pa-offer-status of page-array(ws-loaded-count).
+
+      *----------------------------------------------------------
+      * Full load, used only while a sort is active.
+      *----------------------------------------------------------
+       BuildFullFileArray.
+
+           move 0 to ws-total-records.
+           move 0 to ws-end-of-file.
+
+           open input property-file
+
+           perform until ws-end-of-file = 1
+               read property-file next record
+                   at end
+                       move 1 to ws-end-of-file
+
+                   not at end
+                       if ws-filter-status = space or
+                         OFFER-STATUS of property-record =
+                           ws-filter-status
+                           add 1 to ws-total-records
+                           move property-id of property-record to
+                             property-id of file-array(
+                               ws-total-records)
+                           move prop-seller-id of property-record to
+                             prop-seller-id of file-array(
+                               ws-total-records)
+                           move property-al1 of property-record to
+                             property-address1
+                             of file-array(ws-total-records)
+                           move property-postcode of property-record to
+                             property-postcode
+                             of file-array(ws-total-records)
+                           move property-asking of property-record to
+                             property-asking
+                             of file-array(ws-total-records)
+                           move property-asking of property-record to
+                             fa-asking-amount
+                             of file-array(ws-total-records)
+                           move OFFER-STATUS of property-record to
+                             fa-offer-status
+                             of file-array(ws-total-records)
+                       end-if
+
+           end-perform
+
+           close property-file.
+
+      *----------------------------------------------------------
+      * Copies this page's slice out of the fully-sorted file-array
+      * into page-array, so MAIN's display loop can read the current
+      * page the same way regardless of sort mode.
+      *----------------------------------------------------------
+       FillPageFromFullArray.
+
+           compute ws-first-on-page =
+             ((ws-current-page - 1) * ws-records-per-page) + 1
+
+           initialize page-array
+
+           move 0 to ws-loaded-count
+
+           perform varying ws-index from ws-first-on-page by 1
+             until ws-index > ws-first-on-page + ws-records-per-page - 1
+             or ws-index > ws-total-records
+
+               add 1 to ws-loaded-count
+               move property-id of file-array(ws-index) to
+                 pa-property-id of page-array(ws-loaded-count)
+               move prop-seller-id of file-array(ws-index) to
+                 pa-seller-id of page-array(ws-loaded-count)
+               move property-address1 of file-array(ws-index) to
+                 pa-address1 of page-array(ws-loaded-count)
+               move property-postcode of file-array(ws-index) to
+                 pa-postcode of page-array(ws-loaded-count)
+               move property-asking of file-array(ws-index) to
+                 pa-asking of page-array(ws-loaded-count)
+               move fa-asking-amount of file-array(ws-index) to
+                 pa-asking-amount of page-array(ws-loaded-count)
+               move fa-offer-status of file-array(ws-index) to
+                 pa-offer-status of page-array(ws-loaded-count)
+
+           end-perform.
 
+       SortFileArray.
+
+           if not ws-sort-none and ws-total-records > 1
+               move 1 to ws-sort-swapped
+
+               perform until ws-sort-swapped = 0
+                   move 0 to ws-sort-swapped
+
+                   perform varying ws-sort-compare-index from 1 by 1
+                     until ws-sort-compare-index = ws-total-records
+
+                       evaluate true
+                           when ws-sort-price
+                               if fa-asking-amount of
+                                 file-array(ws-sort-compare-index) >
+                                 fa-asking-amount of
+                                 file-array(ws-sort-compare-index + 1)
+                                   perform SwapFileArrayElements
+                                   move 1 to ws-sort-swapped
+                               end-if
+                           when ws-sort-postcode
+                               if property-postcode of
+                                 file-array(ws-sort-compare-index) >
+                                 property-postcode of
+                                 file-array(ws-sort-compare-index + 1)
+                                   perform SwapFileArrayElements
+                                   move 1 to ws-sort-swapped
+                               end-if
+                       end-evaluate
+
+                   end-perform
+               end-perform
+           end-if.
+
+       SwapFileArrayElements.
+
+           move file-array(ws-sort-compare-index) to
+             ws-sort-element-temp
+
+           move file-array(ws-sort-compare-index + 1) to
+             file-array(ws-sort-compare-index)
+
+           move ws-sort-element-temp to
+             file-array(ws-sort-compare-index + 1).
+
+
+      *----------------------------------------------------------
+      * F9 exports the current page only, so it walks page-array
+      * (already loaded for the on-screen page by LoadCurrentPage or
+      * FillPageFromFullArray) instead of re-reading property-file.
+      *----------------------------------------------------------
+       ExportFileArray.
+
+           move 0 to ws-export-count
+
+           open output property-export-file
+
+           perform varying ws-page-index from 1 by 1
+             until ws-page-index > ws-loaded-count
+
+               if pa-property-id of page-array(ws-page-index) > 0
+                   add 1 to ws-export-count
+                   move pa-property-id of page-array(ws-page-index) to
+                     ws-export-id
+                   move pa-asking-amount of page-array(ws-page-index)
+                     to ws-export-asking
+                   move pa-seller-id of page-array(ws-page-index) to
+                     ws-export-seller-id
+
+                   move spaces to property-export-record
+
+                   string function trim(ws-export-id), ",",
+                     function trim(pa-address1 of
+                       page-array(ws-page-index)), ",",
+                     function trim(pa-postcode of
+                       page-array(ws-page-index)), ",",
+                     function trim(ws-export-seller-id), ",",
+                     function trim(ws-export-asking), ",",
+                     pa-offer-status of page-array(ws-page-index)
+                     into property-export-record
+
+                   write property-export-record
+               end-if
+
+           end-perform
+
+           close property-export-file
+
+           move ws-export-count to ws-export-id
+           string "Exported ", function trim(ws-export-id),
+             " record(s) to PROPEXP." into ws-export-message
+           move 14 to ws-export-color.
+
+       copy "FunctionKeySetup.cpy".
 
+       copy "ReadConfigValue.cpy".
 
        end program ViewAllProperties.
