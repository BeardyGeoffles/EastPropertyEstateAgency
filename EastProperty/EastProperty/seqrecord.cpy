@@ -0,0 +1,8 @@
+      *SEQRECORD.cpy
+      *Record layout for the ID-sequence indexed file. One record per
+      *entity type holds the last ID handed out, so a new reference
+      *number is a single keyed read/rewrite instead of a scan.
+       FD SEQUENCE-FILE.
+       01 SEQUENCE-RECORD.
+         03 SEQ-NAME PIC X(10).
+         03 SEQ-LAST-ID PIC 9(8).
