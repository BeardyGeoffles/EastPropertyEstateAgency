@@ -0,0 +1,5 @@
+      *BUYERFILE.cpy
+           SELECT BUYER-FILE ASSIGN TO "BUYERFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BUYER-ID.
